@@ -23,6 +23,15 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
+           SELECT CACHE-FILE ASSIGN TO WS-CACHE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
@@ -32,12 +41,20 @@
            SELECT BIN-FILE ASSIGN TO WS-BIN-PATH
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-BFS.
-           SELECT BIN-FILE-OUT ASSIGN TO "debug_cell.png"
+           SELECT BIN-FILE-OUT ASSIGN TO WS-BIN-OUT-PATH
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-BFS2.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
+       FD  CACHE-FILE.
+       01  CACHE-REC                PIC X(500).
        FD  WORK-FILE.
        01  WORK-REC                PIC X(65000).
        FD  JSON-FILE
@@ -51,6 +68,8 @@
        01  BIN-OUT-BYTE            PIC X(1).
 
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
       *> ============================================================
       *> CONFIG
       *> ============================================================
@@ -64,6 +83,19 @@
        01  WS-BFS2                 PIC XX.
        01  WS-WORK-PATH            PIC X(200) VALUE "work.tmp".
        01  WS-BIN-PATH             PIC X(200).
+       01  WS-BIN-OUT-PATH         PIC X(200).
+
+      *>   Optional per-cell/per-rotation debug image dump,
+      *>   off by default (set DUMP_CELL_IMAGES=Y to enable)
+       01  WS-DUMP-CELLS           PIC X VALUE "N".
+       01  WS-DUMP-I               PIC 9(7).
+       01  WS-DUMP-SUFFIX          PIC X(10).
+
+      *>   row/col stride applied when decoding a PNG to grayscale
+      *>   (set PNG_DECODE_SCALE=2,3,... to trade resolution for
+      *>   speed); 1 = full resolution, the original behavior
+       01  WS-DECODE-SCALE         PIC 9(1) VALUE 1.
+       01  WS-DECODE-SCALE-ENV     PIC X(05).
 
        01  WS-VERIFY-URL           PIC X(200).
        01  WS-BOARD-URL            PIC X(300).
@@ -408,6 +440,22 @@
       *> We store grayscale as 1 byte per pixel
       *> Max 600*600 = 360000
       *> ============================================================
+       01  WS-CACHE-PATH         PIC X(100) VALUE
+           "board_decode_cache.txt".
+       01  WS-CACHE-HIT          PIC X VALUE "N".
+       01  WS-CACHE-LINE         PIC X(500).
+       01  WS-CACHE-PTR          PIC 9(5).
+       01  WS-CACHE-VALS.
+           05  WS-CACHE-VAL      OCCURS 25 TIMES
+                                 PIC 9(5) COMP-5.
+       01  WS-CACHE-DISP         PIC 9(5).
+       01  WS-CACHE-I            PIC 9(3) COMP-5.
+      *>   Identity of the currently downloaded board PNGs, so a
+      *>   stale cache from a different puzzle instance is never
+      *>   trusted (see COMPUTE-BOARD-HASH).
+       01  WS-BOARD-HASH         PIC X(80).
+       01  WS-CACHE-HASH         PIC X(80).
+
        01  WS-GRAY-BUF           PIC X(400000).
        01  WS-GRAY-W             PIC 9(5) COMP-5.
        01  WS-GRAY-H             PIC 9(5) COMP-5.
@@ -619,6 +667,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S02E02-V2" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S02E02-V2" TO WS-APICOST-PROGID
            DISPLAY "=== S02E02 ELECTRICITY v2 ==="
            DISPLAY "=== PURE COBOL IMAGE PROCESSING ==="
            PERFORM INIT-CONFIG
@@ -626,10 +677,25 @@
            PERFORM INIT-CRC32-TABLE
            MOVE "N" TO WS-FLAG-FOUND
 
-      *>   Step 1: Download both board PNGs
+      *>   Step 1: Download both board PNGs. Always done, even
+      *>   when a cache is on disk -- the cache is only trustworthy
+      *>   if it was built from these exact PNGs (see
+      *>   COMPUTE-BOARD-HASH / LOAD-BOARD-CACHE).
            DISPLAY " "
            DISPLAY "[1/6] Downloading board PNGs..."
            PERFORM STEP-DOWNLOAD-PNGS
+           PERFORM COMPUTE-BOARD-HASH
+
+      *>   Reuse a prior run's decoded board + vision verdicts
+      *>   when a cache on disk matches today's PNGs, instead of
+      *>   re-decoding the images and re-asking Gemini per cell.
+           PERFORM LOAD-BOARD-CACHE
+
+           IF WS-CACHE-HIT = "Y"
+               DISPLAY " "
+               DISPLAY "[2-3/6] Using cached decode + "
+                   "vision verdicts."
+           ELSE
 
       *>   Step 2: Decode PNG -> grayscale for current board
            DISPLAY "[2/6] Decoding PNGs..."
@@ -710,6 +776,10 @@
                PERFORM PROCESS-ONE-CELL
            END-PERFORM
 
+           PERFORM SAVE-BOARD-CACHE
+
+           END-IF
+
       *>   Step 4: Show plan and total
            DISPLAY " "
            DISPLAY "[4/6] Rotation plan:"
@@ -761,11 +831,131 @@
            DISPLAY " "
            IF WS-FLAG-FOUND = "Y"
                DISPLAY "[6/6] FLAG FOUND!"
+               CALL "SYSTEM" USING
+                   "rm -f board_decode_cache.txt"
            ELSE
                DISPLAY "[6/6] No flag. Done."
            END-IF
+           IF WS-FLAG-FOUND NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
+      *> ============================================================
+      *> LOAD-BOARD-CACHE: if a prior run left a decode/vision
+      *> cache on disk AND it was built from these exact board
+      *> PNGs (WS-BOARD-HASH, set by COMPUTE-BOARD-HASH from this
+      *> run's freshly downloaded files), load the grid geometry
+      *> and rotation verdicts from it and set WS-CACHE-HIT to "Y".
+      *> A hash mismatch means the cache is from a different board
+      *> instance, so it is ignored and a full decode runs instead.
+      *> Record layout (space separated, one line):
+      *>   board hash, 4 grid rows, 4 grid cols, 4 tgt grid rows,
+      *>   4 tgt grid cols, 9 rotation verdicts
+      *> ============================================================
+       LOAD-BOARD-CACHE.
+           MOVE "N" TO WS-CACHE-HIT
+           OPEN INPUT CACHE-FILE
+           IF WS-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ CACHE-FILE INTO WS-CACHE-LINE
+               AT END
+                   CLOSE CACHE-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE CACHE-FILE
+
+           MOVE 1 TO WS-CACHE-PTR
+           MOVE SPACES TO WS-CACHE-HASH
+           UNSTRING WS-CACHE-LINE DELIMITED BY ALL SPACES
+               INTO WS-CACHE-HASH
+                   WS-GRID-ROW(1) WS-GRID-ROW(2)
+                   WS-GRID-ROW(3) WS-GRID-ROW(4)
+                   WS-GRID-COL(1) WS-GRID-COL(2)
+                   WS-GRID-COL(3) WS-GRID-COL(4)
+                   WS-TGRID-ROW(1) WS-TGRID-ROW(2)
+                   WS-TGRID-ROW(3) WS-TGRID-ROW(4)
+                   WS-TGRID-COL(1) WS-TGRID-COL(2)
+                   WS-TGRID-COL(3) WS-TGRID-COL(4)
+                   WS-PLAN-ROT(1) WS-PLAN-ROT(2)
+                   WS-PLAN-ROT(3) WS-PLAN-ROT(4)
+                   WS-PLAN-ROT(5) WS-PLAN-ROT(6)
+                   WS-PLAN-ROT(7) WS-PLAN-ROT(8)
+                   WS-PLAN-ROT(9)
+           END-UNSTRING
+
+           IF TRIM(WS-CACHE-HASH) = SPACES
+           OR TRIM(WS-CACHE-HASH) NOT = TRIM(WS-BOARD-HASH)
+               DISPLAY "  Cache hash mismatch, re-decoding."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Y" TO WS-CACHE-HIT
+           .
+
+      *> ============================================================
+      *> SAVE-BOARD-CACHE: persist the decoded grid geometry and
+      *> the vision rotation verdicts so a rerun can skip straight
+      *> to executing the plan.
+      *> ============================================================
+       SAVE-BOARD-CACHE.
+           MOVE WS-GRID-ROW(1) TO WS-CACHE-VAL(1)
+           MOVE WS-GRID-ROW(2) TO WS-CACHE-VAL(2)
+           MOVE WS-GRID-ROW(3) TO WS-CACHE-VAL(3)
+           MOVE WS-GRID-ROW(4) TO WS-CACHE-VAL(4)
+           MOVE WS-GRID-COL(1) TO WS-CACHE-VAL(5)
+           MOVE WS-GRID-COL(2) TO WS-CACHE-VAL(6)
+           MOVE WS-GRID-COL(3) TO WS-CACHE-VAL(7)
+           MOVE WS-GRID-COL(4) TO WS-CACHE-VAL(8)
+           MOVE WS-TGRID-ROW(1) TO WS-CACHE-VAL(9)
+           MOVE WS-TGRID-ROW(2) TO WS-CACHE-VAL(10)
+           MOVE WS-TGRID-ROW(3) TO WS-CACHE-VAL(11)
+           MOVE WS-TGRID-ROW(4) TO WS-CACHE-VAL(12)
+           MOVE WS-TGRID-COL(1) TO WS-CACHE-VAL(13)
+           MOVE WS-TGRID-COL(2) TO WS-CACHE-VAL(14)
+           MOVE WS-TGRID-COL(3) TO WS-CACHE-VAL(15)
+           MOVE WS-TGRID-COL(4) TO WS-CACHE-VAL(16)
+           MOVE WS-PLAN-ROT(1) TO WS-CACHE-VAL(17)
+           MOVE WS-PLAN-ROT(2) TO WS-CACHE-VAL(18)
+           MOVE WS-PLAN-ROT(3) TO WS-CACHE-VAL(19)
+           MOVE WS-PLAN-ROT(4) TO WS-CACHE-VAL(20)
+           MOVE WS-PLAN-ROT(5) TO WS-CACHE-VAL(21)
+           MOVE WS-PLAN-ROT(6) TO WS-CACHE-VAL(22)
+           MOVE WS-PLAN-ROT(7) TO WS-CACHE-VAL(23)
+           MOVE WS-PLAN-ROT(8) TO WS-CACHE-VAL(24)
+           MOVE WS-PLAN-ROT(9) TO WS-CACHE-VAL(25)
+
+           OPEN OUTPUT CACHE-FILE
+           MOVE SPACES TO CACHE-REC
+           MOVE 1 TO WS-CACHE-PTR
+           STRING TRIM(WS-BOARD-HASH) " "
+               DELIMITED SIZE
+               INTO CACHE-REC
+               WITH POINTER WS-CACHE-PTR
+           END-STRING
+           PERFORM VARYING WS-CACHE-I FROM 1 BY 1
+               UNTIL WS-CACHE-I > 25
+               MOVE WS-CACHE-VAL(WS-CACHE-I) TO WS-CACHE-DISP
+               STRING WS-CACHE-DISP " "
+                   DELIMITED SIZE
+                   INTO CACHE-REC
+                   WITH POINTER WS-CACHE-PTR
+               END-STRING
+           END-PERFORM
+
+           WRITE CACHE-REC
+           CLOSE CACHE-FILE
+           .
+
       *> ============================================================
       *> INIT-CONFIG
       *> ============================================================
@@ -791,6 +981,24 @@
                "/i/solved_electricity.png"
                DELIMITED SIZE INTO WS-SOLVED-URL
            END-STRING
+
+           MOVE SPACES TO WS-DUMP-CELLS
+           ACCEPT WS-DUMP-CELLS
+               FROM ENVIRONMENT "DUMP_CELL_IMAGES"
+           IF WS-DUMP-CELLS NOT = "Y"
+               MOVE "N" TO WS-DUMP-CELLS
+           END-IF
+
+           MOVE SPACES TO WS-DECODE-SCALE-ENV
+           ACCEPT WS-DECODE-SCALE-ENV
+               FROM ENVIRONMENT "PNG_DECODE_SCALE"
+           IF WS-DECODE-SCALE-ENV NOT = SPACES
+               AND WS-DECODE-SCALE-ENV IS NUMERIC
+               MOVE NUMVAL(WS-DECODE-SCALE-ENV) TO WS-DECODE-SCALE
+           END-IF
+           IF WS-DECODE-SCALE < 1
+               MOVE 1 TO WS-DECODE-SCALE
+           END-IF
            .
 
       *> ============================================================
@@ -845,6 +1053,43 @@
            DISPLAY "  Both PNGs downloaded."
            .
 
+      *> ============================================================
+      *> COMPUTE-BOARD-HASH: identity of the two just-downloaded
+      *> board PNGs (sha1 of each file's bytes), so LOAD-BOARD-CACHE
+      *> can tell a matching cache from a stale one left by a run
+      *> against a different board instance.
+      *> ============================================================
+       COMPUTE-BOARD-HASH.
+           MOVE SPACES TO WS-BOARD-HASH
+           INITIALIZE WS-CMD
+           STRING
+               "sha1sum board_cur.png board_tgt.png"
+               " | cut -c1-40 | tr -d "
+               WS-QT X"0A" WS-QT
+               " > board_hash.tmp"
+               DELIMITED SIZE INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE "board_hash.tmp" TO WS-WORK-PATH
+           OPEN INPUT WORK-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "  WARN: cannot hash board PNGs"
+               MOVE "work.tmp" TO WS-WORK-PATH
+               EXIT PARAGRAPH
+           END-IF
+           READ WORK-FILE INTO WS-LINE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE WS-LINE(1:80) TO WS-BOARD-HASH
+           END-READ
+           CLOSE WORK-FILE
+           MOVE "work.tmp" TO WS-WORK-PATH
+
+           DISPLAY "  Board hash: " TRIM(WS-BOARD-HASH)
+           .
+
       *> ============================================================
       *> READ-PNG-FILE: Read binary file into WS-PNG-BUF
       *> Uses WS-BIN-PATH for filename
@@ -857,6 +1102,9 @@
            IF WS-BFS NOT = "00"
                DISPLAY "  ERROR opening " TRIM(WS-BIN-PATH)
                    ": " WS-BFS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open PNG file" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            PERFORM UNTIL WS-BIN-EOF = 1
@@ -887,6 +1135,9 @@
            IF WS-BYTE-VAL NOT = 137
                DISPLAY "  ERROR: Not a PNG (byte1="
                    WS-BYTE-VAL ")"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "input is not a PNG file" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -1004,6 +1255,10 @@
                    WHEN OTHER
                        DISPLAY "  ERROR: invalid BTYPE="
                            WS-BTYPE
+                       MOVE "ERR" TO WS-RUNLOG-STATUS
+                       MOVE "invalid deflate BTYPE"
+                           TO WS-RUNLOG-RESULT
+                       PERFORM RUNLOG-END
                        STOP RUN
                END-EVALUATE
            END-PERFORM
@@ -1628,24 +1883,40 @@
       *> ============================================================
       *> CONVERT-TO-GRAY: Convert decoded pixels to grayscale
       *> Reads from WS-OUT-BUF, outputs to WS-GRAY-BUF
+      *> When WS-DECODE-SCALE > 1 (PNG_DECODE_SCALE env var) only
+      *> every Nth source row/col is sampled, producing a reduced-
+      *> resolution WS-GRAY-BUF -- DETECT-GRID/FIND-GRID-LINES and
+      *> CROP-RESIZE-CELL all key off WS-GRAY-W/WS-GRAY-H already,
+      *> so the rest of the pipeline just runs over the smaller
+      *> image with no further changes. The DEFLATE-DECOMPRESS and
+      *> PNG-UNFILTER passes before this one still have to touch
+      *> every byte -- PNG's Up/Average/Paeth filters reconstruct
+      *> each row from the row above it, so there's no safe way to
+      *> skip rows before they're unfiltered.
       *> ============================================================
        CONVERT-TO-GRAY.
-           MOVE WS-IMG-WIDTH TO WS-GRAY-W
-           MOVE WS-IMG-HEIGHT TO WS-GRAY-H
+           COMPUTE WS-GRAY-W = WS-IMG-WIDTH / WS-DECODE-SCALE
+           COMPUTE WS-GRAY-H = WS-IMG-HEIGHT / WS-DECODE-SCALE
 
            EVALUATE WS-IMG-COLORTYPE
                WHEN 0
       *>           Already grayscale
+                   MOVE 0 TO WS-DST-POS
                    PERFORM VARYING WS-TMP-I FROM 0 BY 1
                        UNTIL WS-TMP-I >= WS-GRAY-H
+                       COMPUTE WS-TMP-V =
+                           WS-TMP-I * WS-DECODE-SCALE
                        COMPUTE WS-PX-POS =
-                           WS-TMP-I * (WS-GRAY-W + 1) + 2
-                       COMPUTE WS-DST-POS =
-                           WS-TMP-I * WS-GRAY-W + 1
-                       MOVE WS-OUT-BUF(
-                           WS-PX-POS:WS-GRAY-W)
-                           TO WS-GRAY-BUF(
-                           WS-DST-POS:WS-GRAY-W)
+                           WS-TMP-V * (WS-IMG-WIDTH + 1) + 2
+                       PERFORM VARYING WS-TMP-J FROM 0 BY 1
+                           UNTIL WS-TMP-J >= WS-GRAY-W
+                           COMPUTE WS-TMP-K =
+                               WS-PX-POS
+                               + WS-TMP-J * WS-DECODE-SCALE
+                           ADD 1 TO WS-DST-POS
+                           MOVE WS-OUT-BUF(WS-TMP-K:1)
+                               TO WS-GRAY-BUF(WS-DST-POS:1)
+                       END-PERFORM
                    END-PERFORM
 
                WHEN 2
@@ -1653,12 +1924,15 @@
                    MOVE 0 TO WS-DST-POS
                    PERFORM VARYING WS-TMP-I FROM 0 BY 1
                        UNTIL WS-TMP-I >= WS-GRAY-H
+                       COMPUTE WS-TMP-V =
+                           WS-TMP-I * WS-DECODE-SCALE
                        COMPUTE WS-PX-POS =
-                           WS-TMP-I * (WS-GRAY-W * 3 + 1) + 2
+                           WS-TMP-V * (WS-IMG-WIDTH * 3 + 1) + 2
                        PERFORM VARYING WS-TMP-J FROM 0 BY 1
                            UNTIL WS-TMP-J >= WS-GRAY-W
                            COMPUTE WS-TMP-K =
-                               WS-PX-POS + WS-TMP-J * 3
+                               WS-PX-POS
+                               + WS-TMP-J * WS-DECODE-SCALE * 3
                            COMPUTE WS-PX-R =
                                ORD(WS-OUT-BUF(WS-TMP-K:1)) - 1
                            COMPUTE WS-PX-G =
@@ -1682,12 +1956,15 @@
                    MOVE 0 TO WS-DST-POS
                    PERFORM VARYING WS-TMP-I FROM 0 BY 1
                        UNTIL WS-TMP-I >= WS-GRAY-H
+                       COMPUTE WS-TMP-V =
+                           WS-TMP-I * WS-DECODE-SCALE
                        COMPUTE WS-PX-POS =
-                           WS-TMP-I * (WS-GRAY-W * 4 + 1) + 2
+                           WS-TMP-V * (WS-IMG-WIDTH * 4 + 1) + 2
                        PERFORM VARYING WS-TMP-J FROM 0 BY 1
                            UNTIL WS-TMP-J >= WS-GRAY-W
                            COMPUTE WS-TMP-K =
-                               WS-PX-POS + WS-TMP-J * 4
+                               WS-PX-POS
+                               + WS-TMP-J * WS-DECODE-SCALE * 4
                            COMPUTE WS-PX-R =
                                ORD(WS-OUT-BUF(WS-TMP-K:1)) - 1
                            COMPUTE WS-PX-G =
@@ -2021,6 +2298,10 @@
                TO WS-CELL-B64-DATA(1)(1:WS-B64-OUT-LEN)
            DISPLAY "    copy done"
            MOVE WS-B64-OUT-LEN TO WS-CELL-B64-LEN(1)
+           IF WS-DUMP-CELLS = "Y"
+               MOVE "rot0" TO WS-DUMP-SUFFIX
+               PERFORM BUILD-DUMP-PATH-AND-WRITE
+           END-IF
 
       *>   Rotate 90 CW and encode
            PERFORM ROTATE-90CW
@@ -2029,6 +2310,10 @@
            MOVE WS-B64-OUT-BUF(1:WS-B64-OUT-LEN)
                TO WS-CELL-B64-DATA(2)(1:WS-B64-OUT-LEN)
            MOVE WS-B64-OUT-LEN TO WS-CELL-B64-LEN(2)
+           IF WS-DUMP-CELLS = "Y"
+               MOVE "rot90" TO WS-DUMP-SUFFIX
+               PERFORM BUILD-DUMP-PATH-AND-WRITE
+           END-IF
 
       *>   Rotate another 90 CW (=180 total)
            PERFORM ROTATE-90CW
@@ -2037,6 +2322,10 @@
            MOVE WS-B64-OUT-BUF(1:WS-B64-OUT-LEN)
                TO WS-CELL-B64-DATA(3)(1:WS-B64-OUT-LEN)
            MOVE WS-B64-OUT-LEN TO WS-CELL-B64-LEN(3)
+           IF WS-DUMP-CELLS = "Y"
+               MOVE "rot180" TO WS-DUMP-SUFFIX
+               PERFORM BUILD-DUMP-PATH-AND-WRITE
+           END-IF
 
       *>   Rotate another 90 CW (=270 total)
            PERFORM ROTATE-90CW
@@ -2045,6 +2334,10 @@
            MOVE WS-B64-OUT-BUF(1:WS-B64-OUT-LEN)
                TO WS-CELL-B64-DATA(4)(1:WS-B64-OUT-LEN)
            MOVE WS-B64-OUT-LEN TO WS-CELL-B64-LEN(4)
+           IF WS-DUMP-CELLS = "Y"
+               MOVE "rot270" TO WS-DUMP-SUFFIX
+               PERFORM BUILD-DUMP-PATH-AND-WRITE
+           END-IF
 
       *>   Now process target cell
            COMPUTE WS-CROP-Y1 =
@@ -2065,6 +2358,10 @@
            MOVE WS-B64-OUT-BUF(1:WS-B64-OUT-LEN)
                TO WS-CELL-B64-DATA(5)(1:WS-B64-OUT-LEN)
            MOVE WS-B64-OUT-LEN TO WS-CELL-B64-LEN(5)
+           IF WS-DUMP-CELLS = "Y"
+               MOVE "tgt" TO WS-DUMP-SUFFIX
+               PERFORM BUILD-DUMP-PATH-AND-WRITE
+           END-IF
 
       *>   Send to Gemini
            PERFORM SEND-CELL-VISION
@@ -2072,6 +2369,20 @@
            DISPLAY "    -> " WS-ROT-ANSWER " rotations"
            .
 
+      *> ============================================================
+      *> BUILD-DUMP-PATH-AND-WRITE: Build "cell_<id>_<suffix>.png"
+      *> into WS-BIN-OUT-PATH from WS-CUR-CELL/WS-DUMP-SUFFIX, then
+      *> dump the PNG currently in WS-PNGOUT to that path.
+      *> ============================================================
+       BUILD-DUMP-PATH-AND-WRITE.
+           MOVE SPACES TO WS-BIN-OUT-PATH
+           STRING "cell_" TRIM(WS-CELL-ID(WS-CUR-CELL))
+               "_" TRIM(WS-DUMP-SUFFIX) ".png"
+               DELIMITED SIZE INTO WS-BIN-OUT-PATH
+           END-STRING
+           PERFORM WRITE-CELL-IMAGE-FILE
+           .
+
       *> ============================================================
       *> CROP-RESIZE-CELL: Nearest-neighbor crop+resize to 200x200
       *> Source: WS-GRAY-BUF (if "C") or WS-GRAY-TGT (if "T")
@@ -2332,6 +2643,29 @@
            PERFORM BASE64-ENCODE
            .
 
+      *> ============================================================
+      *> WRITE-CELL-IMAGE-FILE: Dump the PNG currently sitting in
+      *> WS-PNGOUT to disk at WS-BIN-OUT-PATH, one byte at a time
+      *> (same SEQUENTIAL/PIC X(1) technique READ-PNG-FILE uses for
+      *> input). Only called when WS-DUMP-CELLS = "Y".
+      *> ============================================================
+       WRITE-CELL-IMAGE-FILE.
+           OPEN OUTPUT BIN-FILE-OUT
+           IF WS-BFS2 NOT = "00"
+               DISPLAY "  ERROR opening " TRIM(WS-BIN-OUT-PATH)
+                   ": " WS-BFS2
+           ELSE
+               PERFORM VARYING WS-DUMP-I FROM 1 BY 1
+                   UNTIL WS-DUMP-I > WS-PNGOUT-LEN
+                   MOVE WS-PNGOUT(WS-DUMP-I:1) TO BIN-OUT-BYTE
+                   WRITE BIN-OUT-BYTE
+               END-PERFORM
+               CLOSE BIN-FILE-OUT
+               DISPLAY "    dumped " TRIM(WS-BIN-OUT-PATH)
+                   " (" WS-PNGOUT-LEN " bytes)"
+           END-IF
+           .
+
       *> ============================================================
       *> WRITE-PNG-CHUNK: Write one PNG chunk to WS-PNGOUT
       *> Input: WS-PW-CHUNK-TYPE, WS-PW-CHUNK-DATA,
@@ -2906,6 +3240,11 @@
            PERFORM READ-RESPONSE-FILE
            MOVE "work.tmp" TO WS-WORK-PATH
 
+           MOVE "gemini" TO WS-APICOST-PROVIDER
+           MOVE WS-JSON-LEN TO WS-APICOST-REQBYTES
+           MOVE WS-RESP-LEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
       *>   Find content in response
            MOVE 0 TO WS-ROT-ANSWER
            MOVE 0 TO WS-KEY-POS
@@ -3106,3 +3445,9 @@
            CONTINUE.
        CRC32-XOR-BYTE-DATA.
            CONTINUE.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
