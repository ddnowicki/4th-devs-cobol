@@ -13,16 +13,37 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT SCHEMA-FILE ASSIGN TO WS-SCHEMA-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT SCHEMA-DIFF-FILE ASSIGN TO WS-SCHEMA-DIFF-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  SCHEMA-FILE.
+       01  SCHEMA-REC               PIC X(500).
+
+       FD  SCHEMA-DIFF-FILE.
+       01  SCHEMA-DIFF-REC          PIC X(300).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
+       01  WS-TMP                   PIC X(4000).
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -96,6 +117,24 @@
               10 WS-ACT-PARAMS OCCURS 5 TIMES.
                  15 WS-PAR-NAME    PIC X(20).
                  15 WS-PAR-TYPE    PIC X(10).
+       01  WS-SCHEMA-PATH          PIC X(100) VALUE
+           "mailbox_tool_schema.txt".
+       01  WS-SCHEMA-DIFF-PATH     PIC X(100) VALUE
+           "mailbox_tool_schema_diff.txt".
+       01  WS-OLD-ACT-COUNT        PIC 9(2) VALUE 0.
+       01  WS-OLD-ACTIONS.
+           05 WS-OLD-ACT OCCURS 10 TIMES.
+              10 WS-OLD-ACT-NM     PIC X(30).
+              10 WS-OLD-ACT-PCOUNT PIC 9(2).
+              10 WS-OLD-ACT-SIG    PIC X(200).
+       01  WS-CUR-ACT-SIG          PIC X(200).
+       01  WS-SCHEMA-LINE          PIC X(500).
+       01  WS-SCHEMA-FOUND         PIC X.
+       01  WS-SC-I                 PIC 9(2).
+       01  WS-SC-J                 PIC 9(2).
+       01  WS-SC-PTR               PIC 9(5).
+       01  WS-DIFF-COUNT           PIC 9(3) VALUE 0.
+
        01  WS-HELP-BUF             PIC X(16000).
        01  WS-HELP-LEN             PIC 9(5).
        01  WS-HP-POS               PIC 9(5).
@@ -127,6 +166,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S02E04-MAILBOX" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S02E04 MAILBOX - Agent ==="
 
            PERFORM LOAD-ENV-VARS
@@ -142,11 +183,25 @@
       *>   Build tool definitions from help
            PERFORM BUILD-DYNAMIC-TOOLS
 
+      *>   Compare discovered actions against the last run's
+      *>   schema and report what changed
+           PERFORM REPORT-TOOL-SCHEMA-DIFF
+
       *>   Run the agent
            PERFORM RUN-AGENT
 
            DISPLAY " "
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -179,7 +234,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o help_resp.json"
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o help_resp.json"
                " -X POST "
                TRIM(WS-ZMAIL-URL)
                " -H " WS-QT
@@ -249,6 +306,173 @@
                " mailbox + submit_answer"
            .
 
+      *> ============================================================
+      *> REPORT-TOOL-SCHEMA-DIFF: compare the actions/params just
+      *> discovered from help against the schema saved on the
+      *> previous run, report additions/removals/param changes to
+      *> a diff file, then persist the current schema for next time.
+      *> ============================================================
+       REPORT-TOOL-SCHEMA-DIFF.
+           PERFORM LOAD-PREV-TOOL-SCHEMA
+
+           OPEN OUTPUT SCHEMA-DIFF-FILE
+           MOVE 0 TO WS-DIFF-COUNT
+
+      *>   Added or changed actions
+           PERFORM VARYING WS-SC-I FROM 1 BY 1
+               UNTIL WS-SC-I > WS-ACT-COUNT
+               PERFORM BUILD-ACT-SIGNATURE
+               MOVE "N" TO WS-SCHEMA-FOUND
+               PERFORM VARYING WS-SC-J FROM 1 BY 1
+                   UNTIL WS-SC-J > WS-OLD-ACT-COUNT
+                   OR WS-SCHEMA-FOUND = "Y"
+                   IF TRIM(WS-ACT-NM(WS-SC-I)) =
+                       TRIM(WS-OLD-ACT-NM(WS-SC-J))
+                       MOVE "Y" TO WS-SCHEMA-FOUND
+                       IF TRIM(WS-CUR-ACT-SIG) NOT =
+                           TRIM(WS-OLD-ACT-SIG(WS-SC-J))
+                           MOVE SPACES TO SCHEMA-DIFF-REC
+                           STRING "CHANGED: "
+                               TRIM(WS-ACT-NM(WS-SC-I))
+                               " now " TRIM(WS-CUR-ACT-SIG)
+                               " (was "
+                               TRIM(WS-OLD-ACT-SIG(WS-SC-J))
+                               ")"
+                               DELIMITED SIZE
+                               INTO SCHEMA-DIFF-REC
+                           END-STRING
+                           WRITE SCHEMA-DIFF-REC
+                           ADD 1 TO WS-DIFF-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-SCHEMA-FOUND = "N"
+                   MOVE SPACES TO SCHEMA-DIFF-REC
+                   STRING "ADDED: "
+                       TRIM(WS-ACT-NM(WS-SC-I))
+                       " " TRIM(WS-CUR-ACT-SIG)
+                       DELIMITED SIZE
+                       INTO SCHEMA-DIFF-REC
+                   END-STRING
+                   WRITE SCHEMA-DIFF-REC
+                   ADD 1 TO WS-DIFF-COUNT
+               END-IF
+           END-PERFORM
+
+      *>   Removed actions
+           PERFORM VARYING WS-SC-J FROM 1 BY 1
+               UNTIL WS-SC-J > WS-OLD-ACT-COUNT
+               MOVE "N" TO WS-SCHEMA-FOUND
+               PERFORM VARYING WS-SC-I FROM 1 BY 1
+                   UNTIL WS-SC-I > WS-ACT-COUNT
+                   OR WS-SCHEMA-FOUND = "Y"
+                   IF TRIM(WS-OLD-ACT-NM(WS-SC-J)) =
+                       TRIM(WS-ACT-NM(WS-SC-I))
+                       MOVE "Y" TO WS-SCHEMA-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-SCHEMA-FOUND = "N"
+                   MOVE SPACES TO SCHEMA-DIFF-REC
+                   STRING "REMOVED: "
+                       TRIM(WS-OLD-ACT-NM(WS-SC-J))
+                       DELIMITED SIZE
+                       INTO SCHEMA-DIFF-REC
+                   END-STRING
+                   WRITE SCHEMA-DIFF-REC
+                   ADD 1 TO WS-DIFF-COUNT
+               END-IF
+           END-PERFORM
+
+           CLOSE SCHEMA-DIFF-FILE
+
+           IF WS-DIFF-COUNT = 0
+               DISPLAY "Tool schema unchanged since last run."
+           ELSE
+               DISPLAY "Tool schema diff: " WS-DIFF-COUNT
+                   " change(s), see "
+                   TRIM(WS-SCHEMA-DIFF-PATH)
+           END-IF
+
+           PERFORM SAVE-TOOL-SCHEMA
+           .
+
+      *> ============================================================
+      *> BUILD-ACT-SIGNATURE: format pcount + param names/types
+      *> for the action at WS-SC-I into WS-CUR-ACT-SIG, so it can
+      *> be compared or persisted as a single field.
+      *> ============================================================
+       BUILD-ACT-SIGNATURE.
+           INITIALIZE WS-CUR-ACT-SIG
+           MOVE 1 TO WS-SC-PTR
+           STRING WS-ACT-PCOUNT(WS-SC-I) "p:"
+               DELIMITED SIZE
+               INTO WS-CUR-ACT-SIG
+               WITH POINTER WS-SC-PTR
+           END-STRING
+           PERFORM VARYING WS-DT-J FROM 1 BY 1
+               UNTIL WS-DT-J > WS-ACT-PCOUNT(WS-SC-I)
+               STRING
+                   TRIM(WS-PAR-NAME(WS-SC-I, WS-DT-J))
+                   "/"
+                   TRIM(WS-PAR-TYPE(WS-SC-I, WS-DT-J))
+                   ","
+                   DELIMITED SIZE
+                   INTO WS-CUR-ACT-SIG
+                   WITH POINTER WS-SC-PTR
+               END-STRING
+           END-PERFORM
+           .
+
+      *> ============================================================
+      *> LOAD-PREV-TOOL-SCHEMA: read the schema file left by the
+      *> previous run, if any, into WS-OLD-ACTIONS.
+      *> Record layout (pipe separated): name|pcount|signature
+      *> ============================================================
+       LOAD-PREV-TOOL-SCHEMA.
+           MOVE 0 TO WS-OLD-ACT-COUNT
+           OPEN INPUT SCHEMA-FILE
+           IF WS-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-OLD-ACT-COUNT >= 10
+               READ SCHEMA-FILE INTO WS-SCHEMA-LINE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-OLD-ACT-COUNT
+               UNSTRING WS-SCHEMA-LINE DELIMITED BY "|"
+                   INTO WS-OLD-ACT-NM(WS-OLD-ACT-COUNT)
+                       WS-OLD-ACT-PCOUNT(WS-OLD-ACT-COUNT)
+                       WS-OLD-ACT-SIG(WS-OLD-ACT-COUNT)
+               END-UNSTRING
+           END-PERFORM
+
+           CLOSE SCHEMA-FILE
+           .
+
+      *> ============================================================
+      *> SAVE-TOOL-SCHEMA: persist the current run's actions for
+      *> comparison on the next run.
+      *> ============================================================
+       SAVE-TOOL-SCHEMA.
+           OPEN OUTPUT SCHEMA-FILE
+           PERFORM VARYING WS-SC-I FROM 1 BY 1
+               UNTIL WS-SC-I > WS-ACT-COUNT
+               PERFORM BUILD-ACT-SIGNATURE
+               MOVE SPACES TO SCHEMA-REC
+               STRING
+                   TRIM(WS-ACT-NM(WS-SC-I)) "|"
+                   WS-ACT-PCOUNT(WS-SC-I) "|"
+                   TRIM(WS-CUR-ACT-SIG)
+                   DELIMITED SIZE
+                   INTO SCHEMA-REC
+               END-STRING
+               WRITE SCHEMA-REC
+           END-PERFORM
+           CLOSE SCHEMA-FILE
+           .
+
       *> ============================================================
       *> PARSE-HELP-ACTIONS: Extract action names,
       *> descriptions, and params from help JSON.
@@ -1075,7 +1299,9 @@
                DISPLAY "  Calling OpenAI..."
                INITIALIZE WS-CMD
                STRING
-                   "curl -s -o agent_resp.json"
+                   "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o agent_resp.json"
                    " -X POST "
                    TRIM(WS-OPENAI-URL)
                    " -H " WS-QT
@@ -1390,7 +1616,9 @@
            PERFORM UNTIL WS-RETRY-CT >= 10
                INITIALIZE WS-CMD
                STRING
-                   "curl -s -o zmail_resp.json"
+                   "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o zmail_resp.json"
                    " -X POST "
                    TRIM(WS-ZMAIL-URL)
                    " -H " WS-QT
@@ -1543,7 +1771,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o verify_resp.json"
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o verify_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
                " -H " WS-QT
@@ -1830,3 +2060,8 @@
        COPY JSONUNESCAPE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
