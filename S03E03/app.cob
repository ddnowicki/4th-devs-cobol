@@ -16,17 +16,39 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE
                ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT TRACE-FILE
+               ASSIGN TO WS-TRACE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC              PIC X(16000).
 
+       FD  TRACE-FILE.
+       01  TRACE-REC             PIC X(2000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
       *> -- Config --
        01  WS-HUB-KEY            PIC X(100).
        01  WS-OPENAI-KEY         PIC X(200).
@@ -129,8 +151,19 @@
        01  WS-AI-BUF             PIC X(4000).
        01  WS-AI-LEN             PIC 9(5).
 
+      *> -- Move trace file --
+       01  WS-TRACE-PATH         PIC X(200)
+                                 VALUE "reactor_trace.log".
+       01  WS-TRACE-FS           PIC XX.
+       01  WS-TRACE-LINE         PIC X(2000).
+       01  WS-TRACE-BLK          PIC X(1200).
+       01  WS-TR-I               PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S03E03-REACTOR" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S03E03-REACTOR" TO WS-APICOST-PROGID
            DISPLAY "=== S03E03 REACTOR ==="
 
            PERFORM INIT-ENV
@@ -143,6 +176,10 @@
            PERFORM CHECK-FLAG
            IF WS-SUCCESS = "Y"
                DISPLAY "=== SUCCESS ==="
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -177,6 +214,10 @@
       *>       Check flag
                PERFORM CHECK-FLAG
                IF WS-SUCCESS = "Y"
+      *>           Update state and append this winning step to the
+      *>           trace file before leaving the loop
+                   PERFORM UPDATE-STATE
+                   PERFORM WRITE-TRACE-STEP
                    EXIT PERFORM
                END-IF
 
@@ -185,20 +226,34 @@
                IF WS-REACHED = "Y"
                    DISPLAY "  GOAL!"
                    PERFORM CHECK-FLAG
+      *>           Update state and append this winning step to the
+      *>           trace file before leaving the loop
+                   PERFORM UPDATE-STATE
+                   PERFORM WRITE-TRACE-STEP
                    EXIT PERFORM
                END-IF
 
       *>       Update state
                PERFORM UPDATE-STATE
+
+      *>       Append this step's move/state to the trace file
+               PERFORM WRITE-TRACE-STEP
            END-PERFORM
 
            IF WS-SUCCESS = "Y"
                DISPLAY " "
                DISPLAY "=== FLAG FOUND ==="
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
            ELSE
                DISPLAY " "
                DISPLAY "=== NO FLAG ==="
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
            END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -220,20 +275,36 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY
                    "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY
                    "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -821,6 +892,12 @@
            MOVE "work.tmp"
                TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            IF WS-JLEN > 0
                MOVE "content"
                    TO WS-KEY-SEARCH
@@ -881,6 +958,51 @@
            END-IF
            .
 
+      *> ============================================================
+      *> WRITE-TRACE-STEP: Append the move just sent and the
+      *> resulting board snapshot to the trace file, so a stuck
+      *> run can be replayed move-by-move instead of only showing
+      *> the final CHECK-FLAG result.
+      *> ============================================================
+       WRITE-TRACE-STEP.
+           OPEN EXTEND TRACE-FILE
+           IF WS-TRACE-FS NOT = "00"
+               OPEN OUTPUT TRACE-FILE
+           END-IF
+
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING
+               "step=" WS-STEP
+               " move=" TRIM(WS-MOVE-CMD)
+               " col=" WS-PLAYER-COL
+               " reached=" WS-REACHED
+               " blocks=" WS-BLOCK-COUNT
+               DELIMITED SIZE
+               INTO WS-TRACE-LINE
+           END-STRING
+           MOVE WS-TRACE-LINE TO TRACE-REC
+           WRITE TRACE-REC
+
+           MOVE SPACES TO WS-TRACE-BLK
+           STRING "  " DELIMITED SIZE INTO WS-TRACE-BLK
+           PERFORM VARYING WS-TR-I FROM 1 BY 1
+               UNTIL WS-TR-I > WS-BLOCK-COUNT
+               STRING
+                   TRIM(WS-TRACE-BLK)
+                   " [col=" WS-BLK-COL(WS-TR-I)
+                   " top=" WS-BLK-TOP(WS-TR-I)
+                   " bot=" WS-BLK-BOT(WS-TR-I)
+                   " dir=" WS-BLK-DIR(WS-TR-I) "]"
+                   DELIMITED SIZE
+                   INTO WS-TRACE-BLK
+               END-STRING
+           END-PERFORM
+           MOVE WS-TRACE-BLK TO TRACE-REC
+           WRITE TRACE-REC
+
+           CLOSE TRACE-FILE
+           .
+
       *> ============================================================
       *> READ-JSON-FILE
       *> ============================================================
@@ -1061,3 +1183,9 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
