@@ -1,6 +1,7 @@
       *> ============================================================
       *> JSONUNESCAPE-PROC.cpy - JSON String Unescaping
       *> COPY in PROCEDURE DIVISION
+      *> Handles \" \\ \/ \b \f \n \r \t and \uXXXX (emitted as UTF-8)
       *> ============================================================
        JSON-UNESCAPE-STR.
            MOVE SPACES TO WS-ESC-OUT
@@ -19,19 +20,134 @@
                    WS-ESC-I:1) = X"5C"
                AND WS-ESC-I
                    < WS-ESC-ILEN
-                   ADD 1 TO WS-ESC-I
-                   ADD 1 TO WS-ESC-OLEN
-                   MOVE WS-ESC-IN(
-                       WS-ESC-I:1)
-                     TO WS-ESC-OUT(
-                     WS-ESC-OLEN:1)
+                   IF WS-ESC-IN(WS-ESC-I + 1:1) = "u"
+                   AND WS-ESC-I + 5 <= WS-ESC-ILEN
+                       MOVE WS-ESC-IN(WS-ESC-I + 2:1)
+                           TO WS-ESC-HEXC
+                       PERFORM UNESC-HEX-DIGIT
+                       MOVE WS-ESC-HEXV TO WS-ESC-CP
+                       MOVE WS-ESC-IN(WS-ESC-I + 3:1)
+                           TO WS-ESC-HEXC
+                       PERFORM UNESC-HEX-DIGIT
+                       COMPUTE WS-ESC-CP =
+                           (WS-ESC-CP * 16) + WS-ESC-HEXV
+                       MOVE WS-ESC-IN(WS-ESC-I + 4:1)
+                           TO WS-ESC-HEXC
+                       PERFORM UNESC-HEX-DIGIT
+                       COMPUTE WS-ESC-CP =
+                           (WS-ESC-CP * 16) + WS-ESC-HEXV
+                       MOVE WS-ESC-IN(WS-ESC-I + 5:1)
+                           TO WS-ESC-HEXC
+                       PERFORM UNESC-HEX-DIGIT
+                       COMPUTE WS-ESC-CP =
+                           (WS-ESC-CP * 16) + WS-ESC-HEXV
+                       PERFORM UNESC-EMIT-UTF8
+                       ADD 6 TO WS-ESC-I
+                   ELSE
+                       ADD 1 TO WS-ESC-I
+                       EVALUATE WS-ESC-IN(WS-ESC-I:1)
+                           WHEN "n"
+                               ADD 1 TO WS-ESC-OLEN
+                               MOVE X"0A" TO WS-ESC-OUT(
+                                   WS-ESC-OLEN:1)
+                           WHEN "t"
+                               ADD 1 TO WS-ESC-OLEN
+                               MOVE X"09" TO WS-ESC-OUT(
+                                   WS-ESC-OLEN:1)
+                           WHEN "r"
+                               ADD 1 TO WS-ESC-OLEN
+                               MOVE X"0D" TO WS-ESC-OUT(
+                                   WS-ESC-OLEN:1)
+                           WHEN "b"
+                               ADD 1 TO WS-ESC-OLEN
+                               MOVE X"08" TO WS-ESC-OUT(
+                                   WS-ESC-OLEN:1)
+                           WHEN "f"
+                               ADD 1 TO WS-ESC-OLEN
+                               MOVE X"0C" TO WS-ESC-OUT(
+                                   WS-ESC-OLEN:1)
+                           WHEN OTHER
+                               ADD 1 TO WS-ESC-OLEN
+                               MOVE WS-ESC-IN(WS-ESC-I:1)
+                                 TO WS-ESC-OUT(
+                                 WS-ESC-OLEN:1)
+                       END-EVALUATE
+                       ADD 1 TO WS-ESC-I
+                   END-IF
                ELSE
                    ADD 1 TO WS-ESC-OLEN
                    MOVE WS-ESC-IN(
                        WS-ESC-I:1)
                      TO WS-ESC-OUT(
                      WS-ESC-OLEN:1)
+                   ADD 1 TO WS-ESC-I
                END-IF
-               ADD 1 TO WS-ESC-I
            END-PERFORM
            .
+
+      *> ============================================================
+      *> UNESC-HEX-DIGIT
+      *> Convert one hex digit char WS-ESC-HEXC into its value (0-15)
+      *> WS-ESC-HEXV. Non-hex chars yield 0.
+      *> ============================================================
+       UNESC-HEX-DIGIT.
+           IF WS-ESC-HEXC >= "0" AND WS-ESC-HEXC <= "9"
+               COMPUTE WS-ESC-HEXV =
+                   FUNCTION ORD(WS-ESC-HEXC) - FUNCTION ORD("0")
+           ELSE
+           IF WS-ESC-HEXC >= "A" AND WS-ESC-HEXC <= "F"
+               COMPUTE WS-ESC-HEXV =
+                   FUNCTION ORD(WS-ESC-HEXC) - FUNCTION ORD("A") + 10
+           ELSE
+           IF WS-ESC-HEXC >= "a" AND WS-ESC-HEXC <= "f"
+               COMPUTE WS-ESC-HEXV =
+                   FUNCTION ORD(WS-ESC-HEXC) - FUNCTION ORD("a") + 10
+           ELSE
+               MOVE 0 TO WS-ESC-HEXV
+           END-IF
+           END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> UNESC-EMIT-UTF8
+      *> Encode codepoint WS-ESC-CP as UTF-8 and append the bytes
+      *> to WS-ESC-OUT at WS-ESC-OLEN.
+      *> ============================================================
+       UNESC-EMIT-UTF8.
+           IF WS-ESC-CP <= 127
+               ADD 1 TO WS-ESC-OLEN
+               MOVE FUNCTION CHAR(WS-ESC-CP + 1)
+                   TO WS-ESC-OUT(WS-ESC-OLEN:1)
+           ELSE
+           IF WS-ESC-CP <= 2047
+               COMPUTE WS-ESC-B1 =
+                   192 + FUNCTION INTEGER(WS-ESC-CP / 64)
+               COMPUTE WS-ESC-B2 =
+                   128 + FUNCTION MOD(WS-ESC-CP, 64)
+               ADD 1 TO WS-ESC-OLEN
+               MOVE FUNCTION CHAR(WS-ESC-B1 + 1)
+                   TO WS-ESC-OUT(WS-ESC-OLEN:1)
+               ADD 1 TO WS-ESC-OLEN
+               MOVE FUNCTION CHAR(WS-ESC-B2 + 1)
+                   TO WS-ESC-OUT(WS-ESC-OLEN:1)
+           ELSE
+               COMPUTE WS-ESC-B1 =
+                   224 + FUNCTION INTEGER(WS-ESC-CP / 4096)
+               COMPUTE WS-ESC-B2 =
+                   128 + FUNCTION MOD(
+                       FUNCTION INTEGER(WS-ESC-CP / 64), 64)
+               COMPUTE WS-ESC-B3 =
+                   128 + FUNCTION MOD(WS-ESC-CP, 64)
+               ADD 1 TO WS-ESC-OLEN
+               MOVE FUNCTION CHAR(WS-ESC-B1 + 1)
+                   TO WS-ESC-OUT(WS-ESC-OLEN:1)
+               ADD 1 TO WS-ESC-OLEN
+               MOVE FUNCTION CHAR(WS-ESC-B2 + 1)
+                   TO WS-ESC-OUT(WS-ESC-OLEN:1)
+               ADD 1 TO WS-ESC-OLEN
+               MOVE FUNCTION CHAR(WS-ESC-B3 + 1)
+                   TO WS-ESC-OUT(WS-ESC-OLEN:1)
+           END-IF
+           END-IF
+           .
