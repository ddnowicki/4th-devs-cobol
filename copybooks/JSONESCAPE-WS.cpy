@@ -0,0 +1,18 @@
+      *> ============================================================
+      *> JSONESCAPE-WS.cpy - Fields shared by JSON-ESCAPE-STR/
+      *> JSON-UNESCAPE-STR
+      *> COPY in WORKING-STORAGE SECTION (before JSONESCAPE-PROC /
+      *> JSONUNESCAPE-PROC use)
+      *> ============================================================
+       01  WS-ESC-IN                PIC X(8000).
+       01  WS-ESC-OUT               PIC X(16000).
+       01  WS-ESC-ILEN              PIC 9(5).
+       01  WS-ESC-OLEN              PIC 9(5).
+       01  WS-ESC-I                 PIC 9(5).
+      *> Used by JSON-UNESCAPE-STR's \uXXXX handling
+       01  WS-ESC-HEXC              PIC X(1).
+       01  WS-ESC-HEXV              PIC 9(2).
+       01  WS-ESC-CP                PIC 9(5).
+       01  WS-ESC-B1                PIC 9(3).
+       01  WS-ESC-B2                PIC 9(3).
+       01  WS-ESC-B3                PIC 9(3).
