@@ -0,0 +1,13 @@
+      *> ============================================================
+      *> HUBSUBMIT-WS.cpy - Fields for SEND-HUB-REQUEST
+      *> COPY in WORKING-STORAGE SECTION (before HUBSUBMIT-PROC use)
+      *> ============================================================
+       01  WS-HUB-BODY              PIC X(16000).
+
+      *> -- Retry-with-backoff (SEND-HUB-REQUEST) --
+       01  WS-HUB-RETRY-MAX         PIC 9(1) VALUE 3.
+       01  WS-HUB-RETRY             PIC 9(1).
+       01  WS-HUB-BACKOFF-SEC       PIC 9(2).
+       01  WS-HUB-STATUS-STR        PIC X(10).
+       01  WS-HUB-STATUS            PIC 9(3).
+       01  WS-HUB-OK                PIC X.
