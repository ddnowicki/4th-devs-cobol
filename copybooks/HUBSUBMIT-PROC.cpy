@@ -1,6 +1,9 @@
       *> ============================================================
       *> HUBSUBMIT-PROC.cpy - Send Request to Hub /verify
       *> COPY in PROCEDURE DIVISION
+      *> Retries on curl failure or a 5xx-looking response, with a
+      *> short backoff between attempts, so a transient Hub blip
+      *> doesn't fail the caller's submission outright.
       *> ============================================================
        SEND-HUB-REQUEST.
            MOVE "hub_req.tmp" TO WS-WORK-PATH
@@ -14,10 +17,53 @@
            WRITE WORK-REC FROM WS-HUB-BODY
            CLOSE WORK-FILE
 
+           MOVE "N" TO WS-HUB-OK
+           PERFORM VARYING WS-HUB-RETRY
+               FROM 1 BY 1
+               UNTIL WS-HUB-RETRY > WS-HUB-RETRY-MAX
+               OR WS-HUB-OK = "Y"
+
+               IF WS-HUB-RETRY > 1
+                   COMPUTE WS-HUB-BACKOFF-SEC =
+                       WS-HUB-RETRY - 1
+                   DISPLAY "  HUB retry "
+                       WS-HUB-RETRY
+                       " of " WS-HUB-RETRY-MAX
+                       " (backoff "
+                       WS-HUB-BACKOFF-SEC "s)"
+                   CALL "C$SLEEP"
+                       USING WS-HUB-BACKOFF-SEC
+               END-IF
+
+               PERFORM SEND-HUB-REQUEST-ATTEMPT
+
+               IF WS-HUB-STATUS = 0
+               OR WS-HUB-STATUS >= 500
+                   DISPLAY "  HUB status="
+                       WS-HUB-STATUS
+                       " - will retry"
+               ELSE
+                   MOVE "Y" TO WS-HUB-OK
+               END-IF
+           END-PERFORM
+
+           MOVE "hub_resp.json"
+               TO WS-WORK-PATH
+           PERFORM READ-JSON-FILE
+           MOVE "work.tmp" TO WS-WORK-PATH
+           .
+
+      *> ============================================================
+      *> SEND-HUB-REQUEST-ATTEMPT: One curl attempt against /verify.
+      *> HTTP status lands in WS-HUB-STATUS (0 if curl itself failed
+      *> to connect).
+      *> ============================================================
+       SEND-HUB-REQUEST-ATTEMPT.
            INITIALIZE WS-CMD
            STRING
-               "curl -s "
-               "-o hub_resp.json"
+               "curl -s -o hub_resp.json"
+               " --max-time " WS-CURL-TIMEOUT-SEC
+               " -w " WS-QT "%{http_code}" WS-QT
                " -X POST "
                TRIM(WS-VERIFY-URL)
                " -H " WS-QT
@@ -25,13 +71,24 @@
                "application/json"
                WS-QT
                " -d @hub_req.tmp"
+               " > hub_status.tmp"
                DELIMITED SIZE
                INTO WS-CMD
            END-STRING
            CALL "SYSTEM" USING WS-CMD
 
-           MOVE "hub_resp.json"
+           MOVE "hub_status.tmp"
                TO WS-WORK-PATH
            PERFORM READ-JSON-FILE
            MOVE "work.tmp" TO WS-WORK-PATH
+
+           MOVE 0 TO WS-HUB-STATUS
+           IF WS-JLEN > 0
+               MOVE WS-JBUF(1:WS-JLEN)
+                   TO WS-HUB-STATUS-STR
+               IF WS-HUB-STATUS-STR IS NUMERIC
+                   MOVE NUMVAL(WS-HUB-STATUS-STR)
+                       TO WS-HUB-STATUS
+               END-IF
+           END-IF
            .
