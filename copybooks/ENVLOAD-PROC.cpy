@@ -38,4 +38,32 @@
 
            MOVE X"5C" TO WS-NL(1:1)
            MOVE "n"    TO WS-NL(2:1)
+
+      *> -- Shop-wide defaults, overridable per-environment so a model
+      *> -- bump or a timeout/retry tweak doesn't mean hand-editing
+      *> -- WORKING-STORAGE VALUE clauses in every program --
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE
+               FROM ENVIRONMENT "MODEL_NAME"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-MODEL
+           END-IF
+
+           MOVE SPACES TO WS-ENV-NUM-STR
+           ACCEPT WS-ENV-NUM-STR
+               FROM ENVIRONMENT "CURL_TIMEOUT_SEC"
+           IF WS-ENV-NUM-STR NOT = SPACES
+           AND WS-ENV-NUM-STR IS NUMERIC
+               MOVE NUMVAL(WS-ENV-NUM-STR)
+                   TO WS-CURL-TIMEOUT-SEC
+           END-IF
+
+           MOVE SPACES TO WS-ENV-NUM-STR
+           ACCEPT WS-ENV-NUM-STR
+               FROM ENVIRONMENT "HUB_RETRY_MAX"
+           IF WS-ENV-NUM-STR NOT = SPACES
+           AND WS-ENV-NUM-STR IS NUMERIC
+               MOVE NUMVAL(WS-ENV-NUM-STR)
+                   TO WS-DEFAULT-RETRY-MAX
+           END-IF
            .
