@@ -0,0 +1,37 @@
+      *> ============================================================
+      *> RUNLOG-PROC.cpy - Append one line to the shared nightly
+      *> batch run log (program id, start/end time, exit status,
+      *> one-line result).
+      *> COPY in PROCEDURE DIVISION (after last task paragraph).
+      *> The caller declares its own RUN-LOG-FILE/RUN-LOG-REC
+      *> SELECT/FD, the same way every program already declares its
+      *> own WORK-FILE for HUBSUBMIT-PROC.cpy. Call RUNLOG-BEGIN as
+      *> the first statement of the entry paragraph, and RUNLOG-END
+      *> with WS-RUNLOG-STATUS/WS-RUNLOG-RESULT set right before
+      *> STOP RUN.
+      *> ============================================================
+       RUNLOG-BEGIN.
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-RUNLOG-START-TS
+           .
+
+       RUNLOG-END.
+           MOVE FUNCTION CURRENT-DATE
+               TO WS-RUNLOG-END-TS
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-FS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           MOVE SPACES TO RUN-LOG-REC
+           STRING
+               TRIM(WS-RUNLOG-PROGID) "|"
+               WS-RUNLOG-START-TS "|"
+               WS-RUNLOG-END-TS "|"
+               TRIM(WS-RUNLOG-STATUS) "|"
+               TRIM(WS-RUNLOG-RESULT)
+               DELIMITED SIZE
+               INTO RUN-LOG-REC
+           END-STRING
+           WRITE RUN-LOG-REC
+           CLOSE RUN-LOG-FILE
+           .
