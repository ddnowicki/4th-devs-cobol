@@ -0,0 +1,7 @@
+      *> ============================================================
+      *> JSONREAD-WS.cpy - Fields for READ-JSON-FILE
+      *> COPY in WORKING-STORAGE SECTION (before JSONREAD-PROC use)
+      *> ============================================================
+       01  WS-LINE                  PIC X(4000).
+       01  WS-K                     PIC 9(5).
+       01  WS-EOF                   PIC X VALUE "N".
