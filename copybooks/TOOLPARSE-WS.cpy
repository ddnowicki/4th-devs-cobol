@@ -0,0 +1,7 @@
+      *> ============================================================
+      *> TOOLPARSE-WS.cpy - Fields for PARSE-TOOL-CALL
+      *> COPY in WORKING-STORAGE SECTION (before TOOLPARSE-PROC use)
+      *> ============================================================
+       01  WS-TOOL-NAME             PIC X(50).
+       01  WS-TOOL-CALL-ID          PIC X(100).
+       01  WS-TOOL-ARGS             PIC X(4000).
