@@ -0,0 +1,31 @@
+      *> ============================================================
+      *> APICOST-PROC.cpy - Append one line to the shared LLM API
+      *> usage ledger (program id, provider, this run's running call
+      *> number, request/response byte sizes as a cost proxy).
+      *> COPY in PROCEDURE DIVISION (after last task paragraph).
+      *> The caller declares its own API-COST-FILE/API-COST-REC
+      *> SELECT/FD, the same way every program already declares its
+      *> own WORK-FILE for HUBSUBMIT-PROC.cpy and RUN-LOG-FILE for
+      *> RUNLOG-PROC.cpy. Set WS-APICOST-PROGID once, then before
+      *> each LLM call set WS-APICOST-PROVIDER/REQBYTES/RESPBYTES and
+      *> PERFORM RECORD-API-CALL right after the call completes.
+      *> ============================================================
+       RECORD-API-CALL.
+           ADD 1 TO WS-APICOST-CALLNUM
+           OPEN EXTEND API-COST-FILE
+           IF WS-APICOST-FS NOT = "00"
+               OPEN OUTPUT API-COST-FILE
+           END-IF
+           MOVE SPACES TO API-COST-REC
+           STRING
+               TRIM(WS-APICOST-PROGID) "|"
+               TRIM(WS-APICOST-PROVIDER) "|"
+               WS-APICOST-CALLNUM "|"
+               WS-APICOST-REQBYTES "|"
+               WS-APICOST-RESPBYTES
+               DELIMITED SIZE
+               INTO API-COST-REC
+           END-STRING
+           WRITE API-COST-REC
+           CLOSE API-COST-FILE
+           .
