@@ -0,0 +1,12 @@
+      *> ============================================================
+      *> APICOST-WS.cpy - Fields for the shared LLM API usage ledger
+      *> COPY in WORKING-STORAGE SECTION
+      *> ============================================================
+       01  WS-APICOST-PATH          PIC X(200)
+                                     VALUE "api_usage.log".
+       01  WS-APICOST-FS            PIC XX.
+       01  WS-APICOST-PROGID        PIC X(30).
+       01  WS-APICOST-PROVIDER      PIC X(20).
+       01  WS-APICOST-CALLNUM       PIC 9(7) VALUE 0.
+       01  WS-APICOST-REQBYTES      PIC 9(7).
+       01  WS-APICOST-RESPBYTES     PIC 9(7).
