@@ -0,0 +1,12 @@
+      *> ============================================================
+      *> RUNLOG-WS.cpy - Fields for the shared nightly batch run log
+      *> COPY in WORKING-STORAGE SECTION
+      *> ============================================================
+       01  WS-RUNLOG-PATH           PIC X(200)
+                                     VALUE "batch_run.log".
+       01  WS-RUNLOG-FS             PIC XX.
+       01  WS-RUNLOG-PROGID         PIC X(30).
+       01  WS-RUNLOG-START-TS       PIC X(21).
+       01  WS-RUNLOG-END-TS         PIC X(21).
+       01  WS-RUNLOG-STATUS         PIC X(4).
+       01  WS-RUNLOG-RESULT         PIC X(80).
