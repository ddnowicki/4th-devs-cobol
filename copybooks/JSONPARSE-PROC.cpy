@@ -130,3 +130,131 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> FIND-JSON-ARRAY-ELEMENT: Given WS-FAE-KEY (an array key) and
+      *> WS-FAE-INDEX (1-based), returns the substring of that array
+      *> element in WS-FAE-ELEM with WS-FAE-FOUND = "Y", or
+      *> WS-FAE-FOUND = "N" if the key or index doesn't exist.
+      *> Elements may be objects, quoted strings, or bare scalars.
+      *> Searches WS-JBUF(1:WS-JLEN) from the start every call.
+      *> ============================================================
+       FIND-JSON-ARRAY-ELEMENT.
+           MOVE SPACES TO WS-FAE-ELEM
+           MOVE "N" TO WS-FAE-FOUND
+
+           MOVE SPACES TO WS-FAE-KEYSTR
+           STRING WS-QT
+               TRIM(WS-FAE-KEY)
+               WS-QT
+               DELIMITED SIZE
+               INTO WS-FAE-KEYSTR
+           END-STRING
+
+           MOVE 0 TO WS-FAE-POS
+           PERFORM VARYING WS-FJV-POS
+               FROM 1 BY 1
+               UNTIL WS-FJV-POS > WS-JLEN
+               OR WS-FAE-POS > 0
+               IF WS-FJV-POS
+                   + LENGTH(TRIM(WS-FAE-KEYSTR))
+                   - 1 <= WS-JLEN
+               AND WS-JBUF(
+                   WS-FJV-POS:
+                   LENGTH(TRIM(WS-FAE-KEYSTR)))
+                   = TRIM(WS-FAE-KEYSTR)
+                   MOVE WS-FJV-POS TO WS-FAE-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-FAE-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Find the [ that opens the array
+           COMPUTE WS-FJV-POS =
+               WS-FAE-POS + LENGTH(TRIM(WS-FAE-KEYSTR))
+           PERFORM UNTIL WS-FJV-POS > WS-JLEN
+               OR WS-JBUF(WS-FJV-POS:1) = "["
+               ADD 1 TO WS-FJV-POS
+           END-PERFORM
+           ADD 1 TO WS-FJV-POS
+
+           MOVE 0 TO WS-FAE-CUR
+           PERFORM UNTIL WS-FJV-POS > WS-JLEN
+               OR WS-FAE-CUR >= WS-FAE-INDEX
+
+      *>       Skip whitespace/commas between elements
+               PERFORM UNTIL WS-FJV-POS
+                   > WS-JLEN
+                   OR (WS-JBUF(WS-FJV-POS:1)
+                       NOT = " "
+                   AND WS-JBUF(WS-FJV-POS:1)
+                       NOT = ","
+                   AND WS-JBUF(WS-FJV-POS:1)
+                       NOT = X"0A"
+                   AND WS-JBUF(WS-FJV-POS:1)
+                       NOT = X"0D")
+                   ADD 1 TO WS-FJV-POS
+               END-PERFORM
+
+               IF WS-FJV-POS > WS-JLEN
+                   EXIT PERFORM
+               END-IF
+               IF WS-JBUF(WS-FJV-POS:1) = "]"
+                   EXIT PERFORM
+               END-IF
+
+               MOVE WS-FJV-POS TO WS-FAE-START
+               EVALUATE WS-JBUF(WS-FJV-POS:1)
+                   WHEN "{"
+                       MOVE 1 TO WS-FAE-DEPTH
+                       ADD 1 TO WS-FJV-POS
+                       PERFORM UNTIL WS-FJV-POS
+                           > WS-JLEN
+                           OR WS-FAE-DEPTH = 0
+                           IF WS-JBUF(WS-FJV-POS:1) = "{"
+                               ADD 1 TO WS-FAE-DEPTH
+                           END-IF
+                           IF WS-JBUF(WS-FJV-POS:1) = "}"
+                               SUBTRACT 1 FROM WS-FAE-DEPTH
+                           END-IF
+                           ADD 1 TO WS-FJV-POS
+                       END-PERFORM
+                   WHEN WS-QT
+                       ADD 1 TO WS-FJV-POS
+                       PERFORM UNTIL WS-FJV-POS > WS-JLEN
+                           IF WS-JBUF(WS-FJV-POS:1) = X"5C"
+                           AND WS-FJV-POS < WS-JLEN
+                               ADD 2 TO WS-FJV-POS
+                           ELSE
+                               IF WS-JBUF(WS-FJV-POS:1) = WS-QT
+                                   ADD 1 TO WS-FJV-POS
+                                   EXIT PERFORM
+                               END-IF
+                               ADD 1 TO WS-FJV-POS
+                           END-IF
+                       END-PERFORM
+                   WHEN OTHER
+                       PERFORM UNTIL WS-FJV-POS > WS-JLEN
+                           OR WS-JBUF(WS-FJV-POS:1) = ","
+                           OR WS-JBUF(WS-FJV-POS:1) = "]"
+                           ADD 1 TO WS-FJV-POS
+                       END-PERFORM
+               END-EVALUATE
+               MOVE WS-FJV-POS TO WS-FAE-END
+               ADD 1 TO WS-FAE-CUR
+           END-PERFORM
+
+           IF WS-FAE-CUR = WS-FAE-INDEX
+           AND WS-FAE-END > WS-FAE-START
+               COMPUTE WS-FJV-POS =
+                   WS-FAE-END - WS-FAE-START
+               IF WS-FJV-POS > 4000
+                   MOVE 4000 TO WS-FJV-POS
+               END-IF
+               MOVE WS-JBUF(WS-FAE-START:WS-FJV-POS)
+                   TO WS-FAE-ELEM
+               MOVE "Y" TO WS-FAE-FOUND
+           END-IF
+           .
