@@ -0,0 +1,18 @@
+      *> ============================================================
+      *> ENVLOAD-WS.cpy - Environment/Config Fields
+      *> COPY in WORKING-STORAGE SECTION (before ENVLOAD-PROC use)
+      *> ============================================================
+       01  WS-HUB-KEY               PIC X(50).
+       01  WS-OPENAI-KEY            PIC X(200).
+       01  WS-HUB-URL               PIC X(100).
+       01  WS-OPENAI-URL            PIC X(200).
+       01  WS-VERIFY-URL            PIC X(200).
+       01  WS-NL                    PIC X(2).
+
+      *> -- Shared model/timeout/retry defaults (override via env) --
+       01  WS-MODEL                 PIC X(30)
+                                     VALUE "gpt-4.1-mini".
+       01  WS-CURL-TIMEOUT-SEC      PIC 9(3) VALUE 030.
+       01  WS-DEFAULT-RETRY-MAX     PIC 9(1) VALUE 3.
+       01  WS-ENV-OVERRIDE          PIC X(30).
+       01  WS-ENV-NUM-STR           PIC X(10).
