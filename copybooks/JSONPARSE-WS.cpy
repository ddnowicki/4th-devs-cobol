@@ -0,0 +1,28 @@
+      *> ============================================================
+      *> JSONPARSE-WS.cpy - Fields for FIND-JSON-VAL / array scanning
+      *> COPY in WORKING-STORAGE SECTION (before JSONPARSE-PROC use)
+      *> ============================================================
+       01  WS-JBUF                  PIC X(64000).
+       01  WS-JBUF-SAVE             PIC X(64000).
+       01  WS-JLEN                  PIC 9(5).
+       01  WS-JLEN-SAVE             PIC 9(5).
+       01  WS-JPOS                  PIC 9(5).
+       01  WS-JVAL                  PIC X(4000).
+       01  WS-KEY-SEARCH            PIC X(50).
+       01  WS-KEY-POS               PIC 9(5).
+       01  WS-VAL-START             PIC 9(5).
+       01  WS-VAL-END               PIC 9(5).
+       01  WS-FJV-POS               PIC 9(5).
+       01  WS-TMP2                  PIC X(500).
+
+      *> -- Fields for FIND-JSON-ARRAY-ELEMENT (array-of-objects scan) --
+       01  WS-FAE-KEY                PIC X(50).
+       01  WS-FAE-KEYSTR             PIC X(55).
+       01  WS-FAE-INDEX              PIC 9(3).
+       01  WS-FAE-CUR                PIC 9(3).
+       01  WS-FAE-POS                PIC 9(5).
+       01  WS-FAE-START              PIC 9(5).
+       01  WS-FAE-END                PIC 9(5).
+       01  WS-FAE-DEPTH              PIC 9(3).
+       01  WS-FAE-ELEM               PIC X(4000).
+       01  WS-FAE-FOUND              PIC X.
