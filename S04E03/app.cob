@@ -14,16 +14,38 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT MISSION-LOG-FILE ASSIGN TO WS-MLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MLOG-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  MISSION-LOG-FILE.
+       01  MISSION-LOG-REC          PIC X(4000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
+       01  WS-TMP                   PIC X(4000).
+
+      *> === Mission log (scout deployment audit trail) ===
+       01  WS-MLOG-PATH             PIC X(100)
+                                   VALUE "mission.log".
+       01  WS-MLOG-FS               PIC XX.
+       01  WS-MLOG-RESULT           PIC X(200).
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
        01  WS-BS                   PIC X(1)
@@ -197,9 +219,12 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S04E03-DOMATOWO" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S04E03 DOMATOWO ==="
 
            PERFORM LOAD-ENV-VARS
+           MOVE WS-DEFAULT-RETRY-MAX TO WS-HUB-RETRY-MAX
 
       *>   Step 1: Reset
            DISPLAY " "
@@ -279,6 +304,16 @@
                DISPLAY "No flag found."
            END-IF
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -1154,6 +1189,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC FROM WS-REQ-JSON
@@ -1163,6 +1202,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o llm_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1404,6 +1445,8 @@
                WITH POINTER WS-PTR
            END-STRING
            PERFORM SEND-HUB-REQUEST
+           MOVE "create transporter" TO WS-ACTION-NAME
+           PERFORM WRITE-MISSION-LOG
            .
 
       *> ============================================================
@@ -1426,6 +1469,8 @@
                WITH POINTER WS-PTR
            END-STRING
            PERFORM SEND-HUB-REQUEST
+           MOVE "move" TO WS-ACTION-NAME
+           PERFORM WRITE-MISSION-LOG
            .
 
       *> ============================================================
@@ -1445,6 +1490,8 @@
                WITH POINTER WS-PTR
            END-STRING
            PERFORM SEND-HUB-REQUEST
+           MOVE "inspect" TO WS-ACTION-NAME
+           PERFORM WRITE-MISSION-LOG
            .
 
       *> ============================================================
@@ -1468,6 +1515,8 @@
                WITH POINTER WS-PTR
            END-STRING
            PERFORM SEND-HUB-REQUEST
+           MOVE "dismount" TO WS-ACTION-NAME
+           PERFORM WRITE-MISSION-LOG
            .
 
       *> ============================================================
@@ -1489,6 +1538,39 @@
                WITH POINTER WS-PTR
            END-STRING
            PERFORM SEND-HUB-REQUEST
+           MOVE "callHelicopter" TO WS-ACTION-NAME
+           PERFORM WRITE-MISSION-LOG
+           .
+
+      *> ============================================================
+      *> WRITE-MISSION-LOG: Append one scout-deployment event (unit,
+      *> target cell, and the Hub's response) to the per-run mission
+      *> log, so a search-and-rescue run can be reviewed after the
+      *> fact instead of only seeing the final flag check.
+      *> ============================================================
+       WRITE-MISSION-LOG.
+           OPEN EXTEND MISSION-LOG-FILE
+           IF WS-MLOG-FS NOT = "00"
+               OPEN OUTPUT MISSION-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO WS-MLOG-RESULT
+           IF WS-JLEN > 0
+               MOVE WS-JBUF(1:150) TO WS-MLOG-RESULT
+           END-IF
+
+           STRING
+               "cluster=" WS-CL-ID
+               " action=" TRIM(WS-ACTION-NAME)
+               " object=" TRIM(WS-OBJ-HASH)
+               " cell=" TRIM(WS-CELL-NAME)
+               " result=" TRIM(WS-MLOG-RESULT)
+               DELIMITED SIZE
+               INTO MISSION-LOG-REC
+           END-STRING
+           WRITE MISSION-LOG-REC
+
+           CLOSE MISSION-LOG-FILE
            .
 
        COPY HUBSUBMIT-PROC.
@@ -1498,3 +1580,8 @@
        COPY JSONUNESCAPE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
