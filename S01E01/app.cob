@@ -17,6 +17,12 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT CSV-FILE ASSIGN TO WS-CSV-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
@@ -29,9 +35,21 @@
            SELECT REQ-BODY-FILE ASSIGN TO WS-REQ-BODY-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO WS-ROSTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT OVERFLOW-LOG-FILE ASSIGN TO WS-OVERFLOW-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC             PIC X(300).
+
        FD  CSV-FILE.
        01  CSV-RECORD              PIC X(2000).
 
@@ -44,20 +62,25 @@
        FD  REQ-BODY-FILE.
        01  REQ-BODY-RECORD         PIC X(8000).
 
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD           PIC X(1200).
+
+       FD  OVERFLOW-LOG-FILE.
+       01  OVERFLOW-LOG-RECORD     PIC X(200).
+
        WORKING-STORAGE SECTION.
-      *> -- Config (loaded from environment) --
-       01  WS-OPENAI-KEY           PIC X(200).
-       01  WS-HUB-KEY              PIC X(50).
-       01  WS-MODEL                PIC X(20) VALUE "gpt-4.1-mini".
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
+      *> -- Config (loaded from environment; WS-HUB-KEY/WS-OPENAI-KEY/
+      *> -- WS-MODEL/WS-HUB-URL/WS-OPENAI-URL/WS-VERIFY-URL all come
+      *> -- from the shared copybook) --
+       COPY ENVLOAD-WS.
 
       *> -- Quote char for JSON building --
        01  WS-QT                   PIC X(1) VALUE '"'.
 
       *> -- URLs --
-       01  WS-HUB-URL              PIC X(100).
-       01  WS-OPENAI-URL           PIC X(200).
        01  WS-DATA-URL             PIC X(200).
-       01  WS-VERIFY-URL           PIC X(200).
 
       *> -- File paths --
        01  WS-CSV-PATH             PIC X(100) VALUE
@@ -68,6 +91,10 @@
            "submit_response.json".
        01  WS-REQ-BODY-PATH        PIC X(100) VALUE
            "request_body.tmp".
+       01  WS-ROSTER-PATH          PIC X(100) VALUE
+           "people_roster.csv".
+       01  WS-OVERFLOW-LOG-PATH    PIC X(100) VALUE
+           "people_overflow.log".
 
       *> -- File status --
        01  WS-FILE-STATUS          PIC XX.
@@ -118,6 +145,7 @@
 
       *> -- Counters --
        01  WS-IDX                  PIC 9(3).
+       01  WS-ROSTER-LINE          PIC X(1200).
        01  WS-TOTAL-CSV            PIC 9(5) VALUE 0.
        01  WS-TALLY-CNT            PIC 9(4) VALUE 0.
        01  WS-PI                   PIC 9(4).
@@ -158,45 +186,35 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           MOVE "S01E01-PEOPLE" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S01E01-PEOPLE" TO WS-APICOST-PROGID
            DISPLAY "=== S01E01 PEOPLE - COBOL ==="
 
-           ACCEPT WS-OPENAI-KEY FROM ENVIRONMENT "OPENAI_API_KEY"
-           ACCEPT WS-HUB-KEY FROM ENVIRONMENT "HUB_API_KEY"
-
-           IF WS-OPENAI-KEY = SPACES
-               DISPLAY "BLAD: Ustaw OPENAI_API_KEY!"
-               STOP RUN
-           END-IF
-           IF WS-HUB-KEY = SPACES
-               DISPLAY "BLAD: Ustaw HUB_API_KEY!"
-               STOP RUN
-           END-IF
-
-           ACCEPT WS-HUB-URL FROM ENVIRONMENT "HUB_API_URL"
-           ACCEPT WS-OPENAI-URL FROM ENVIRONMENT "OPENAI_API_URL"
-
-           IF WS-HUB-URL = SPACES
-               DISPLAY "BLAD: Ustaw HUB_API_URL!"
-               STOP RUN
-           END-IF
-           IF WS-OPENAI-URL = SPACES
-               DISPLAY "BLAD: Ustaw OPENAI_API_URL!"
-               STOP RUN
-           END-IF
-
-           INITIALIZE WS-VERIFY-URL
-           STRING TRIM(WS-HUB-URL) "/verify"
-               DELIMITED SIZE INTO WS-VERIFY-URL
-           END-STRING
+      *>   Load config from environment (keys, URLs, shared
+      *>   model/timeout/retry defaults -- see ENVLOAD-PROC.cpy)
+           PERFORM LOAD-ENV-VARS
+           DISPLAY "Model: " TRIM(WS-MODEL)
 
            PERFORM STEP-1-FETCH-CSV
            PERFORM STEP-2-PARSE-AND-FILTER
            PERFORM STEP-3-TAG-ALL-JOBS
            PERFORM STEP-4-FILTER-TRANSPORT
+           PERFORM STEP-4B-WRITE-ROSTER
            PERFORM STEP-5-SUBMIT-ANSWER
 
            DISPLAY " "
            DISPLAY "=== PROGRAM ZAKONCZONY ==="
+           IF WS-TRANSPORT-COUNT = 0
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "no transport employees found"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -218,7 +236,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o " TRIM(WS-CSV-PATH)
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o " TRIM(WS-CSV-PATH)
                " " WS-QT
                TRIM(WS-DATA-URL)
                WS-QT
@@ -350,8 +370,13 @@
 
            ADD 1 TO WS-PEOPLE-COUNT
            IF WS-PEOPLE-COUNT > WS-MAX-PEOPLE
-               DISPLAY "  UWAGA: Przekroczono limit osob!"
+               DISPLAY "  UWAGA: Przekroczono limit osob! "
+                   "Wiersz CSV " WS-TOTAL-CSV
+                   " (" TRIM(WS-FLD-NAME) " "
+                   TRIM(WS-FLD-SURNAME) ") odrzucony - "
+                   "WS-MAX-PEOPLE=" WS-MAX-PEOPLE
                SUBTRACT 1 FROM WS-PEOPLE-COUNT
+               PERFORM LOG-OVERFLOW-WARNING
                EXIT PARAGRAPH
            END-IF
 
@@ -372,6 +397,33 @@
            MOVE "N" TO WS-P-HAS-TRANSPORT(WS-PEOPLE-COUNT)
            .
 
+      *> -- Append one overflow warning line to the overflow log --
+       LOG-OVERFLOW-WARNING.
+           OPEN EXTEND OVERFLOW-LOG-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OVERFLOW-LOG-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna zapisac "
+                   TRIM(WS-OVERFLOW-LOG-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OVERFLOW-LOG-RECORD
+           STRING
+               "Wiersz CSV " WS-TOTAL-CSV
+               " (" TRIM(WS-FLD-NAME) " "
+               TRIM(WS-FLD-SURNAME) ") odrzucony - "
+               "limit WS-MAX-PEOPLE="
+               WS-MAX-PEOPLE " przekroczony"
+               DELIMITED SIZE
+               INTO OVERFLOW-LOG-RECORD
+           END-STRING
+           WRITE OVERFLOW-LOG-RECORD
+
+           CLOSE OVERFLOW-LOG-FILE
+           .
+
       *> ============================================================
       *> STEP 3: Tag all jobs via OpenAI API
       *> ============================================================
@@ -430,7 +482,9 @@
       *>   POST to OpenAI API via CALL "SYSTEM" curl
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o " TRIM(WS-TAG-RESP-PATH)
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o " TRIM(WS-TAG-RESP-PATH)
                " -X POST "
                TRIM(WS-OPENAI-URL)
                " -H " WS-QT
@@ -447,6 +501,14 @@
 
       *>   Read response and extract tags
            PERFORM READ-TAG-RESPONSE
+
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-TAG-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE LENGTH(TRIM(WS-TAG-LINE))
+               TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            DISPLAY "    -> tagi: " TRIM(WS-P-TAGS(WS-IDX))
            .
 
@@ -612,6 +674,54 @@
                WS-TRANSPORT-COUNT
            .
 
+      *> ============================================================
+      *> STEP 4B: Persist the full filtered/tagged roster for audit
+      *> ============================================================
+       STEP-4B-WRITE-ROSTER.
+           DISPLAY " "
+           DISPLAY "--- Krok 4b: Zapis rosteru do pliku ---"
+
+           OPEN OUTPUT ROSTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna otworzyc "
+                   TRIM(WS-ROSTER-PATH)
+                   " Status: " WS-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "name,surname,gender,birthdate,job,tags,transport"
+               TO ROSTER-RECORD
+           WRITE ROSTER-RECORD
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-PEOPLE-COUNT
+               PERFORM WRITE-ROSTER-LINE
+           END-PERFORM
+
+           CLOSE ROSTER-FILE
+
+           DISPLAY "  Zapisano " WS-PEOPLE-COUNT
+               " osob do " TRIM(WS-ROSTER-PATH)
+           .
+
+      *> -- Build and write one roster CSV line --
+       WRITE-ROSTER-LINE.
+           MOVE SPACES TO WS-ROSTER-LINE
+           STRING
+               TRIM(WS-P-NAME(WS-IDX)) ","
+               TRIM(WS-P-SURNAME(WS-IDX)) ","
+               TRIM(WS-P-GENDER(WS-IDX)) ","
+               TRIM(WS-P-BIRTHDATE(WS-IDX)) ","
+               TRIM(WS-P-JOB(WS-IDX)) ","
+               TRIM(WS-P-TAGS(WS-IDX)) ","
+               WS-P-HAS-TRANSPORT(WS-IDX)
+               DELIMITED SIZE
+               INTO WS-ROSTER-LINE
+           END-STRING
+           MOVE WS-ROSTER-LINE TO ROSTER-RECORD
+           WRITE ROSTER-RECORD
+           .
+
       *> ============================================================
       *> STEP 5: Build and submit answer
       *> ============================================================
@@ -829,7 +939,9 @@
       *>   POST to verify endpoint via CALL "SYSTEM" curl
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o " TRIM(WS-SUBMIT-RESP-PATH)
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o " TRIM(WS-SUBMIT-RESP-PATH)
                " -X POST "
                TRIM(WS-VERIFY-URL)
                " -H " WS-QT
@@ -868,3 +980,18 @@
                DISPLAY "  BLAD: Nie mozna odczytac odpowiedzi!"
            END-IF
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+
+      *> ============================================================
+      *> Shared LLM API usage ledger helper (RECORD-API-CALL)
+      *> ============================================================
+       COPY APICOST-PROC.
+
+      *> ============================================================
+      *> Shared environment/config loader (LOAD-ENV-VARS)
+      *> ============================================================
+       COPY ENVLOAD-PROC.
