@@ -17,22 +17,35 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
            SELECT LOG-FILE ASSIGN TO "failure.log"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT HISTORY-FILE ASSIGN TO WS-HISTORY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(32000).
 
        FD  LOG-FILE.
        01  LOG-REC                 PIC X(500).
 
+       FD  HISTORY-FILE.
+       01  HISTORY-REC              PIC X(350).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(50).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -42,6 +55,10 @@
        01  WS-FS                   PIC XX.
        01  WS-WORK-PATH            PIC X(100)
                                    VALUE "work.tmp".
+       01  WS-HISTORY-PATH         PIC X(100)
+                                   VALUE "failure_history.log".
+       01  WS-HIST-RUN-DATE        PIC X(21).
+       01  WS-HIST-RUN-STR         PIC X(10).
 
       *> -- URLs --
        01  WS-VERIFY-URL           PIC X(200).
@@ -96,6 +113,21 @@
                10  WS-D-CNT       PIC 9(3)
                                   VALUE 1.
 
+      *> -- Known-failure history, loaded from HISTORY-FILE before
+      *>    condensation so recurring events are not re-sent to the
+      *>    LLM every run (max 1000 remembered sev+msg keys) --
+       01  WS-HIST-COUNT           PIC 9(4) VALUE 0.
+       01  WS-HIST-SEEN-TABLE.
+           05  WS-HIST-SEEN OCCURS 1000 TIMES.
+               10  WS-HIST-SEV    PIC X(4).
+               10  WS-HIST-MSG    PIC X(300).
+       01  WS-HIST-LINE            PIC X(350).
+       01  WS-HIST-REST            PIC X(350).
+       01  WS-HIST-TOTAL           PIC 9(7) VALUE 0.
+       01  WS-HIST-IDX             PIC 9(4).
+       01  WS-KNOWN-FOUND          PIC X VALUE "N".
+       01  WS-SKIPPED-KNOWN        PIC 9(3) VALUE 0.
+
       *> -- Compact log buffer --
        01  WS-COMPACT              PIC X(16000).
        01  WS-COMPACT-LEN          PIC 9(5) VALUE 0.
@@ -157,6 +189,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S02E03-FAILURE" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S02E03 FAILURE LOG ==="
 
            ACCEPT WS-HUB-KEY
@@ -170,18 +204,30 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -197,8 +243,10 @@
            MOVE "n"    TO WS-NL(2:1)
 
            PERFORM FETCH-LOG
+           PERFORM LOAD-FAILURE-HISTORY
            PERFORM PARSE-AND-FILTER
            PERFORM DEDUPLICATE-ENTRIES
+           PERFORM FILTER-KNOWN-FAILURES
            PERFORM FORMAT-COMPACT
 
       *>   Check estimated tokens
@@ -249,6 +297,16 @@
            END-IF
            DISPLAY " "
            DISPLAY "=== DONE ==="
+           IF WS-SUCCESS NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "submission not accepted"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -304,6 +362,9 @@
            IF WS-FS NOT = "00"
                DISPLAY "  ERR open log: "
                    WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open failure log" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -754,6 +815,150 @@
                WS-DED-COUNT
            .
 
+           PERFORM APPEND-FAILURE-HISTORY
+           .
+
+      *> ============================================================
+      *> APPEND-FAILURE-HISTORY: Append this run's deduplicated
+      *> events to a rolling cross-run history file, so repeated
+      *> failures can be tracked over time instead of only within
+      *> a single condensation run.
+      *> ============================================================
+       APPEND-FAILURE-HISTORY.
+           MOVE CURRENT-DATE TO WS-HIST-RUN-DATE
+           INITIALIZE WS-HIST-RUN-STR
+           STRING WS-HIST-RUN-DATE(1:4) "-"
+               WS-HIST-RUN-DATE(5:2) "-"
+               WS-HIST-RUN-DATE(7:2)
+               DELIMITED SIZE
+               INTO WS-HIST-RUN-STR
+           END-STRING
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-FS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna zapisac "
+                   TRIM(WS-HISTORY-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-I
+               FROM 1 BY 1
+               UNTIL WS-I > WS-DED-COUNT
+               MOVE SPACES TO HISTORY-REC
+      *>       Lead with SEV|MSG| so LOAD-FAILURE-HISTORY can
+      *>       UNSTRING the key back out; keep the rest human-
+      *>       readable for anyone tailing the file directly.
+               STRING
+                   TRIM(WS-D-SEV(WS-I)) "|"
+                   TRIM(WS-D-MSG(WS-I)) "|"
+                   TRIM(WS-HIST-RUN-STR) " "
+                   "[" TRIM(WS-D-DATE(WS-I))
+                   " " TRIM(WS-D-TIME(WS-I)) "] "
+                   "[" TRIM(WS-D-SEV(WS-I)) "] "
+                   TRIM(WS-D-MSG(WS-I))
+                   " (x" WS-D-CNT(WS-I) ")"
+                   DELIMITED SIZE
+                   INTO HISTORY-REC
+               END-STRING
+               WRITE HISTORY-REC
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+           .
+
+      *> ============================================================
+      *> LOAD-FAILURE-HISTORY: Read the rolling cross-run history
+      *> file (if any) and remember each sev+msg key already seen
+      *> in a prior run, so FILTER-KNOWN-FAILURES can keep recurring
+      *> known failures out of what gets sent to the LLM.
+      *> ============================================================
+       LOAD-FAILURE-HISTORY.
+           MOVE 0 TO WS-HIST-COUNT
+           MOVE 0 TO WS-HIST-TOTAL
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT HISTORY-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "  No prior history file, starting fresh."
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   The history file is append-only and can grow past the
+      *>   1000-slot table, so entries are kept in a wraparound
+      *>   ring keyed on WS-HIST-TOTAL: once full, the oldest slot
+      *>   is overwritten by the newest line read, keeping the most
+      *>   recent 1000 entries (not the first 1000) in the table.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ HISTORY-FILE
+                   INTO WS-HIST-LINE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-HIST-TOTAL
+                       COMPUTE WS-HIST-IDX =
+                           FUNCTION MOD(WS-HIST-TOTAL - 1, 1000) + 1
+                       IF WS-HIST-COUNT < 1000
+                           ADD 1 TO WS-HIST-COUNT
+                       END-IF
+                       UNSTRING WS-HIST-LINE
+                           DELIMITED BY "|"
+                           INTO WS-HIST-SEV(WS-HIST-IDX)
+                               WS-HIST-MSG(WS-HIST-IDX)
+                               WS-HIST-REST
+                       END-UNSTRING
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+           MOVE "N" TO WS-EOF
+
+           DISPLAY "  Known failures from history: "
+               WS-HIST-COUNT
+           .
+
+      *> ============================================================
+      *> FILTER-KNOWN-FAILURES: Drop entries from this run's
+      *> deduplicated set that already appear in WS-HIST-SEEN-TABLE
+      *> (i.e. were logged in a previous run), so recurring known
+      *> failures stop getting re-sent through the LLM.
+      *> ============================================================
+       FILTER-KNOWN-FAILURES.
+           MOVE 0 TO WS-SKIPPED-KNOWN
+           MOVE 0 TO WS-J
+           PERFORM VARYING WS-I
+               FROM 1 BY 1
+               UNTIL WS-I > WS-DED-COUNT
+               MOVE "N" TO WS-KNOWN-FOUND
+               PERFORM VARYING WS-K
+                   FROM 1 BY 1
+                   UNTIL WS-K > WS-HIST-COUNT
+                   IF TRIM(WS-D-SEV(WS-I))
+                       = TRIM(WS-HIST-SEV(WS-K))
+                   AND TRIM(WS-D-MSG(WS-I))
+                       = TRIM(WS-HIST-MSG(WS-K))
+                       MOVE "Y" TO WS-KNOWN-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-KNOWN-FOUND = "Y"
+                   ADD 1 TO WS-SKIPPED-KNOWN
+               ELSE
+                   ADD 1 TO WS-J
+                   IF WS-J NOT = WS-I
+                       MOVE WS-DED(WS-I) TO WS-DED(WS-J)
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE WS-J TO WS-DED-COUNT
+
+           DISPLAY "  Recurring known (skipped): "
+               WS-SKIPPED-KNOWN
+           DISPLAY "  New for condensation: "
+               WS-DED-COUNT
+           .
+
       *> ============================================================
       *> FORMAT-COMPACT: Build compact log text
       *> ============================================================
@@ -1521,3 +1726,8 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
