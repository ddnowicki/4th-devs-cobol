@@ -16,16 +16,42 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT DECL-CHECKPOINT-FILE ASSIGN TO WS-DECL-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(16000).
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC          PIC X(2000).
+
+       FD  DECL-CHECKPOINT-FILE.
+       01  DECL-CHECKPOINT-REC     PIC X(2000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(50).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -33,6 +59,14 @@
        01  WS-FS                   PIC XX.
        01  WS-WORK-PATH            PIC X(100)
                                    VALUE "work.tmp".
+       01  WS-CHECKPOINT-PATH      PIC X(100)
+                                   VALUE "vision.ckpt".
+      *>   Checkpoint for the extracted declaration itself (post-
+      *>   EXTRACT-DECLARATION), so a resumed run can skip both
+      *>   CALL-VISION-API and CALL-OPENAI, not just the vision call.
+       01  WS-DECL-CKPT-PATH       PIC X(100)
+                                   VALUE "declaration.ckpt".
+       01  WS-DECL-RESUMED         PIC X VALUE "N".
 
       *> -- URLs --
        01  WS-HUB-URL              PIC X(100).
@@ -95,6 +129,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S01E04-SENDIT" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S01E04-SENDIT" TO WS-APICOST-PROGID
            DISPLAY "=== S01E04 SENDIT - COBOL ==="
 
            ACCEPT WS-HUB-KEY
@@ -108,18 +145,30 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -136,7 +185,10 @@
 
            PERFORM GET-CURRENT-DATE
            PERFORM FETCH-DOCS
-           PERFORM CALL-VISION-API
+           PERFORM CHECK-DECL-CHECKPOINT
+           IF WS-DECL-RESUMED NOT = "Y"
+               PERFORM CALL-VISION-API
+           END-IF
 
            MOVE SPACES TO WS-ERROR-MSG
            MOVE "N" TO WS-SUCCESS
@@ -148,9 +200,23 @@
                DISPLAY " "
                DISPLAY "--- Proba "
                    WS-ATTEMPT "/5 ---"
-               PERFORM BUILD-LLM-REQUEST
-               PERFORM CALL-OPENAI
-               PERFORM EXTRACT-DECLARATION
+               IF WS-ATTEMPT = 1 AND WS-DECL-RESUMED = "Y"
+                   DISPLAY "  Wznowiono deklaracje z checkpointu"
+               ELSE
+      *>           A resumed declaration that gets rejected falls
+      *>           through to here with WS-VIS-BUF never populated
+      *>           (CALL-VISION-API was skipped at start-up) -- call
+      *>           it now so the retry's LLM request embeds real
+      *>           vision text instead of an empty prompt. Cheap if
+      *>           vision.ckpt is still present: CALL-VISION-API
+      *>           reads it back rather than re-spending the call.
+                   IF TRIM(WS-VIS-BUF) = SPACES
+                       PERFORM CALL-VISION-API
+                   END-IF
+                   PERFORM BUILD-LLM-REQUEST
+                   PERFORM CALL-OPENAI
+                   PERFORM EXTRACT-DECLARATION
+               END-IF
                IF TRIM(WS-DECL) = SPACES
                    DISPLAY "  Brak dekl!"
                    EXIT PERFORM
@@ -162,9 +228,22 @@
            IF WS-SUCCESS NOT = "Y"
                DISPLAY " "
                DISPLAY "  NIEPOWODZENIE."
+           ELSE
+               CALL "SYSTEM" USING
+                   "rm -f vision.ckpt declaration.ckpt"
            END-IF
            DISPLAY " "
            DISPLAY "=== ZAKONCZONO ==="
+           IF WS-SUCCESS NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "declaration not accepted"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -241,11 +320,53 @@
            DISPLAY "  Docs fetched."
            .
 
+      *> ============================================================
+      *> CHECK-DECL-CHECKPOINT: Resume straight to submission if a
+      *> prior run already got as far as extracting a declaration,
+      *> so neither the vision call nor the OpenAI extraction need
+      *> to be re-spent.
+      *> ============================================================
+       CHECK-DECL-CHECKPOINT.
+           MOVE "N" TO WS-DECL-RESUMED
+           OPEN INPUT DECL-CHECKPOINT-FILE
+           IF WS-FS = "00"
+               READ DECL-CHECKPOINT-FILE
+                   INTO WS-DECL
+                   AT END MOVE SPACES TO WS-DECL
+               END-READ
+               CLOSE DECL-CHECKPOINT-FILE
+               IF TRIM(WS-DECL) NOT = SPACES
+                   MOVE "Y" TO WS-DECL-RESUMED
+                   DISPLAY "  Wznowiono deklaracje z checkpointu: "
+                       LENGTH(TRIM(WS-DECL)) " znakow"
+               END-IF
+           END-IF
+           .
+
       *> ============================================================
       *> CALL-VISION-API: Extract routes from image
       *> ============================================================
        CALL-VISION-API.
            DISPLAY "  Vision API..."
+
+      *>   Resume from a prior run's checkpoint if one exists,
+      *>   so a crash/restart does not re-spend a vision call.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS = "00"
+               READ CHECKPOINT-FILE
+                   INTO WS-VIS-BUF
+                   AT END MOVE SPACES TO WS-VIS-BUF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF TRIM(WS-VIS-BUF) NOT = SPACES
+                   MOVE LENGTH(TRIM(WS-VIS-BUF))
+                       TO WS-VIS-LEN
+                   DISPLAY "  Wznowiono z checkpointu: "
+                       WS-VIS-LEN " znakow"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
            MOVE SPACES TO WS-REQ-JSON
            MOVE 1 TO WS-PTR
 
@@ -351,6 +472,12 @@
            DISPLAY "  Routes: "
                WS-VIS-LEN " chars"
 
+      *>   Save checkpoint so a later run can resume past this call.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-VIS-BUF TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+
            MOVE "work.tmp"
                TO WS-WORK-PATH
            .
@@ -734,6 +861,12 @@
            MOVE "work.tmp"
                TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            IF WS-JLEN = 0
                DISPLAY "  Empty response!"
                EXIT PARAGRAPH
@@ -766,6 +899,13 @@
                " chars)"
            DISPLAY "  Preview: "
                WS-DECL(1:200)
+
+      *>   Save checkpoint so a later run can resume past both the
+      *>   vision call and this OpenAI extraction.
+           OPEN OUTPUT DECL-CHECKPOINT-FILE
+           MOVE WS-DECL TO DECL-CHECKPOINT-REC
+           WRITE DECL-CHECKPOINT-REC
+           CLOSE DECL-CHECKPOINT-FILE
            .
 
       *> ============================================================
@@ -1041,3 +1181,9 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
