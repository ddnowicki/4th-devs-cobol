@@ -15,16 +15,37 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT CONF-REVIEW-FILE ASSIGN TO WS-CONF-REVIEW-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONF-REVIEW-FS.
+           SELECT CKPT-FILE ASSIGN TO WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  CONF-REVIEW-FILE.
+       01  CONF-REVIEW-REC          PIC X(600).
+
+       FD  CKPT-FILE.
+       01  CKPT-REC                 PIC X(550).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
+       01  WS-TMP                   PIC X(4000).
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -92,14 +113,34 @@
            05 WS-UNIQ-ENT OCCURS 2000 TIMES.
               10 WS-UNIQ-TEXT      PIC X(500).
               10 WS-UNIQ-CLASS     PIC X(10).
+              10 WS-UNIQ-CONF      PIC X(10).
        01  WS-NOTE-FLAG-CT         PIC 9(5) VALUE 0.
        01  WS-NOTE-FLAGS.
            05 WS-NOTE-FLG OCCURS 5000 TIMES
                                    PIC X(20).
+       01  WS-CONF-REVIEW-PATH     PIC X(200)
+                                   VALUE "confidence_review.log".
+       01  WS-CONF-REVIEW-FS       PIC XX.
+       01  WS-CONF-REVIEW-CT       PIC 9(5) VALUE 0.
+       01  WS-CLS-PART              PIC X(10).
+       01  WS-CONF-PART             PIC X(10).
        01  WS-COMBINED-CT          PIC 9(5) VALUE 0.
        01  WS-COMBINED-IDS.
            05 WS-COMB-ID OCCURS 15000 TIMES
                                    PIC X(20).
+      *> -- Checkpoint/resume for Phase 2's ~10k-file loop --
+       01  WS-CKPT-PATH            PIC X(200)
+                                   VALUE "sensors_progress.ckpt".
+       01  WS-CKPT-FS              PIC XX.
+       01  WS-LAST-PROCESSED       PIC 9(4) VALUE 0.
+       01  WS-CKPT-LINE            PIC X(550).
+       01  WS-CKPT-ID              PIC X(20).
+       01  WS-CKPT-OUTCOME         PIC X(1).
+       01  WS-CKPT-NOTE            PIC X(500).
+       01  WS-CKPT-NUM             PIC 9(4).
+       01  WS-CKPT-PTR             PIC 9(4).
+       01  WS-LAST-OUTCOME         PIC X(1).
+       01  WS-LAST-NOTE            PIC X(500).
        01  WS-ANS-BUF              PIC X(64000).
        01  WS-ANS-PTR              PIC 9(5).
        01  WS-FIRST-ANS            PIC X VALUE "Y".
@@ -117,6 +158,7 @@
        01  WS-J                    PIC 9(5).
        01  WS-N                    PIC 9(5).
        01  WS-TALLY-CNT            PIC 9(5).
+       01  WS-FLAG-FOUND           PIC X VALUE "N".
        01  WS-FOUND-FLAG           PIC X VALUE "N".
        01  WS-BATCH-START          PIC 9(5).
        01  WS-BATCH-END            PIC 9(5).
@@ -215,6 +257,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S03E01-SENSORS" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S03E01 SENSORS ==="
 
            PERFORM LOAD-ENV-VARS
@@ -231,8 +275,21 @@
       *>   Phase 4: Submit
            PERFORM PHASE4-SUBMIT
 
+           CALL "SYSTEM" USING
+               "rm -f sensors_progress.ckpt"
+
            DISPLAY " "
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -258,7 +315,9 @@
            DISPLAY "  Downloading..."
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o "
                "sensors.zip "
                TRIM(WS-HUB-URL)
                "/dane/sensors.zip"
@@ -295,35 +354,51 @@
            MOVE 0 TO WS-VALID-DATA
            MOVE 0 TO WS-FLAG-COUNT
            MOVE 0 TO WS-VLD-COUNT
+           MOVE 0 TO WS-LAST-PROCESSED
+
+      *>   Resume from a prior run's checkpoint, if any, so a
+      *>   crash/restart partway through ~10k files does not
+      *>   re-walk files already scored.
+           PERFORM LOAD-PROGRESS-CHECKPOINT
+           IF WS-LAST-PROCESSED > 0
+               MOVE WS-LAST-PROCESSED
+                   TO WS-DISP-NUM
+               DISPLAY "  Resuming after file "
+                   TRIM(WS-DISP-NUM)
+           END-IF
 
       *>   Iterate numerically 0001-9999
            PERFORM VARYING WS-FILE-NUM
                FROM 1 BY 1
                UNTIL WS-FILE-NUM > 9999
 
-               MOVE WS-FILE-NUM
-                   TO WS-FILE-NUM-STR
-               MOVE SPACES
-                   TO WS-GEN-PATH
-               STRING
-                   "sensors/"
-                   WS-FILE-NUM-STR
-                   ".json"
-                   DELIMITED SIZE
-                   INTO WS-GEN-PATH
-               END-STRING
-               MOVE WS-GEN-PATH
-                   TO WS-WORK-PATH
-
-               OPEN INPUT WORK-FILE
-               IF WS-FS = "00"
-                   CLOSE WORK-FILE
-                   MOVE TRIM(WS-GEN-PATH)
-                       TO WS-FILE-LINE
-                   ADD 1
-                       TO WS-TOTAL-FILES
-                   PERFORM
-                       PROCESS-ONE-FILE
+               IF WS-FILE-NUM > WS-LAST-PROCESSED
+                   MOVE WS-FILE-NUM
+                       TO WS-FILE-NUM-STR
+                   MOVE SPACES
+                       TO WS-GEN-PATH
+                   STRING
+                       "sensors/"
+                       WS-FILE-NUM-STR
+                       ".json"
+                       DELIMITED SIZE
+                       INTO WS-GEN-PATH
+                   END-STRING
+                   MOVE WS-GEN-PATH
+                       TO WS-WORK-PATH
+
+                   OPEN INPUT WORK-FILE
+                   IF WS-FS = "00"
+                       CLOSE WORK-FILE
+                       MOVE TRIM(WS-GEN-PATH)
+                           TO WS-FILE-LINE
+                       ADD 1
+                           TO WS-TOTAL-FILES
+                       PERFORM
+                           PROCESS-ONE-FILE
+                       PERFORM
+                           SAVE-PROGRESS-CHECKPOINT
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -1020,6 +1095,8 @@
                    TO WS-FLAG-ID(
                    WS-FLAG-COUNT)
            END-IF
+           MOVE "F" TO WS-LAST-OUTCOME
+           MOVE SPACES TO WS-LAST-NOTE
            .
 
       *> ============================================================
@@ -1036,6 +1113,101 @@
                    TO WS-VLD-NOTE(
                    WS-VLD-COUNT)
            END-IF
+           MOVE "V" TO WS-LAST-OUTCOME
+           MOVE TRIM(WS-NOTES-RAW) TO WS-LAST-NOTE
+           .
+
+      *> ============================================================
+      *> SAVE-PROGRESS-CHECKPOINT: Append this file's outcome to the
+      *> rolling progress journal, so a resumed run can replay it
+      *> back into WS-FLAG-IDS/WS-VLD-ENTRIES and skip straight past
+      *> WS-LAST-PROCESSED instead of re-walking 0001-9999.
+      *> ============================================================
+       SAVE-PROGRESS-CHECKPOINT.
+           MOVE SPACES TO CKPT-REC
+           STRING
+               TRIM(WS-FILE-ID) "|"
+               WS-LAST-OUTCOME "|"
+               TRIM(WS-LAST-NOTE)
+               DELIMITED SIZE
+               INTO CKPT-REC
+           END-STRING
+
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           IF WS-CKPT-FS NOT = "00"
+               DISPLAY "  WARN: cannot write "
+                   TRIM(WS-CKPT-PATH)
+               EXIT PARAGRAPH
+           END-IF
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
+           .
+
+      *> ============================================================
+      *> LOAD-PROGRESS-CHECKPOINT: Replay a prior run's progress
+      *> journal (if any) back into the Phase 2 counters/arrays and
+      *> set WS-LAST-PROCESSED to the highest file ID already done.
+      *> ============================================================
+       LOAD-PROGRESS-CHECKPOINT.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CKPT-FILE
+                   INTO WS-CKPT-LINE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE SPACES TO WS-CKPT-ID
+                       MOVE SPACES TO WS-CKPT-OUTCOME
+                       MOVE SPACES TO WS-CKPT-NOTE
+                       MOVE 1 TO WS-CKPT-PTR
+      *>               Only the ID and OUTCOME fields are delimiter-
+      *>               split; the note is free text pulled straight
+      *>               from the sensor JSON and may itself contain
+      *>               "|", so everything from the second delimiter
+      *>               to end-of-line is taken verbatim instead of
+      *>               being UNSTRING-split again.
+                       UNSTRING WS-CKPT-LINE
+                           DELIMITED BY "|"
+                           INTO WS-CKPT-ID
+                               WS-CKPT-OUTCOME
+                           WITH POINTER WS-CKPT-PTR
+                       END-UNSTRING
+                       MOVE WS-CKPT-LINE(WS-CKPT-PTR:)
+                           TO WS-CKPT-NOTE
+                       MOVE TRIM(WS-CKPT-ID)
+                           TO WS-FILE-ID
+                       ADD 1 TO WS-TOTAL-FILES
+                       IF WS-CKPT-OUTCOME = "F"
+                           ADD 1 TO WS-FLAGGED-DATA
+                           PERFORM ADD-DATA-FLAG
+                       ELSE
+                           ADD 1 TO WS-VALID-DATA
+                           MOVE WS-CKPT-NOTE
+                               TO WS-NOTES-RAW
+                           PERFORM ADD-VALID-ENTRY
+                       END-IF
+                       IF TRIM(WS-CKPT-ID) IS NUMERIC
+                           MOVE NUMVAL(WS-CKPT-ID)
+                               TO WS-CKPT-NUM
+                           IF WS-CKPT-NUM
+                               > WS-LAST-PROCESSED
+                               MOVE WS-CKPT-NUM
+                                   TO WS-LAST-PROCESSED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CKPT-FILE
+           MOVE "N" TO WS-EOF
            .
 
       *> ============================================================
@@ -1209,11 +1381,25 @@
                WITH POINTER WS-PTR
            END-STRING
 
+           STRING
+               "Also rate your "
+               "confidence in each "
+               "call as high or low"
+               " -- use low for "
+               "ambiguous/borderline"
+               " notes where ok vs "
+               "problem is unclear."
+               WS-NL
+               DELIMITED SIZE
+               INTO WS-REQ-JSON
+               WITH POINTER WS-PTR
+           END-STRING
+
            STRING
                "Respond ONLY with a "
                "JSON object mapping "
                "note number to "
-               "classification."
+               "class|confidence."
                WS-NL
                DELIMITED SIZE
                INTO WS-REQ-JSON
@@ -1224,11 +1410,11 @@
                "Example: {"
                X"5C" WS-QT "1"
                X"5C" WS-QT ":"
-               X"5C" WS-QT "ok"
+               X"5C" WS-QT "ok|high"
                X"5C" WS-QT ","
                X"5C" WS-QT "2"
                X"5C" WS-QT ":"
-               X"5C" WS-QT "problem"
+               X"5C" WS-QT "problem|low"
                X"5C" WS-QT "}"
                DELIMITED SIZE
                INTO WS-REQ-JSON
@@ -1307,6 +1493,9 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -1317,6 +1506,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o resp.tmp"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1431,10 +1622,29 @@
 
                IF TRIM(WS-JVAL)
                    NOT = SPACES
-                   MOVE LOWER-CASE(
+                   MOVE SPACES TO WS-CLS-PART
+                   MOVE SPACES TO WS-CONF-PART
+                   UNSTRING LOWER-CASE(
                        TRIM(WS-JVAL))
+                       DELIMITED BY "|"
+                       INTO WS-CLS-PART
+                       WS-CONF-PART
+                   END-UNSTRING
+                   MOVE WS-CLS-PART
                        TO WS-UNIQ-CLASS(
                        WS-I)
+      *>           Default to high confidence when the LLM
+      *>           omits the indicator (malformed reply)
+                   IF TRIM(WS-CONF-PART)
+                       = SPACES
+                       MOVE "high"
+                           TO WS-UNIQ-CONF(
+                           WS-I)
+                   ELSE
+                       MOVE WS-CONF-PART
+                           TO WS-UNIQ-CONF(
+                           WS-I)
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -1449,6 +1659,7 @@
       *> ============================================================
        MAP-NOTES-TO-FILES.
            MOVE 0 TO WS-NOTE-FLAG-CT
+           MOVE 0 TO WS-CONF-REVIEW-CT
 
            PERFORM VARYING WS-I
                FROM 1 BY 1
@@ -1464,26 +1675,66 @@
                        = TRIM(
                        WS-UNIQ-TEXT(WS-J))
                        IF TRIM(
-                           WS-UNIQ-CLASS(
-                           WS-J))
-                           = "problem"
-                           ADD 1
-                               TO
-                               WS-NOTE-FLAG-CT
-                           IF WS-NOTE-FLAG-CT
-                               <= 5000
-                               MOVE TRIM(
-                                   WS-VLD-ID(
-                                   WS-I))
+                           WS-UNIQ-CONF(WS-J))
+                           = "low"
+      *>                   Boundary call: surface it for a
+      *>                   human instead of folding it
+      *>                   silently into the final list
+                           PERFORM WRITE-CONF-REVIEW-LINE
+                       ELSE
+                           IF TRIM(
+                               WS-UNIQ-CLASS(
+                               WS-J))
+                               = "problem"
+                               ADD 1
                                    TO
-                                   WS-NOTE-FLG(
-                                   WS-NOTE-FLAG-CT)
+                                   WS-NOTE-FLAG-CT
+                               IF WS-NOTE-FLAG-CT
+                                   <= 5000
+                                   MOVE TRIM(
+                                       WS-VLD-ID(
+                                       WS-I))
+                                       TO
+                                       WS-NOTE-FLG(
+                                       WS-NOTE-FLAG-CT)
+                               END-IF
                            END-IF
                        END-IF
                        EXIT PERFORM
                    END-IF
                END-PERFORM
            END-PERFORM
+
+           IF WS-CONF-REVIEW-CT > 0
+               MOVE WS-CONF-REVIEW-CT TO WS-DISP-NUM
+               DISPLAY "  " TRIM(WS-DISP-NUM)
+                   " boundary-confidence note(s) written to "
+                   TRIM(WS-CONF-REVIEW-PATH)
+           END-IF
+           .
+
+      *> ============================================================
+      *> WRITE-CONF-REVIEW-LINE: Append one low-confidence
+      *> classification to the human-review report instead of
+      *> letting it silently decide WS-NOTE-FLG membership
+      *> ============================================================
+       WRITE-CONF-REVIEW-LINE.
+           ADD 1 TO WS-CONF-REVIEW-CT
+           OPEN EXTEND CONF-REVIEW-FILE
+           IF WS-CONF-REVIEW-FS NOT = "00"
+               OPEN OUTPUT CONF-REVIEW-FILE
+           END-IF
+           MOVE SPACES TO CONF-REVIEW-REC
+           STRING
+               "id=" TRIM(WS-VLD-ID(WS-I))
+               " class=" TRIM(WS-UNIQ-CLASS(WS-J))
+               " confidence=" TRIM(WS-UNIQ-CONF(WS-J))
+               " note=" TRIM(WS-UNIQ-TEXT(WS-J))(1:400)
+               DELIMITED SIZE
+               INTO CONF-REVIEW-REC
+           END-STRING
+           WRITE CONF-REVIEW-REC
+           CLOSE CONF-REVIEW-FILE
            .
 
       *> ============================================================
@@ -1614,6 +1865,9 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -1623,6 +1877,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o hub_resp.tmp"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -1657,6 +1913,7 @@
            IF WS-TALLY-CNT > 0
                DISPLAY " "
                DISPLAY "  >>> FLAG FOUND!"
+               MOVE "Y" TO WS-FLAG-FOUND
            ELSE
                DISPLAY " "
                DISPLAY "  No flag found."
@@ -1712,3 +1969,8 @@
        COPY JSONPARSE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
