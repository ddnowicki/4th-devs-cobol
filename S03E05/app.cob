@@ -19,16 +19,30 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT DEBUG-FILE ASSIGN TO WS-DEBUG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEBUG-FS.
+
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC               PIC X(32000).
 
+       FD  DEBUG-FILE.
+       01  DEBUG-REC              PIC X(200).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> -- Config --
        01  WS-HUB-KEY             PIC X(100).
        01  WS-OPENAI-KEY          PIC X(200).
@@ -219,8 +233,28 @@
        01  WS-MP-POS              PIC 9(5).
        01  WS-CITY-NAME           PIC X(50).
 
+      *> -- Blocked tile config (data-driven, loaded at startup) --
+       01  WS-BLOCK-TILE-CNT      PIC 9(2) VALUE 2.
+       01  WS-BLOCK-TILES.
+           05 WS-BLOCK-TILE OCCURS 10 TIMES
+                                  PIC X.
+       01  WS-BT-I                PIC 9(2).
+       01  WS-BT-HIT              PIC X.
+
+      *> -- Grid+path debug dump --
+       01  WS-DEBUG-PATH          PIC X(200)
+                                  VALUE "savethem_debug.log".
+       01  WS-DEBUG-FS            PIC XX.
+       01  WS-DUMP-GRID           PIC X(100).
+       01  WS-DUMP-R              PIC 9.
+       01  WS-DUMP-C              PIC 9.
+       01  WS-DUMP-IDX            PIC 9(3).
+       01  WS-DUMP-LINE           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S03E05-SAVETHEM" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S03E05 SAVETHEM ==="
 
            ACCEPT WS-HUB-KEY
@@ -234,18 +268,34 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERROR: HUB_API_KEY missing"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERROR: OPENAI_API_KEY missing"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERROR: HUB_API_URL missing"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERROR: OPENAI_API_URL missing"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -279,6 +329,10 @@
            MOVE  1 TO WS-DDC(4)
            MOVE "right" TO WS-DDN(4)
 
+      *>   Init blocked-tile config (obstacle tiles for BFS)
+           MOVE "R" TO WS-BLOCK-TILE(1)
+           MOVE "T" TO WS-BLOCK-TILE(2)
+
       *>   Phase 1: Discover map tool
            DISPLAY " "
            DISPLAY "[PHASE 1] Discovering tools..."
@@ -286,6 +340,10 @@
 
            IF WS-MAP-URL = SPACES
                DISPLAY "ERROR: map tool not found!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "map tool not found"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            DISPLAY "  Map URL: " TRIM(WS-MAP-URL)
@@ -300,6 +358,16 @@
 
            DISPLAY " "
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -976,6 +1044,7 @@
 
       *>   Run BFS
            PERFORM RUN-BFS-PATH
+           PERFORM DUMP-GRID-AND-PATH
 
            IF WS-BFS-FOUND = "N"
                MOVE
@@ -1154,9 +1223,9 @@
                        MOVE WS-GRID(
                            WS-NI:1)
                            TO WS-CELL
+                       PERFORM CHECK-BLOCKED-TILE
       *>                 Passable and unvisited?
-                       IF WS-CELL NOT = "R"
-                       AND WS-CELL NOT = "T"
+                       IF WS-BT-HIT = "N"
                        AND WS-BV(WS-NI) = "N"
                            MOVE "Y"
                                TO WS-BV(
@@ -1226,6 +1295,100 @@
                WS-PATH-LEN
            .
 
+      *> ============================================================
+      *> DUMP-GRID-AND-PATH: write the parsed grid and the
+      *> discovered BFS route (as an ASCII map with the route
+      *> overlaid) to a debug file, so a rejected submit_route can
+      *> be diagnosed by eye instead of re-deriving the grid.
+      *> ============================================================
+       DUMP-GRID-AND-PATH.
+           OPEN EXTEND DEBUG-FILE
+           IF WS-DEBUG-FS NOT = "00"
+               OPEN OUTPUT DEBUG-FILE
+           END-IF
+
+           MOVE SPACES TO DEBUG-REC
+           STRING
+               "==== " TRIM(WS-CITY-NAME)
+               " S=(" WS-START-R "," WS-START-C ")"
+               " G=(" WS-GOAL-R "," WS-GOAL-C ")"
+               " found=" WS-BFS-FOUND
+               " steps=" WS-PATH-LEN
+               DELIMITED SIZE
+               INTO DEBUG-REC
+           END-STRING
+           WRITE DEBUG-REC
+
+      *>   Overlay the route onto a copy of the grid: S, G, and
+      *>   each visited cell in between marked with '*'
+           MOVE WS-GRID TO WS-DUMP-GRID
+           COMPUTE WS-DUMP-IDX =
+               WS-START-R * 10 + WS-START-C + 1
+           MOVE "S" TO WS-DUMP-GRID(WS-DUMP-IDX:1)
+           COMPUTE WS-DUMP-IDX =
+               WS-GOAL-R * 10 + WS-GOAL-C + 1
+           MOVE "G" TO WS-DUMP-GRID(WS-DUMP-IDX:1)
+
+           IF WS-BFS-FOUND = "Y"
+               MOVE WS-START-R TO WS-TR
+               MOVE WS-START-C TO WS-TC-VAR
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-PATH-LEN
+                   EVALUATE TRIM(WS-PF(WS-I))
+                   WHEN "up"
+                       SUBTRACT 1 FROM WS-TR
+                   WHEN "down"
+                       ADD 1 TO WS-TR
+                   WHEN "left"
+                       SUBTRACT 1 FROM WS-TC-VAR
+                   WHEN "right"
+                       ADD 1 TO WS-TC-VAR
+                   WHEN OTHER
+                       CONTINUE
+                   END-EVALUATE
+                   COMPUTE WS-DUMP-IDX =
+                       WS-TR * 10 + WS-TC-VAR + 1
+                   IF WS-DUMP-GRID(WS-DUMP-IDX:1) = "."
+                       MOVE "*" TO WS-DUMP-GRID(WS-DUMP-IDX:1)
+                   END-IF
+               END-PERFORM
+           END-IF
+
+      *>   Write 10 rows of 10 cells each
+           PERFORM VARYING WS-DUMP-R FROM 0 BY 1
+               UNTIL WS-DUMP-R > 9
+               MOVE SPACES TO WS-DUMP-LINE
+               PERFORM VARYING WS-DUMP-C FROM 0 BY 1
+                   UNTIL WS-DUMP-C > 9
+                   COMPUTE WS-DUMP-IDX =
+                       WS-DUMP-R * 10 + WS-DUMP-C + 1
+                   MOVE WS-DUMP-GRID(WS-DUMP-IDX:1)
+                       TO WS-DUMP-LINE(WS-DUMP-C + 1:1)
+               END-PERFORM
+               MOVE WS-DUMP-LINE TO DEBUG-REC
+               WRITE DEBUG-REC
+           END-PERFORM
+
+           MOVE SPACES TO DEBUG-REC
+           WRITE DEBUG-REC
+
+           CLOSE DEBUG-FILE
+           .
+
+      *> ============================================================
+      *> CHECK-BLOCKED-TILE: is WS-CELL one of the configured
+      *> impassable tile characters? (data-driven, not hardcoded)
+      *> ============================================================
+       CHECK-BLOCKED-TILE.
+           MOVE "N" TO WS-BT-HIT
+           PERFORM VARYING WS-BT-I FROM 1 BY 1
+               UNTIL WS-BT-I > WS-BLOCK-TILE-CNT
+               IF WS-CELL = WS-BLOCK-TILE(WS-BT-I)
+                   MOVE "Y" TO WS-BT-HIT
+               END-IF
+           END-PERFORM
+           .
+
       *> ============================================================
       *> FIND-WATER-STEP: first 1-based step landing on W
       *> ============================================================
@@ -2168,3 +2331,8 @@
                ADD 1 TO WS-ESC-I
            END-PERFORM
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
