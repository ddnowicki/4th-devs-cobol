@@ -15,16 +15,30 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT INC-CONFIG-FILE ASSIGN TO WS-INC-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INC-CONFIG-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  INC-CONFIG-FILE.
+       01  INC-CONFIG-REC          PIC X(1000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(50).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -78,6 +92,22 @@
        01  WS-TASK-NAME            PIC X(20)
                                    VALUE "okoeditor".
 
+      *> -- Incident/task update table (data-driven) --
+       01  WS-INC-CONFIG-PATH      PIC X(200)
+                                   VALUE "oko_updates.dat".
+       01  WS-INC-CONFIG-FS        PIC XX.
+       01  WS-INC-EOF              PIC X VALUE "N".
+       01  WS-INC-ROW-CNT          PIC 9(2) VALUE 0.
+       01  WS-INC-TABLE.
+           05  WS-INC-ROW OCCURS 10 TIMES.
+               10  WS-INC-ID       PIC X(32).
+               10  WS-INC-PAGE     PIC X(20).
+               10  WS-INC-TITLE    PIC X(200).
+               10  WS-INC-CONTENT  PIC X(600).
+               10  WS-INC-DONE     PIC X(3).
+       01  WS-INC-UNSTR-PTR        PIC 9(5).
+       01  WS-DU-I                 PIC 9(2).
+
       *> -- Help docs (escaped for JSON) --
        01  WS-HELP-DOCS            PIC X(8000).
        01  WS-HELP-LEN             PIC 9(5).
@@ -125,8 +155,14 @@
       *> -- Nudge counter --
        01  WS-NUDGE-CT             PIC 9(1) VALUE 0.
 
+      *> -- Dry-run mode (preview updates, never hit the Hub) --
+       01  WS-DRY-RUN              PIC X VALUE "N".
+           88  WS-DRY-RUN-ON       VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S04E01-OKOEDITOR" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S04E01 OKOEDITOR - COBOL ==="
 
            ACCEPT WS-HUB-KEY
@@ -137,21 +173,42 @@
                FROM ENVIRONMENT "HUB_API_URL"
            ACCEPT WS-OPENAI-URL
                FROM ENVIRONMENT "OPENAI_API_URL"
+           ACCEPT WS-DRY-RUN
+               FROM ENVIRONMENT "OKO_DRY_RUN"
+           IF WS-DRY-RUN NOT = "Y"
+               MOVE "N" TO WS-DRY-RUN
+           END-IF
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -179,6 +236,10 @@
            IF WS-FLAG-FOUND = "Y"
                DISPLAY " "
                DISPLAY "=== ZAKONCZONO ==="
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -194,6 +255,16 @@
                DISPLAY "  NIEPOWODZENIE."
            END-IF
            DISPLAY "=== ZAKONCZONO ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -254,24 +325,24 @@
       *> RUN-DETERMINISTIC: Known-good Polish content
       *> ============================================================
        RUN-DETERMINISTIC.
-      *>   1. Skolwin incident -> animals (MOVE04)
-           DISPLAY " "
-           DISPLAY "  [1/4] Skolwin incident..."
-           PERFORM DET-SKOLWIN-INCIDENT
-           CALL "C$SLEEP" USING 1
+      *>   Load known-good incident/task updates from the
+      *>   config table and apply each in turn
+           PERFORM LOAD-INC-TABLE
 
-      *>   2. Skolwin task -> done
-           DISPLAY "  [2/4] Skolwin task..."
-           PERFORM DET-SKOLWIN-TASK
-           CALL "C$SLEEP" USING 1
-
-      *>   3. Komarowo incident -> humans (MOVE01)
-           DISPLAY "  [3/4] Komarowo incident..."
-           PERFORM DET-KOMAROWO-INCIDENT
-           CALL "C$SLEEP" USING 1
+           DISPLAY " "
+           PERFORM VARYING WS-DU-I FROM 1 BY 1
+               UNTIL WS-DU-I > WS-INC-ROW-CNT
+               DISPLAY "  [" WS-DU-I "/"
+                   WS-INC-ROW-CNT "] "
+                   TRIM(WS-INC-PAGE(WS-DU-I))
+                   " id="
+                   TRIM(WS-INC-ID(WS-DU-I))
+               PERFORM APPLY-INCIDENT-UPDATE
+               CALL "C$SLEEP" USING 1
+           END-PERFORM
 
-      *>   4. Done action
-           DISPLAY "  [4/4] Calling done..."
+      *>   Done action
+           DISPLAY "  Calling done..."
            PERFORM CALL-DONE-ACTION
 
       *>   Check for flag
@@ -292,73 +363,49 @@
            .
 
       *> ============================================================
-      *> DET-SKOLWIN-INCIDENT
+      *> LOAD-INC-TABLE: Read the incident/task update rows
+      *> (id|page|title|content|done) from the config file, so a
+      *> new known incident is a data row, not a new paragraph.
       *> ============================================================
-       DET-SKOLWIN-INCIDENT.
-           MOVE SPACES TO WS-HUB-BODY
-           MOVE 1 TO WS-PTR
-           STRING
-               "{" WS-QT "apikey" WS-QT ":"
-               WS-QT TRIM(WS-HUB-KEY) WS-QT ","
-               WS-QT "task" WS-QT ":"
-               WS-QT TRIM(WS-TASK-NAME)
-               WS-QT ","
-               WS-QT "answer" WS-QT ":{"
-               WS-QT "action" WS-QT ":"
-               WS-QT "update" WS-QT ","
-               WS-QT "page" WS-QT ":"
-               WS-QT "incydenty" WS-QT ","
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
-
-           STRING
-               WS-QT "id" WS-QT ":"
-               WS-QT TRIM(WS-SKOLWIN-ID)
-               WS-QT ","
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
-
-           STRING
-               WS-QT "title" WS-QT ":"
-               WS-QT
-               "MOVE04 Trudne do klasyf"
-               "ikacji ruchy nieopodal"
-               " miasta Skolwin"
-               WS-QT ","
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
+       LOAD-INC-TABLE.
+           MOVE 0 TO WS-INC-ROW-CNT
+           MOVE "N" TO WS-INC-EOF
+
+           OPEN INPUT INC-CONFIG-FILE
+           IF WS-INC-CONFIG-FS NOT = "00"
+               DISPLAY "  WARN: no "
+                   TRIM(WS-INC-CONFIG-PATH)
+               EXIT PARAGRAPH
+           END-IF
 
-           STRING
-               WS-QT "content" WS-QT ":"
-               WS-QT
-               "W okolicach miasta Sk"
-               "olwin wykryto ruch zw"
-               "ierzat. Analiza danyc"
-               "h wskazuje na obecnos"
-               "c dzikiej fauny, praw"
-               "dopodobnie bobrow lub"
-               " innych zwierzat wodn"
-               "ych poruszajacych sie"
-               " w poblizu rzeki."
-               WS-QT "}}"
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
+           PERFORM UNTIL WS-INC-EOF = "Y"
+               READ INC-CONFIG-FILE
+                   AT END
+                       MOVE "Y" TO WS-INC-EOF
+                   NOT AT END
+                       IF TRIM(INC-CONFIG-REC) NOT = SPACES
+                           ADD 1 TO WS-INC-ROW-CNT
+                           MOVE 1 TO WS-INC-UNSTR-PTR
+                           UNSTRING INC-CONFIG-REC
+                               DELIMITED BY "|"
+                               INTO
+                                   WS-INC-ID(WS-INC-ROW-CNT)
+                                   WS-INC-PAGE(WS-INC-ROW-CNT)
+                                   WS-INC-TITLE(WS-INC-ROW-CNT)
+                                   WS-INC-CONTENT(WS-INC-ROW-CNT)
+                                   WS-INC-DONE(WS-INC-ROW-CNT)
+                           END-UNSTRING
+                       END-IF
+           END-PERFORM
 
-           PERFORM SEND-HUB-REQUEST
+           CLOSE INC-CONFIG-FILE
            .
 
       *> ============================================================
-      *> DET-SKOLWIN-TASK
+      *> APPLY-INCIDENT-UPDATE: Build and send the update_incident
+      *> / update_task body for row WS-DU-I of the update table
       *> ============================================================
-       DET-SKOLWIN-TASK.
+       APPLY-INCIDENT-UPDATE.
            MOVE SPACES TO WS-HUB-BODY
            MOVE 1 TO WS-PTR
            STRING
@@ -371,7 +418,8 @@
                WS-QT "action" WS-QT ":"
                WS-QT "update" WS-QT ","
                WS-QT "page" WS-QT ":"
-               WS-QT "zadania" WS-QT ","
+               WS-QT TRIM(WS-INC-PAGE(WS-DU-I))
+               WS-QT ","
                DELIMITED SIZE
                INTO WS-HUB-BODY
                WITH POINTER WS-PTR
@@ -379,94 +427,46 @@
 
            STRING
                WS-QT "id" WS-QT ":"
-               WS-QT TRIM(WS-SKOLWIN-ID)
+               WS-QT TRIM(WS-INC-ID(WS-DU-I))
                WS-QT ","
                DELIMITED SIZE
                INTO WS-HUB-BODY
                WITH POINTER WS-PTR
            END-STRING
 
+           IF TRIM(WS-INC-TITLE(WS-DU-I)) NOT = SPACES
+               STRING
+                   WS-QT "title" WS-QT ":"
+                   WS-QT TRIM(WS-INC-TITLE(WS-DU-I))
+                   WS-QT ","
+                   DELIMITED SIZE
+                   INTO WS-HUB-BODY
+                   WITH POINTER WS-PTR
+               END-STRING
+           END-IF
+
            STRING
                WS-QT "content" WS-QT ":"
+               WS-QT TRIM(WS-INC-CONTENT(WS-DU-I))
                WS-QT
-               "Zadanie zakonczone. Z"
-               "aobserwowano ruch zwi"
-               "erzat (bobry) w okoli"
-               "cach Skolwina. Reklas"
-               "yfikacja incydentu z "
-               "MOVE03 na MOVE04."
-               WS-QT ","
                DELIMITED SIZE
                INTO WS-HUB-BODY
                WITH POINTER WS-PTR
            END-STRING
 
-           STRING
-               WS-QT "done" WS-QT ":"
-               WS-QT "YES" WS-QT "}}"
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
-
-           PERFORM SEND-HUB-REQUEST
-           .
-
-      *> ============================================================
-      *> DET-KOMAROWO-INCIDENT
-      *> ============================================================
-       DET-KOMAROWO-INCIDENT.
-           MOVE SPACES TO WS-HUB-BODY
-           MOVE 1 TO WS-PTR
-           STRING
-               "{" WS-QT "apikey" WS-QT ":"
-               WS-QT TRIM(WS-HUB-KEY) WS-QT ","
-               WS-QT "task" WS-QT ":"
-               WS-QT TRIM(WS-TASK-NAME)
-               WS-QT ","
-               WS-QT "answer" WS-QT ":{"
-               WS-QT "action" WS-QT ":"
-               WS-QT "update" WS-QT ","
-               WS-QT "page" WS-QT ":"
-               WS-QT "incydenty" WS-QT ","
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
-
-           STRING
-               WS-QT "id" WS-QT ":"
-               WS-QT TRIM(WS-KOMAROWO-ID)
-               WS-QT ","
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
-
-           STRING
-               WS-QT "title" WS-QT ":"
-               WS-QT
-               "MOVE01 Wykrycie ruchu "
-               "ludzi w okolicach mia"
-               "sta Komarowo"
-               WS-QT ","
-               DELIMITED SIZE
-               INTO WS-HUB-BODY
-               WITH POINTER WS-PTR
-           END-STRING
+           IF TRIM(WS-INC-DONE(WS-DU-I)) NOT = SPACES
+               STRING
+                   "," WS-QT "done" WS-QT ":"
+                   WS-QT TRIM(WS-INC-DONE(WS-DU-I))
+                   WS-QT
+                   DELIMITED SIZE
+                   INTO WS-HUB-BODY
+                   WITH POINTER WS-PTR
+               END-STRING
+           END-IF
 
            STRING
-               WS-QT "content" WS-QT ":"
-               WS-QT
-               "W okolicach niezamies"
-               "zkalego miasta Komaro"
-               "wo wykryto ruch ludzi"
-               ". Czujniki zarejestro"
-               "waly obecnosc osob pr"
-               "zemieszczajacych sie "
-               "w poblizu opuszczonyc"
-               "h budynkow."
-               WS-QT "}}"
+               "}}"
                DELIMITED SIZE
                INTO WS-HUB-BODY
                WITH POINTER WS-PTR
@@ -499,6 +499,14 @@
       *> SEND-HUB-REQUEST: Write body + curl POST
       *> ============================================================
        SEND-HUB-REQUEST.
+           IF WS-DRY-RUN-ON
+               DISPLAY "  [DRY-RUN] would POST: "
+                   TRIM(WS-HUB-BODY)
+               MOVE SPACES TO WS-JBUF
+               MOVE 0 TO WS-JLEN
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE "hub_req.tmp" TO WS-WORK-PATH
            OPEN OUTPUT WORK-FILE
            WRITE WORK-REC FROM WS-HUB-BODY
@@ -1645,3 +1653,8 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
