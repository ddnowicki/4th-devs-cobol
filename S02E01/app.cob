@@ -15,21 +15,42 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT LEDGER-FILE ASSIGN TO WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT SUMMARY-FILE ASSIGN TO WS-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(8000).
 
+       FD  LEDGER-FILE.
+       01  LEDGER-REC               PIC X(600).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC              PIC X(300).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(50).
        01  WS-QT                   PIC X(1) VALUE '"'.
        01  WS-FS                   PIC XX.
        01  WS-WORK-PATH            PIC X(100) VALUE "work.tmp".
+       01  WS-LEDGER-PATH          PIC X(100) VALUE
+           "categorize_ledger.txt".
 
       *> -- URLs --
        01  WS-HUB-URL              PIC X(100).
@@ -51,6 +72,7 @@
       *> -- CSV parsing --
        01  WS-CSV-PATH             PIC X(100) VALUE
            "categorize.csv".
+       01  WS-MASTER-PATH          PIC X(100).
        01  WS-CSV-LINE             PIC X(2000).
        01  WS-CSV-HEADER           PIC X(1) VALUE "Y".
        01  WS-FIELD-PTR            PIC 9(4).
@@ -109,8 +131,18 @@
        01  WS-CODE-VAL             PIC X(20).
        01  WS-CODE-NUM             PIC S9(4).
 
+      *> -- End-of-run category summary --
+       01  WS-SUMMARY-PATH         PIC X(100) VALUE
+           "categorize_summary.txt".
+       01  WS-CAT-DNG               PIC 9(5) VALUE 0.
+       01  WS-CAT-NEU               PIC 9(5) VALUE 0.
+       01  WS-CAT-OTHER             PIC 9(5) VALUE 0.
+       01  WS-CAT-TOTAL             PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S02E01-CATEGORIZE" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S02E01 CATEGORIZE - COBOL ==="
 
            ACCEPT WS-HUB-KEY FROM ENVIRONMENT "HUB_API_KEY"
@@ -118,10 +150,16 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "BLAD: Ustaw HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "BLAD: Ustaw HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -137,6 +175,7 @@
            PERFORM STEP-2-PARSE-CSV
            PERFORM STEP-3-RESET-BUDGET
            PERFORM STEP-4-CLASSIFY-ITEMS
+           PERFORM WRITE-CATEGORY-SUMMARY
 
            IF WS-FLAG-FOUND NOT = "Y"
                DISPLAY " "
@@ -144,6 +183,16 @@
            END-IF
 
            DISPLAY "=== ZAKONCZONO ==="
+           IF WS-FLAG-FOUND NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -153,6 +202,18 @@
            DISPLAY " "
            DISPLAY "--- Krok 1: Pobieranie CSV ---"
 
+      *>   Alternate input mode: read items straight from a local
+      *>   master file instead of fetching from the Hub, when
+      *>   ITEMS_MASTER_PATH is set in the environment.
+           MOVE SPACES TO WS-MASTER-PATH
+           ACCEPT WS-MASTER-PATH
+               FROM ENVIRONMENT "ITEMS_MASTER_PATH"
+           IF WS-MASTER-PATH NOT = SPACES
+               MOVE WS-MASTER-PATH TO WS-CSV-PATH
+               DISPLAY "  Master file: " TRIM(WS-CSV-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
            INITIALIZE WS-DATA-URL
            STRING
                TRIM(WS-HUB-URL) "/data/"
@@ -406,6 +467,19 @@
                TRIM(WS-I-CODE(WS-IDX))
                " -> " TRIM(WS-JVAL)
 
+      *>   Append result to the local classification ledger
+           PERFORM LOG-LEDGER-ENTRY
+
+      *>   Tally category for the end-of-run summary
+           EVALUATE TRIM(WS-JVAL)
+               WHEN "DNG"
+                   ADD 1 TO WS-CAT-DNG
+               WHEN "NEU"
+                   ADD 1 TO WS-CAT-NEU
+               WHEN OTHER
+                   ADD 1 TO WS-CAT-OTHER
+           END-EVALUATE
+
       *>   Check for flag {FLG:...}
            MOVE 0 TO WS-TALLY-CNT
            IF WS-RESP-LEN > 0
@@ -434,6 +508,85 @@
            END-IF
            .
 
+      *> ============================================================
+      *> LOG-LEDGER-ENTRY: Append code/description/classification
+      *> to a local ledger file, so results survive a rerun and can
+      *> be audited without re-calling the Hub.
+      *> ============================================================
+       LOG-LEDGER-ENTRY.
+           OPEN EXTEND LEDGER-FILE
+           IF WS-FS NOT = "00"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna zapisac "
+                   TRIM(WS-LEDGER-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO LEDGER-REC
+           STRING
+               TRIM(WS-I-CODE(WS-IDX)) " | "
+               TRIM(WS-I-DESC(WS-IDX)) " | "
+               TRIM(WS-JVAL)
+               DELIMITED SIZE
+               INTO LEDGER-REC
+           END-STRING
+           WRITE LEDGER-REC
+
+           CLOSE LEDGER-FILE
+           .
+
+      *> ============================================================
+      *> WRITE-CATEGORY-SUMMARY: DISPLAY and write to
+      *> WS-SUMMARY-PATH the per-category counts tallied across
+      *> this run's classified items.
+      *> ============================================================
+       WRITE-CATEGORY-SUMMARY.
+           COMPUTE WS-CAT-TOTAL =
+               WS-CAT-DNG + WS-CAT-NEU + WS-CAT-OTHER
+
+           DISPLAY " "
+           DISPLAY "--- Podsumowanie kategorii ---"
+           DISPLAY "  DNG:   " WS-CAT-DNG
+           DISPLAY "  NEU:   " WS-CAT-NEU
+           DISPLAY "  INNE:  " WS-CAT-OTHER
+           DISPLAY "  TOTAL: " WS-CAT-TOTAL
+
+           OPEN OUTPUT SUMMARY-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna zapisac "
+                   TRIM(WS-SUMMARY-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "DNG=" WS-CAT-DNG
+               DELIMITED SIZE INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "NEU=" WS-CAT-NEU
+               DELIMITED SIZE INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "OTHER=" WS-CAT-OTHER
+               DELIMITED SIZE INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "TOTAL=" WS-CAT-TOTAL
+               DELIMITED SIZE INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           CLOSE SUMMARY-FILE
+           .
+
       *> ============================================================
       *> READ-HTTP-STATUS: Get status code from headers.tmp
       *> ============================================================
@@ -603,3 +756,8 @@
            END-IF
            MOVE WS-FJV-POS TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
