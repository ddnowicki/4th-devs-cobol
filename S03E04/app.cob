@@ -16,16 +16,38 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT METRICS-FILE ASSIGN TO WS-METRICS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-METRICS-FS.
+
+           SELECT CONN-LOG-FILE ASSIGN TO WS-CONN-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-LOG-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(16000).
 
+       FD  METRICS-FILE.
+       01  METRICS-REC              PIC X(300).
+
+       FD  CONN-LOG-FILE.
+       01  CONN-LOG-REC             PIC X(200).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -140,6 +162,40 @@
        01  WS-RESULT-LEN           PIC 9(5).
        01  WS-CITY-FOUND           PIC X VALUE "N".
 
+      *> === Request-rate / operational metrics ===
+       01  WS-METRICS-PATH         PIC X(200)
+                                   VALUE "negotiations_metrics.log".
+       01  WS-METRICS-FS           PIC XX.
+       01  WS-METRICS-REQUESTS     PIC 9(9) VALUE 0.
+       01  WS-METRICS-LLM-CALLS    PIC 9(9) VALUE 0.
+       01  WS-METRICS-BYTES-TOTAL  PIC 9(9) VALUE 0.
+       01  WS-METRICS-AVG-BYTES    PIC 9(9) VALUE 0.
+       01  WS-METRICS-FLUSH-EVERY  PIC 9(3) VALUE 10.
+       01  WS-METRICS-SINCE-FLUSH  PIC 9(3) VALUE 0.
+       01  WS-METRICS-LINE         PIC X(300).
+
+      *> === Connection accept/reject log ===
+       01  WS-CONN-LOG-PATH        PIC X(200)
+                                   VALUE "negotiations_conns.log".
+       01  WS-CONN-LOG-FS          PIC XX.
+       01  WS-CONN-LOG-LINE        PIC X(200).
+       01  WS-CONN-ACC-COUNT           PIC 9(9) VALUE 0.
+       01  WS-CONN-FD-DSP          PIC S9(9).
+
+      *> -- Request-handling duration, hundredths of a second,
+      *>    timed from accept() to the client socket close --
+       01  WS-CONN-T1              PIC X(21).
+       01  WS-CONN-T2              PIC X(21).
+       01  WS-CLK-SRC              PIC X(21).
+       01  WS-CLK-HR               PIC 9(2).
+       01  WS-CLK-MN               PIC 9(2).
+       01  WS-CLK-SC               PIC 9(2).
+       01  WS-CLK-HS               PIC 9(2).
+       01  WS-CLK-TOTAL            PIC 9(7).
+       01  WS-CONN-T1-TOTAL        PIC 9(7).
+       01  WS-CONN-T2-TOTAL        PIC 9(7).
+       01  WS-CONN-DURATION        PIC 9(7) VALUE 0.
+
       *>
        01  WS-RES-CITY-COUNT       PIC 9(3) VALUE 0.
        01  WS-RES-CITIES.
@@ -185,6 +241,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S03E04-NEGOTIATIONS" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S03E04 NEGOTIATIONS ==="
 
            PERFORM INIT-ENV
@@ -204,6 +262,10 @@
       *>   Bind port first, then submit, then serve
            PERFORM START-SERVER
 
+           MOVE "OK" TO WS-RUNLOG-STATUS
+           MOVE "completed successfully"
+               TO WS-RUNLOG-RESULT
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -228,6 +290,10 @@
            IF WS-TUNNEL-URL = SPACES
                DISPLAY
                    "ERR: SERVER_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing SERVER_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -244,7 +310,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o "
                "cities.csv "
                TRIM(WS-HUB-URL)
                "/dane/s03e04_csv/"
@@ -256,7 +324,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o "
                "items.csv "
                TRIM(WS-HUB-URL)
                "/dane/s03e04_csv/"
@@ -268,7 +338,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o "
                "connections.csv "
                TRIM(WS-HUB-URL)
                "/dane/s03e04_csv/"
@@ -293,6 +365,10 @@
            OPEN INPUT WORK-FILE
            IF WS-FS NOT = "00"
                DISPLAY "ERR: cities.csv!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open cities.csv"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -358,6 +434,10 @@
            OPEN INPUT WORK-FILE
            IF WS-FS NOT = "00"
                DISPLAY "ERR: items.csv!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open items.csv"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -427,6 +507,10 @@
            OPEN INPUT WORK-FILE
            IF WS-FS NOT = "00"
                DISPLAY "ERR: connections.csv!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open connections.csv"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -534,6 +618,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -543,6 +631,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o hub_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -580,6 +670,10 @@
 
            IF WS-SERVER-FD < 0
                DISPLAY "ERR: socket()!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "socket() failed"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -623,6 +717,10 @@
 
            IF WS-RESULT < 0
                DISPLAY "ERR: bind()!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "bind() failed"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -635,6 +733,10 @@
 
            IF WS-RESULT < 0
                DISPLAY "ERR: listen()!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "listen() failed"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -654,6 +756,7 @@
       *> ACCEPT-CONN: Accept and handle one HTTP request
       *> ============================================================
        ACCEPT-CONN.
+           MOVE CURRENT-DATE TO WS-CONN-T1
            CALL "accept" USING
                BY VALUE WS-SERVER-FD
                BY VALUE 0
@@ -661,7 +764,11 @@
                RETURNING WS-CLIENT-FD
            END-CALL
 
+           ADD 1 TO WS-CONN-ACC-COUNT
+           MOVE 0 TO WS-CONN-DURATION
+
            IF WS-CLIENT-FD < 0
+               PERFORM WRITE-CONN-LOG
                EXIT PARAGRAPH
            END-IF
 
@@ -684,6 +791,36 @@
            CALL "close" USING
                BY VALUE WS-CLIENT-FD
            END-CALL
+
+      *>   Duration from accept() to close(), for the ops log
+           MOVE CURRENT-DATE TO WS-CONN-T2
+           MOVE WS-CONN-T1 TO WS-CLK-SRC
+           PERFORM COMPUTE-CLOCK-TOTAL
+           MOVE WS-CLK-TOTAL TO WS-CONN-T1-TOTAL
+           MOVE WS-CONN-T2 TO WS-CLK-SRC
+           PERFORM COMPUTE-CLOCK-TOTAL
+           MOVE WS-CLK-TOTAL TO WS-CONN-T2-TOTAL
+           COMPUTE WS-CONN-DURATION =
+               WS-CONN-T2-TOTAL - WS-CONN-T1-TOTAL
+
+           PERFORM WRITE-CONN-LOG
+           .
+
+      *> ============================================================
+      *> COMPUTE-CLOCK-TOTAL
+      *> Convert WS-CLK-SRC (CURRENT-DATE layout)
+      *> into hundredths-of-second-of-day, WS-CLK-TOTAL
+      *> ============================================================
+       COMPUTE-CLOCK-TOTAL.
+           MOVE NUMVAL(WS-CLK-SRC(9:2)) TO WS-CLK-HR
+           MOVE NUMVAL(WS-CLK-SRC(11:2)) TO WS-CLK-MN
+           MOVE NUMVAL(WS-CLK-SRC(13:2)) TO WS-CLK-SC
+           MOVE NUMVAL(WS-CLK-SRC(15:2)) TO WS-CLK-HS
+           COMPUTE WS-CLK-TOTAL =
+               (WS-CLK-HR * 360000)
+               + (WS-CLK-MN * 6000)
+               + (WS-CLK-SC * 100)
+               + WS-CLK-HS
            .
 
       *> ============================================================
@@ -849,6 +986,8 @@
       *> HANDLE-SEARCH: Main search logic
       *> ============================================================
        HANDLE-SEARCH.
+           ADD 1 TO WS-METRICS-REQUESTS
+
       *>   Extract params from body JSON
            MOVE WS-BODY TO WS-JBUF
            MOVE LENGTH(TRIM(WS-BODY))
@@ -1343,6 +1482,7 @@
       *> LLM-MATCH-ITEM: Ask LLM to pick best match
       *> ============================================================
        LLM-MATCH-ITEM.
+           ADD 1 TO WS-METRICS-LLM-CALLS
            MOVE SPACES TO WS-MATCHED-CODE
            MOVE SPACES TO WS-MATCHED-NAME
 
@@ -1535,6 +1675,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -1545,6 +1689,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o llm_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1887,6 +2033,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -1896,6 +2046,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o check_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -1958,6 +2110,89 @@
 
            DISPLAY "  Sent "
                WS-RESULT " bytes"
+
+           IF WS-RESULT > 0
+               ADD WS-RESULT TO WS-METRICS-BYTES-TOTAL
+           END-IF
+           ADD 1 TO WS-METRICS-SINCE-FLUSH
+           IF WS-METRICS-SINCE-FLUSH
+               >= WS-METRICS-FLUSH-EVERY
+               PERFORM FLUSH-METRICS
+           END-IF
+           .
+
+      *> ============================================================
+      *> FLUSH-METRICS: Append rolling request-rate/operational
+      *> counters to the metrics file, so the search server's load
+      *> is visible without reading raw process output.
+      *> ============================================================
+       FLUSH-METRICS.
+           IF WS-METRICS-REQUESTS > 0
+               COMPUTE WS-METRICS-AVG-BYTES =
+                   WS-METRICS-BYTES-TOTAL
+                   / WS-METRICS-REQUESTS
+           END-IF
+
+           OPEN EXTEND METRICS-FILE
+           IF WS-METRICS-FS NOT = "00"
+               OPEN OUTPUT METRICS-FILE
+           END-IF
+
+           MOVE SPACES TO WS-METRICS-LINE
+           STRING
+               "requests=" WS-METRICS-REQUESTS
+               " llm_calls=" WS-METRICS-LLM-CALLS
+               " avg_resp_bytes=" WS-METRICS-AVG-BYTES
+               DELIMITED SIZE
+               INTO WS-METRICS-LINE
+           END-STRING
+           MOVE WS-METRICS-LINE TO METRICS-REC
+           WRITE METRICS-REC
+
+           CLOSE METRICS-FILE
+           MOVE 0 TO WS-METRICS-SINCE-FLUSH
+           .
+
+      *> ============================================================
+      *> WRITE-CONN-LOG: Append one line per accept() outcome.
+      *> The accept loop is single-threaded, so every connection the
+      *> kernel queues in the listen backlog is handled in order as
+      *> accept() is called again; a failed accept() (WS-CLIENT-FD
+      *> < 0, e.g. backlog overflow) is logged as rejected.
+      *> ============================================================
+       WRITE-CONN-LOG.
+           OPEN EXTEND CONN-LOG-FILE
+           IF WS-CONN-LOG-FS NOT = "00"
+               OPEN OUTPUT CONN-LOG-FILE
+           END-IF
+           IF WS-CONN-LOG-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CONN-LOG-LINE
+           IF WS-CLIENT-FD < 0
+               STRING
+                   "conn=" WS-CONN-ACC-COUNT
+                   " result=rejected"
+                   DELIMITED SIZE
+                   INTO WS-CONN-LOG-LINE
+               END-STRING
+           ELSE
+               MOVE WS-CLIENT-FD TO WS-CONN-FD-DSP
+               STRING
+                   "conn=" WS-CONN-ACC-COUNT
+                   " result=accepted fd="
+                   WS-CONN-FD-DSP
+                   " duration_cs="
+                   WS-CONN-DURATION
+                   DELIMITED SIZE
+                   INTO WS-CONN-LOG-LINE
+               END-STRING
+           END-IF
+           MOVE WS-CONN-LOG-LINE TO CONN-LOG-REC
+           WRITE CONN-LOG-REC
+
+           CLOSE CONN-LOG-FILE
            .
 
        COPY JSONREAD-PROC.
@@ -1965,3 +2200,8 @@
        COPY JSONPARSE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
