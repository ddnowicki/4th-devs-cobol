@@ -20,16 +20,31 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT JUMP-CONFIG-FILE ASSIGN TO WS-JUMP-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JUMP-CONFIG-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  JUMP-CONFIG-FILE.
+       01  JUMP-CONFIG-REC         PIC X(200).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -58,12 +73,13 @@
        01  WS-CUR-MONTH            PIC 9(2).
        01  WS-CUR-DAY              PIC 9(2).
 
-      *> === Jump table (3 jumps) ===
-       01  WS-NUM-JUMPS            PIC 9(1) VALUE 3.
-       01  WS-JUMP-IDX             PIC 9(1).
+      *> === Jump table (data-driven, loaded from WS-JUMP-CONFIG-PATH
+      *>     so CHRONOS-P1 picks up a new jump as a data row) ===
+       01  WS-NUM-JUMPS            PIC 9(2) VALUE 0.
+       01  WS-JUMP-IDX             PIC 9(2).
 
        01  WS-JUMP-TABLE.
-         05  WS-JT OCCURS 3 TIMES.
+         05  WS-JT OCCURS 10 TIMES.
            10  WS-JT-YEAR          PIC 9(4).
            10  WS-JT-MONTH         PIC 9(2).
            10  WS-JT-DAY           PIC 9(2).
@@ -72,6 +88,18 @@
       *>       "jump" or "tunnel"
            10  WS-JT-PWR           PIC 9(3).
 
+      *> === Jump table config file fields ===
+       01  WS-JUMP-CONFIG-PATH     PIC X(200)
+                                   VALUE "timejumps.dat".
+       01  WS-JUMP-CONFIG-FS       PIC XX.
+       01  WS-JUMP-EOF             PIC X VALUE "N".
+       01  WS-JC-YEAR-STR          PIC X(4).
+       01  WS-JC-MONTH-STR         PIC X(2).
+       01  WS-JC-DAY-STR           PIC X(2).
+       01  WS-JC-FROMYEAR-STR      PIC X(4).
+       01  WS-JC-TYPE-STR          PIC X(6).
+       01  WS-JC-PWR-STR           PIC X(3).
+
       *> === Current jump vars ===
        01  WS-YEAR                 PIC 9(4).
        01  WS-MONTH                PIC 9(2).
@@ -138,6 +166,14 @@
        01  WS-SAN-END              PIC 9(5).
        01  WS-SAN-FOUND            PIC X VALUE "N".
 
+      *> === Pre-flight range validation (sync/stab) ===
+       01  WS-SYNC-NUM             PIC 9(3)V99.
+       01  WS-SYNC-VALID           PIC X VALUE "Y".
+       01  WS-STAB-NUM             PIC S9(5).
+       01  WS-STAB-MIN             PIC S9(5) VALUE 0.
+       01  WS-STAB-MAX             PIC S9(5) VALUE 100.
+       01  WS-STAB-VALID           PIC X VALUE "Y".
+
       *> === Stabilization retry ===
        01  WS-STAB-RETRY           PIC 9(1).
        01  WS-STAB-OK              PIC X VALUE "N".
@@ -148,9 +184,12 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S05E05-TIMETRAVEL" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S05E05 TIMETRAVEL ==="
 
            PERFORM LOAD-ENV-VARS
+           MOVE WS-DEFAULT-RETRY-MAX TO WS-HUB-RETRY-MAX
 
       *>   Build backend URL
            MOVE SPACES TO WS-BACKEND-URL
@@ -179,8 +218,8 @@
                WS-CUR-MONTH "-"
                WS-CUR-DAY
 
-      *>   Initialize jump table
-           PERFORM INIT-JUMP-TABLE
+      *>   Load jump table from config file
+           PERFORM LOAD-JUMP-TABLE
 
       *>   Step 0: Fetch docs
            DISPLAY " "
@@ -261,41 +300,87 @@
                DISPLAY "No flag found."
            END-IF
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
-      *> INIT-JUMP-TABLE: Set up the 3 jumps
+      *> LOAD-JUMP-TABLE: Read the jump schedule (year|month|day|
+      *> fromyear|type|pwr) from WS-JUMP-CONFIG-PATH, so adding a
+      *> jump for a new mission is a data row, not a recompile.
+      *> A year/month/day or fromyear of all zeros means "today" --
+      *> it is substituted with WS-CUR-YEAR/MONTH/DAY at load time.
       *> ============================================================
-       INIT-JUMP-TABLE.
-      *>   Jump 1: 2238-11-05 (future from today)
-           MOVE 2238 TO WS-JT-YEAR(1)
-           MOVE 11   TO WS-JT-MONTH(1)
-           MOVE 05   TO WS-JT-DAY(1)
-           MOVE WS-CUR-YEAR
-               TO WS-JT-FROM-YEAR(1)
-           MOVE "jump"   TO WS-JT-TYPE(1)
-           MOVE 91  TO WS-JT-PWR(1)
-
-      *>   Jump 2: today (past from 2238)
-           MOVE WS-CUR-YEAR
-               TO WS-JT-YEAR(2)
-           MOVE WS-CUR-MONTH
-               TO WS-JT-MONTH(2)
-           MOVE WS-CUR-DAY
-               TO WS-JT-DAY(2)
-           MOVE 2238
-               TO WS-JT-FROM-YEAR(2)
-           MOVE "jump"   TO WS-JT-TYPE(2)
-           MOVE 28  TO WS-JT-PWR(2)
-
-      *>   Jump 3: 2024-11-12 (tunnel)
-           MOVE 2024 TO WS-JT-YEAR(3)
-           MOVE 11   TO WS-JT-MONTH(3)
-           MOVE 12   TO WS-JT-DAY(3)
-           MOVE WS-CUR-YEAR
-               TO WS-JT-FROM-YEAR(3)
-           MOVE "tunnel" TO WS-JT-TYPE(3)
-           MOVE 19  TO WS-JT-PWR(3)
+       LOAD-JUMP-TABLE.
+           MOVE 0 TO WS-NUM-JUMPS
+           MOVE "N" TO WS-JUMP-EOF
+
+           OPEN INPUT JUMP-CONFIG-FILE
+           IF WS-JUMP-CONFIG-FS NOT = "00"
+               DISPLAY "  WARN: no "
+                   TRIM(WS-JUMP-CONFIG-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-JUMP-EOF = "Y"
+               READ JUMP-CONFIG-FILE
+                   AT END
+                       MOVE "Y" TO WS-JUMP-EOF
+                   NOT AT END
+                       IF TRIM(JUMP-CONFIG-REC) NOT = SPACES
+                           AND WS-NUM-JUMPS < 10
+                           ADD 1 TO WS-NUM-JUMPS
+                           UNSTRING JUMP-CONFIG-REC
+                               DELIMITED BY "|"
+                               INTO
+                                   WS-JC-YEAR-STR
+                                   WS-JC-MONTH-STR
+                                   WS-JC-DAY-STR
+                                   WS-JC-FROMYEAR-STR
+                                   WS-JC-TYPE-STR
+                                   WS-JC-PWR-STR
+                           END-UNSTRING
+
+                           IF WS-JC-YEAR-STR = "0000"
+                               MOVE WS-CUR-YEAR
+                                   TO WS-JT-YEAR(WS-NUM-JUMPS)
+                               MOVE WS-CUR-MONTH
+                                   TO WS-JT-MONTH(WS-NUM-JUMPS)
+                               MOVE WS-CUR-DAY
+                                   TO WS-JT-DAY(WS-NUM-JUMPS)
+                           ELSE
+                               MOVE NUMVAL(WS-JC-YEAR-STR)
+                                   TO WS-JT-YEAR(WS-NUM-JUMPS)
+                               MOVE NUMVAL(WS-JC-MONTH-STR)
+                                   TO WS-JT-MONTH(WS-NUM-JUMPS)
+                               MOVE NUMVAL(WS-JC-DAY-STR)
+                                   TO WS-JT-DAY(WS-NUM-JUMPS)
+                           END-IF
+
+                           IF WS-JC-FROMYEAR-STR = "0000"
+                               MOVE WS-CUR-YEAR
+                                 TO WS-JT-FROM-YEAR(WS-NUM-JUMPS)
+                           ELSE
+                               MOVE NUMVAL(WS-JC-FROMYEAR-STR)
+                                 TO WS-JT-FROM-YEAR(WS-NUM-JUMPS)
+                           END-IF
+
+                           MOVE WS-JC-TYPE-STR
+                               TO WS-JT-TYPE(WS-NUM-JUMPS)
+                           MOVE NUMVAL(WS-JC-PWR-STR)
+                               TO WS-JT-PWR(WS-NUM-JUMPS)
+                       END-IF
+           END-PERFORM
+
+           CLOSE JUMP-CONFIG-FILE
            .
 
       *> ============================================================
@@ -304,7 +389,9 @@
        FETCH-DOCS.
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o "
                "timetravel_doc.md "
                TRIM(WS-HUB-URL)
                "/dane/timetravel.md"
@@ -424,6 +511,11 @@
                PERFORM
                    SEND-VERIFY-CONFIGURE-STAB
 
+               IF WS-STAB-VALID = "N"
+                   DISPLAY "  Skipping PWR/PT/poll -- "
+                       "stabilization failed validation"
+                   MOVE "N" TO WS-FLUX-MATCHED
+               ELSE
       *>       Set PWR via backend
                DISPLAY " "
                DISPLAY "  [7] Set PWR"
@@ -445,6 +537,7 @@
                DISPLAY " "
                DISPLAY "  [10] Poll flux"
                PERFORM POLL-FLUX-DENSITY
+               END-IF
 
                IF WS-FLUX-MATCHED = "Y"
                    MOVE "Y"
@@ -641,12 +734,35 @@
            END-IF
            DISPLAY "  syncRatio="
                TRIM(WS-SYNC-STR)
+           PERFORM VALIDATE-SYNC-RATIO
+           .
+
+      *> ============================================================
+      *> VALIDATE-SYNC-RATIO: Sanity-check WS-SYNC-STR is within
+      *> the expected 0.00-1.00 range before it is sent to the Hub.
+      *> ============================================================
+       VALIDATE-SYNC-RATIO.
+           MOVE "Y" TO WS-SYNC-VALID
+           MOVE NUMVAL(TRIM(WS-SYNC-STR))
+               TO WS-SYNC-NUM
+           IF WS-SYNC-NUM < 0 OR WS-SYNC-NUM > 1
+               MOVE "N" TO WS-SYNC-VALID
+               DISPLAY "  WARN: syncRatio "
+                   TRIM(WS-SYNC-STR)
+                   " out of expected 0.00-1.00 range"
+           END-IF
            .
 
       *> ============================================================
       *> SEND-VERIFY-CONFIGURE-SYNC
       *> ============================================================
        SEND-VERIFY-CONFIGURE-SYNC.
+           IF WS-SYNC-VALID = "N"
+               DISPLAY "  SKIP configure syncRatio "
+                   "(failed range validation)"
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE SPACES TO WS-HUB-BODY
            STRING
                "{" WS-QT "task" WS-QT ":"
@@ -1258,6 +1374,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC FROM WS-REQ-JSON
@@ -1266,6 +1386,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o ai_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1341,12 +1463,46 @@
            PERFORM SANITIZE-STAB-VALUE
            DISPLAY "  Stabilization="
                TRIM(WS-STAB-VALUE)
+           PERFORM VALIDATE-STAB-VALUE
+           .
+
+      *> ============================================================
+      *> VALIDATE-STAB-VALUE: Sanity-check the sanitized
+      *> WS-STAB-VALUE is within the expected WS-STAB-MIN/MAX range
+      *> before it is sent to the Hub, so an AI misfire doesn't
+      *> waste a configure-and-poll round trip we already know is
+      *> going to be rejected.
+      *> ============================================================
+       VALIDATE-STAB-VALUE.
+           MOVE "Y" TO WS-STAB-VALID
+           IF TRIM(WS-STAB-VALUE) = SPACES
+               MOVE "N" TO WS-STAB-VALID
+               DISPLAY "  WARN: stabilization value is blank"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE NUMVAL(TRIM(WS-STAB-VALUE))
+               TO WS-STAB-NUM
+           IF WS-STAB-NUM < WS-STAB-MIN
+           OR WS-STAB-NUM > WS-STAB-MAX
+               MOVE "N" TO WS-STAB-VALID
+               DISPLAY "  WARN: stabilization "
+                   TRIM(WS-STAB-VALUE)
+                   " out of expected "
+                   WS-STAB-MIN "-" WS-STAB-MAX
+                   " range"
+           END-IF
            .
 
       *> ============================================================
       *> SEND-VERIFY-CONFIGURE-STAB
       *> ============================================================
        SEND-VERIFY-CONFIGURE-STAB.
+           IF WS-STAB-VALID = "N"
+               DISPLAY "  SKIP configure stabilization "
+                   "(failed range validation)"
+               EXIT PARAGRAPH
+           END-IF
+
       *>   Try sending as number first, if purely
       *>   numeric; otherwise send as string
            MOVE SPACES TO WS-HUB-BODY
@@ -1484,6 +1640,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o be_resp.json "
                TRIM(WS-BACKEND-URL)
                "?apikey="
@@ -1512,6 +1670,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC FROM WS-BE-BODY
@@ -1520,6 +1682,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o be_resp.json"
                " -X POST "
                TRIM(WS-BACKEND-URL)
@@ -1859,3 +2023,8 @@
        COPY JSONPARSE-PROC.
        COPY JSONESCAPE-PROC.
        COPY JSONUNESCAPE-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
