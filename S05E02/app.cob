@@ -16,22 +16,49 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
            SELECT B64-FILE ASSIGN TO WS-B64-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS2.
+           SELECT QUALITY-FILE ASSIGN TO WS-QUAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUAL-FS.
+           SELECT TRANSCRIPT-FILE ASSIGN TO WS-XCR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XCR-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(900000).
 
        FD  B64-FILE.
        01  B64-REC                 PIC X(4100).
 
+       FD  QUALITY-FILE.
+       01  QUALITY-REC              PIC X(300).
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-REC           PIC X(4200).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -92,6 +119,34 @@
        01  WS-CLEAN-TXT            PIC X(2000).
        01  WS-CLEAN-LEN            PIC 9(4).
 
+      *> -- Call-quality metrics (per-turn) --
+       01  WS-QUAL-PATH             PIC X(100)
+                                    VALUE
+                                    "call_quality.log".
+       01  WS-QUAL-FS               PIC XX.
+       01  WS-CALL-ID               PIC X(21).
+       01  WS-TRANS-LEN             PIC 9(6).
+       01  WS-LLM-T1                PIC X(21).
+       01  WS-LLM-T2                PIC X(21).
+       01  WS-LLM-LATENCY           PIC 9(7).
+       01  WS-TTS-BYTES             PIC 9(9).
+       01  WS-CLK-SRC                PIC X(21).
+       01  WS-CLK-HR                PIC 9(4).
+       01  WS-CLK-MN                PIC 9(4).
+       01  WS-CLK-SC                PIC 9(4).
+       01  WS-CLK-HS                PIC 9(4).
+       01  WS-CLK-TOTAL             PIC 9(7).
+       01  WS-LLM-T1-TOTAL          PIC 9(7).
+       01  WS-LLM-T2-TOTAL          PIC 9(7).
+
+      *> -- Full transcript export --
+       01  WS-XCR-PATH              PIC X(100)
+                                    VALUE
+                                    "transcript.log".
+       01  WS-XCR-FS                PIC XX.
+       01  WS-XCR-ROLE              PIC X(10).
+       01  WS-XCR-TEXT              PIC X(4000).
+
       *> -- Base64 extraction --
        01  WS-B64-VAL-START        PIC 9(6).
        01  WS-B64-VAL-END          PIC 9(6).
@@ -117,6 +172,18 @@
        01  WS-TMP                  PIC X(4000).
        01  WS-TMP2                 PIC X(500).
 
+      *> -- Fields for FIND-JSON-ARRAY-ELEMENT (array-of-objects scan) --
+       01  WS-FAE-KEY               PIC X(50).
+       01  WS-FAE-KEYSTR            PIC X(55).
+       01  WS-FAE-INDEX             PIC 9(3).
+       01  WS-FAE-CUR               PIC 9(3).
+       01  WS-FAE-POS               PIC 9(5).
+       01  WS-FAE-START             PIC 9(5).
+       01  WS-FAE-END               PIC 9(5).
+       01  WS-FAE-DEPTH             PIC 9(3).
+       01  WS-FAE-ELEM              PIC X(4000).
+       01  WS-FAE-FOUND             PIC X.
+
       *> === JSONPARSE-WS (inline, large) ===
        01  WS-JBUF                 PIC X(900000).
        01  WS-JLEN                 PIC 9(6).
@@ -134,6 +201,12 @@
        01  WS-ESC-ILEN             PIC 9(6).
        01  WS-ESC-OLEN             PIC 9(6).
        01  WS-ESC-I                PIC 9(6).
+       01  WS-ESC-HEXC             PIC X(1).
+       01  WS-ESC-HEXV             PIC 9(2).
+       01  WS-ESC-CP               PIC 9(5).
+       01  WS-ESC-B1               PIC 9(3).
+       01  WS-ESC-B2               PIC 9(3).
+       01  WS-ESC-B3               PIC 9(3).
 
       *> === JSONREAD-WS (inline, large) ===
        01  WS-EOF                  PIC X VALUE "N".
@@ -141,6 +214,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S05E02-PHONECALL" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S05E02-PHONECALL" TO WS-APICOST-PROGID
            DISPLAY "=== S05E02 PHONECALL ==="
 
            PERFORM LOAD-ENV-VARS
@@ -211,6 +287,16 @@
                    " attempts."
            END-IF
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -377,6 +463,9 @@
            DISPLAY " "
            DISPLAY "--- Starting conversation ---"
 
+      *>   Stamp a call id for the quality/transcript logs
+           MOVE CURRENT-DATE TO WS-CALL-ID
+
       *>   Build system prompt in conv buffer
            PERFORM INIT-CONVERSATION
 
@@ -417,6 +506,9 @@
                        TRIM(WS-OPERATOR-TXT)
                        (1:200)
                    PERFORM APPEND-USER-MSG
+                   MOVE "OPERATOR" TO WS-XCR-ROLE
+                   MOVE WS-OPERATOR-TXT TO WS-XCR-TEXT
+                   PERFORM WRITE-TRANSCRIPT-LINE
                END-IF
            ELSE
       *>       Check for text message
@@ -431,6 +523,9 @@
                        TRIM(WS-OPERATOR-TXT)
                        (1:200)
                    PERFORM APPEND-USER-MSG
+                   MOVE "OPERATOR" TO WS-XCR-ROLE
+                   MOVE WS-OPERATOR-TXT TO WS-XCR-TEXT
+                   PERFORM WRITE-TRANSCRIPT-LINE
                END-IF
            END-IF
 
@@ -448,7 +543,27 @@
                    WS-MAX-TURNS " ---"
 
       *>       Call LLM for response
+               MOVE LENGTH(TRIM(WS-OPERATOR-TXT))
+                   TO WS-TRANS-LEN
+               MOVE CURRENT-DATE TO WS-LLM-T1
                PERFORM CALL-LLM
+               MOVE CURRENT-DATE TO WS-LLM-T2
+               MOVE WS-LLM-T1 TO WS-CLK-SRC
+               PERFORM COMPUTE-CLOCK-TOTAL
+               MOVE WS-CLK-TOTAL TO WS-LLM-T1-TOTAL
+               MOVE WS-LLM-T2 TO WS-CLK-SRC
+               PERFORM COMPUTE-CLOCK-TOTAL
+               MOVE WS-CLK-TOTAL TO WS-LLM-T2-TOTAL
+      *>       Guard for the LLM call spanning midnight, the same
+      *>       way S04E02's PHASE2-CHECK-WALL-CLOCK does.
+               IF WS-LLM-T2-TOTAL >= WS-LLM-T1-TOTAL
+                   COMPUTE WS-LLM-LATENCY =
+                       WS-LLM-T2-TOTAL - WS-LLM-T1-TOTAL
+               ELSE
+                   COMPUTE WS-LLM-LATENCY =
+                       WS-LLM-T2-TOTAL + 8640000
+                       - WS-LLM-T1-TOTAL
+               END-IF
 
                IF WS-OUR-TEXT = SPACES
                    DISPLAY "  LLM empty!"
@@ -468,13 +583,20 @@
                MOVE WS-CLEAN-TXT
                    TO WS-OUR-TEXT
                PERFORM APPEND-ASST-MSG
+               MOVE "ASSISTANT" TO WS-XCR-ROLE
+               MOVE WS-OUR-TEXT TO WS-XCR-TEXT
+               PERFORM WRITE-TRANSCRIPT-LINE
 
       *>       Convert to speech
                PERFORM TEXT-TO-SPEECH
+               PERFORM MEASURE-TTS-BYTES
 
       *>       Send audio to hub
                PERFORM SEND-AUDIO-TO-HUB
 
+      *>       Log this turn's quality metrics
+               PERFORM WRITE-CALL-QUALITY
+
       *>       Read hub response
                MOVE "hub_resp.json"
                    TO WS-WORK-PATH
@@ -551,6 +673,12 @@
                            (1:200)
                        PERFORM
                            APPEND-USER-MSG
+                       MOVE "OPERATOR"
+                           TO WS-XCR-ROLE
+                       MOVE WS-OPERATOR-TXT
+                           TO WS-XCR-TEXT
+                       PERFORM
+                           WRITE-TRANSCRIPT-LINE
                    ELSE
       *>               Try text message
                        MOVE "message"
@@ -568,6 +696,12 @@
                              )(1:200)
                            PERFORM
                              APPEND-USER-MSG
+                           MOVE "OPERATOR"
+                             TO WS-XCR-ROLE
+                           MOVE WS-OPERATOR-TXT
+                             TO WS-XCR-TEXT
+                           PERFORM
+                             WRITE-TRANSCRIPT-LINE
                        ELSE
                            DISPLAY
                              "  No operator"
@@ -590,6 +724,12 @@
                            (1:200)
                        PERFORM
                            APPEND-USER-MSG
+                       MOVE "OPERATOR"
+                           TO WS-XCR-ROLE
+                       MOVE WS-OPERATOR-TXT
+                           TO WS-XCR-TEXT
+                       PERFORM
+                           WRITE-TRANSCRIPT-LINE
                    ELSE
                        DISPLAY
                            "  No operator"
@@ -873,6 +1013,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o hub_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -1085,6 +1227,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o whisper_resp.json"
                " -X POST "
                TRIM(WS-WHISPER-URL)
@@ -1193,6 +1337,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o llm_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1218,6 +1364,12 @@
            MOVE "work.tmp"
                TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            IF WS-JLEN = 0
                DISPLAY "    Empty LLM resp!"
                EXIT PARAGRAPH
@@ -1409,6 +1561,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o tts_resp.mp3"
                " -X POST "
                TRIM(WS-TTS-URL)
@@ -1530,6 +1684,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o hub_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -1635,6 +1791,102 @@
            END-IF
            .
 
+      *> ============================================================
+      *> COMPUTE-CLOCK-TOTAL
+      *> Convert WS-CLK-SRC (CURRENT-DATE layout)
+      *> into hundredths-of-second-of-day, WS-CLK-TOTAL
+      *> ============================================================
+       COMPUTE-CLOCK-TOTAL.
+           MOVE NUMVAL(WS-CLK-SRC(9:2)) TO WS-CLK-HR
+           MOVE NUMVAL(WS-CLK-SRC(11:2)) TO WS-CLK-MN
+           MOVE NUMVAL(WS-CLK-SRC(13:2)) TO WS-CLK-SC
+           MOVE NUMVAL(WS-CLK-SRC(15:2)) TO WS-CLK-HS
+           COMPUTE WS-CLK-TOTAL =
+               (WS-CLK-HR * 360000)
+               + (WS-CLK-MN * 6000)
+               + (WS-CLK-SC * 100)
+               + WS-CLK-HS
+           .
+
+      *> ============================================================
+      *> MEASURE-TTS-BYTES
+      *> Size tts_resp.mp3 as a proxy for audio duration
+      *> (no audio-duration tool in this shop's toolchain)
+      *> Result in WS-TTS-BYTES
+      *> ============================================================
+       MEASURE-TTS-BYTES.
+           MOVE 0 TO WS-TTS-BYTES
+           INITIALIZE WS-CMD
+           STRING
+               "wc -c < tts_resp.mp3"
+               " > tts_size.tmp"
+               DELIMITED SIZE INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE "tts_size.tmp" TO WS-WORK-PATH
+           PERFORM READ-JSON-FILE
+           MOVE "work.tmp" TO WS-WORK-PATH
+
+           IF WS-JLEN > 0
+               MOVE NUMVAL(TRIM(WS-JBUF(1:WS-JLEN)))
+                   TO WS-TTS-BYTES
+           END-IF
+           .
+
+      *> ============================================================
+      *> WRITE-CALL-QUALITY
+      *> Append one per-turn metrics line to the call-quality log
+      *> ============================================================
+       WRITE-CALL-QUALITY.
+           OPEN EXTEND QUALITY-FILE
+           IF WS-QUAL-FS NOT = "00"
+               OPEN OUTPUT QUALITY-FILE
+           END-IF
+           IF WS-QUAL-FS NOT = "00"
+               DISPLAY "    Quality log open err"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO QUALITY-REC
+           STRING
+               "call=" WS-CALL-ID
+               " turn=" WS-TURN
+               " transcript_chars=" WS-TRANS-LEN
+               " llm_latency_cs=" WS-LLM-LATENCY
+               " tts_bytes=" WS-TTS-BYTES
+               DELIMITED SIZE INTO QUALITY-REC
+           END-STRING
+           WRITE QUALITY-REC
+           CLOSE QUALITY-FILE
+           .
+
+      *> ============================================================
+      *> WRITE-TRANSCRIPT-LINE
+      *> Append one [ROLE] line to the call transcript
+      *> Uses WS-XCR-ROLE / WS-XCR-TEXT
+      *> ============================================================
+       WRITE-TRANSCRIPT-LINE.
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF WS-XCR-FS NOT = "00"
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF
+           IF WS-XCR-FS NOT = "00"
+               DISPLAY "    Transcript open err"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO TRANSCRIPT-REC
+           STRING
+               "call=" WS-CALL-ID
+               " [" TRIM(WS-XCR-ROLE) "] "
+               TRIM(WS-XCR-TEXT)
+               DELIMITED SIZE INTO TRANSCRIPT-REC
+           END-STRING
+           WRITE TRANSCRIPT-REC
+           CLOSE TRANSCRIPT-FILE
+           .
+
       *> ============================================================
       *> Copybook procedures
       *> ============================================================
@@ -1694,3 +1946,9 @@
            CLOSE WORK-FILE
            MOVE "N" TO WS-EOF
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
