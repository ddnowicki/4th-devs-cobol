@@ -16,16 +16,29 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT TRANSCRIPT-FILE ASSIGN TO WS-TRANSCRIPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-REC           PIC X(99000).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(32000).
 
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(50).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -69,7 +82,9 @@
 
       *> -- Agent loop --
        01  WS-STEP                 PIC 9(2) VALUE 0.
+       01  WS-STEP-DSP             PIC Z9.
        01  WS-MAX-STEPS            PIC 9(2) VALUE 20.
+       01  WS-MAX-STEPS-ENV        PIC X(5).
        01  WS-HAS-TOOL-CALLS      PIC X VALUE "N".
 
       *> -- Messages buffer (accumulated JSON) --
@@ -81,6 +96,11 @@
        01  WS-REQ-JSON             PIC X(64000).
        01  WS-PTR                  PIC 9(5).
 
+      *> -- Per-step request/response transcript (JSON lines) --
+       01  WS-TRANSCRIPT-PATH      PIC X(100) VALUE
+           "tool_call_transcript.jsonl".
+       01  WS-TRANSCRIPT-FS        PIC XX.
+
       *> -- JSON parsing --
        01  WS-JBUF                 PIC X(32000).
        01  WS-JLEN                 PIC 9(5).
@@ -157,6 +177,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S01E05-RAILWAY" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S01E05 RAILWAY - Agent Loop ==="
 
            ACCEPT WS-HUB-KEY FROM ENVIRONMENT "HUB_API_KEY"
@@ -166,6 +188,14 @@
            ACCEPT WS-OPENAI-URL
                FROM ENVIRONMENT "OPENAI_API_URL"
 
+           MOVE SPACES TO WS-MAX-STEPS-ENV
+           ACCEPT WS-MAX-STEPS-ENV
+               FROM ENVIRONMENT "OKO_MAX_STEPS"
+           IF WS-MAX-STEPS-ENV NOT = SPACES
+           AND WS-MAX-STEPS-ENV IS NUMERIC
+               MOVE NUMVAL(WS-MAX-STEPS-ENV) TO WS-MAX-STEPS
+           END-IF
+
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERROR: Set HUB_API_KEY!"
                STOP RUN
@@ -303,6 +333,10 @@
                PERFORM READ-JSON-FILE
                MOVE "work.tmp" TO WS-WORK-PATH
 
+      *>       Append this step's request/response to the
+      *>       run's transcript file
+               PERFORM WRITE-TRANSCRIPT-ENTRY
+
       *>       Check for tool_calls in response
                PERFORM CHECK-FOR-TOOL-CALLS
 
@@ -335,9 +369,33 @@
                END-IF
            END-PERFORM
 
+           IF WS-FLAG-FOUND NOT = "Y" AND WS-STEP > WS-MAX-STEPS
+               DISPLAY " "
+               DISPLAY "*****************************"
+                   "*************************"
+               DISPLAY "*** ALERT: hard iteration "
+                   "cap (" WS-MAX-STEPS ") reached "
+                   "without a flag ***"
+               DISPLAY "*****************************"
+                   "*************************"
+               DISPLAY " "
+               DISPLAY "Agent finished."
+               DISPLAY "=== DONE ==="
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "hard cap reached without flag"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            DISPLAY " "
            DISPLAY "Agent finished."
            DISPLAY "=== DONE ==="
+           MOVE "OK" TO WS-RUNLOG-STATUS
+           MOVE "completed successfully"
+               TO WS-RUNLOG-RESULT
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -378,6 +436,39 @@
            END-STRING
            .
 
+      *> ============================================================
+      *> WRITE-TRANSCRIPT-ENTRY: Append one JSON-lines record with
+      *> this step's full request and response bodies, so the
+      *> complete tool-calling exchange survives the run for later
+      *> review (the work.tmp/llm_req.json/llm_resp.json scratch
+      *> files get overwritten every step).
+      *> ============================================================
+       WRITE-TRANSCRIPT-ENTRY.
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-FS NOT = "00"
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF
+           IF WS-TRANSCRIPT-FS NOT = "00"
+               DISPLAY "  WARN: cannot write "
+                   TRIM(WS-TRANSCRIPT-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-STEP TO WS-STEP-DSP
+           MOVE SPACES TO TRANSCRIPT-REC
+           STRING
+               '{"step":' TRIM(WS-STEP-DSP)
+               ',"request":' TRIM(WS-REQ-JSON)
+               ',"response":' WS-JBUF(1:WS-JLEN)
+               '}'
+               DELIMITED SIZE
+               INTO TRANSCRIPT-REC
+           END-STRING
+           WRITE TRANSCRIPT-REC
+
+           CLOSE TRANSCRIPT-FILE
+           .
+
       *> ============================================================
       *> CALL-OPENAI-API: POST llm_req.json to OpenAI
       *> ============================================================
@@ -1218,3 +1309,8 @@
            END-IF
            MOVE WS-FJV-POS TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
