@@ -19,16 +19,43 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT LEDGER-FILE ASSIGN TO WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-FS.
+
+           SELECT DBMIRROR-FILE ASSIGN TO WS-DBM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBM-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  LEDGER-FILE.
+       01  LEDGER-REC               PIC X(4000).
+
+       FD  DBMIRROR-FILE.
+       01  DBMIRROR-REC             PIC X(16000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+      *> -- Local order ledger (audit trail vs. Hub) --
+       01  WS-LEDGER-PATH           PIC X(100)
+                                   VALUE "orders_ledger.log".
+       01  WS-LEDGER-FS             PIC XX.
+       01  WS-LEDGER-RESULT         PIC X(300).
+
       *> -- Config --
        01  WS-HUB-KEY              PIC X(100).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -104,6 +131,12 @@
        01  WS-TOOL-RESULT          PIC X(8000).
        01  WS-TOOL-RESULT-LEN      PIC 9(5).
 
+      *> -- call_done's own response, saved off before
+      *>    RECONCILE-ORDER-LEDGER's TOOL-ORDERS-GET call
+      *>    overwrites WS-TOOL-RESULT with the orders snapshot --
+       01  WS-DONE-RESULT          PIC X(8000).
+       01  WS-DONE-RESULT-LEN      PIC 9(5).
+
       *> -- Tool arg values --
        01  WS-TA-QUERY             PIC X(2000).
        01  WS-TA-ACTION            PIC X(50).
@@ -117,6 +150,20 @@
        01  WS-TA-NAME              PIC X(200).
        01  WS-TA-ITEMS             PIC X(2000).
 
+      *> -- Local mirror of the "database" lookup tool --
+       01  WS-DBM-PATH              PIC X(100)
+                                    VALUE "database_mirror.log".
+       01  WS-DBM-FS                PIC XX.
+       01  WS-DBM-HIT               PIC X VALUE "N".
+       01  WS-DBM-RESULT            PIC X(8000).
+
+      *> -- Forces TOOL-DATABASE to answer from DBMIRROR-FILE only,
+      *>    never calling the live Hub (same OKO_-prefixed env-flag
+      *>    style as S04E01's WS-DRY-RUN/OKO_DRY_RUN) --
+       01  WS-DBM-OFFLINE           PIC X VALUE "N".
+           88  WS-DBM-OFFLINE-ON    VALUE "Y".
+       01  WS-DBM-QLINE             PIC X(16000).
+
       *> -- Food data --
        01  WS-FOOD-DATA            PIC X(8000).
        01  WS-FOOD-LEN             PIC 9(5).
@@ -146,6 +193,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S04E05-FOODWAREHOUSE" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S04E05 FOODWAREHOUSE ==="
 
            ACCEPT WS-HUB-KEY
@@ -156,21 +205,42 @@
                FROM ENVIRONMENT "HUB_API_URL"
            ACCEPT WS-OPENAI-URL
                FROM ENVIRONMENT "OPENAI_API_URL"
+           ACCEPT WS-DBM-OFFLINE
+               FROM ENVIRONMENT "OKO_DBMIRROR_OFFLINE"
+           IF WS-DBM-OFFLINE NOT = "Y"
+               MOVE "N" TO WS-DBM-OFFLINE
+           END-IF
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -209,6 +279,16 @@
                DISPLAY "No flag found."
            END-IF
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -991,6 +1071,32 @@
            MOVE TRIM(WS-JVAL)
                TO WS-TA-QUERY
 
+      *>   Check the local mirror before paying for a hub round-trip
+           PERFORM DBMIRROR-LOOKUP
+           IF WS-DBM-HIT = "Y"
+               MOVE WS-DBM-RESULT TO WS-TOOL-RESULT
+               MOVE LENGTH(TRIM(WS-DBM-RESULT))
+                   TO WS-TOOL-RESULT-LEN
+               DISPLAY "    [mirror hit] " TRIM(WS-TA-QUERY)
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Offline replay: answer only from the mirror, never the
+      *>    live Hub. A miss here is reported back as a tool error
+      *>    rather than falling through to a network call.
+           IF WS-DBM-OFFLINE-ON
+               MOVE SPACES TO WS-TOOL-RESULT
+               STRING "{" WS-QT "error" WS-QT ":"
+                   WS-QT "offline mirror miss" WS-QT "}"
+                   DELIMITED SIZE INTO WS-TOOL-RESULT
+               END-STRING
+               MOVE LENGTH(TRIM(WS-TOOL-RESULT))
+                   TO WS-TOOL-RESULT-LEN
+               DISPLAY "    [mirror MISS, offline mode] "
+                   TRIM(WS-TA-QUERY)
+               EXIT PARAGRAPH
+           END-IF
+
       *>   Escape query for JSON
            MOVE TRIM(WS-TA-QUERY)
                TO WS-ESC-IN
@@ -1020,6 +1126,79 @@
 
            PERFORM SEND-HUB-REQUEST
            PERFORM STORE-TOOL-RESULT
+           PERFORM DBMIRROR-STORE
+           .
+
+      *> ============================================================
+      *> DBMIRROR-LOOKUP
+      *> Scan the local mirror log for a prior "Q:"/"R:" pair whose
+      *> query matches WS-TA-QUERY. Sets WS-DBM-HIT and, on a hit,
+      *> WS-DBM-RESULT.
+      *> ============================================================
+       DBMIRROR-LOOKUP.
+           MOVE "N" TO WS-DBM-HIT
+           MOVE SPACES TO WS-DBM-RESULT
+
+           OPEN INPUT DBMIRROR-FILE
+           IF WS-DBM-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y" OR WS-DBM-HIT = "Y"
+               READ DBMIRROR-FILE INTO WS-LINE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-LINE(1:2) = "Q:"
+                           MOVE WS-LINE TO WS-DBM-QLINE
+                           READ DBMIRROR-FILE INTO WS-LINE
+                               AT END
+                                   MOVE "Y" TO WS-EOF
+                               NOT AT END
+                                   IF TRIM(WS-DBM-QLINE(3:15998))
+                                       = TRIM(WS-TA-QUERY)
+                                       MOVE "Y" TO WS-DBM-HIT
+                                       MOVE WS-LINE(3:8000)
+                                           TO WS-DBM-RESULT
+                                   END-IF
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DBMIRROR-FILE
+           MOVE "N" TO WS-EOF
+           .
+
+      *> ============================================================
+      *> DBMIRROR-STORE
+      *> Append the just-fetched (query, result) pair to the mirror
+      *> log so the next identical lookup is free.
+      *> ============================================================
+       DBMIRROR-STORE.
+           OPEN EXTEND DBMIRROR-FILE
+           IF WS-DBM-FS NOT = "00"
+               OPEN OUTPUT DBMIRROR-FILE
+           END-IF
+           IF WS-DBM-FS NOT = "00"
+               DISPLAY "    Mirror open err " WS-DBM-FS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO DBMIRROR-REC
+           STRING "Q:" TRIM(WS-TA-QUERY)
+               DELIMITED SIZE INTO DBMIRROR-REC
+           END-STRING
+           WRITE DBMIRROR-REC
+
+           MOVE SPACES TO DBMIRROR-REC
+           STRING "R:" WS-TOOL-RESULT(1:WS-TOOL-RESULT-LEN)
+               DELIMITED SIZE INTO DBMIRROR-REC
+           END-STRING
+           WRITE DBMIRROR-REC
+
+           CLOSE DBMIRROR-FILE
            .
 
       *> ============================================================
@@ -1271,6 +1450,7 @@
 
            PERFORM SEND-HUB-REQUEST
            PERFORM STORE-TOOL-RESULT
+           PERFORM WRITE-ORDER-LEDGER
            .
 
       *> ============================================================
@@ -1331,6 +1511,7 @@
 
            PERFORM SEND-HUB-REQUEST
            PERFORM STORE-TOOL-RESULT
+           PERFORM WRITE-ORDER-LEDGER
            .
 
       *> ============================================================
@@ -1368,6 +1549,7 @@
 
            PERFORM SEND-HUB-REQUEST
            PERFORM STORE-TOOL-RESULT
+           PERFORM WRITE-ORDER-LEDGER
            .
 
       *> ============================================================
@@ -1394,6 +1576,89 @@
 
            DISPLAY "  Done result: "
                WS-TOOL-RESULT(1:500)
+
+           MOVE WS-TOOL-RESULT TO WS-DONE-RESULT
+           MOVE WS-TOOL-RESULT-LEN TO WS-DONE-RESULT-LEN
+
+           PERFORM RECONCILE-ORDER-LEDGER
+
+      *>   RECONCILE-ORDER-LEDGER's TOOL-ORDERS-GET call clobbers
+      *>   WS-TOOL-RESULT with the orders snapshot -- restore the
+      *>   real call_done response so APPEND-TOOL-EXCHANGE and the
+      *>   call_done flag-detection in the caller's dispatch loop
+      *>   see this tool's actual answer, not the reconciliation
+      *>   fetch's.
+           MOVE WS-DONE-RESULT TO WS-TOOL-RESULT
+           MOVE WS-DONE-RESULT-LEN TO WS-TOOL-RESULT-LEN
+           .
+
+      *> ============================================================
+      *> WRITE-ORDER-LEDGER: Append one orders tool call (action, id,
+      *> and the Hub's response) to the local order ledger, so a
+      *> dropped or out-of-order Hub write doesn't go unnoticed until
+      *> a downstream complaint.
+      *> ============================================================
+       WRITE-ORDER-LEDGER.
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-FS NOT = "00"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           MOVE SPACES TO WS-LEDGER-RESULT
+           IF WS-TOOL-RESULT-LEN > 0
+               MOVE WS-TOOL-RESULT(1:200)
+                   TO WS-LEDGER-RESULT
+           END-IF
+
+           STRING
+               "action=" TRIM(WS-TA-ACTION)
+               " id=" TRIM(WS-TA-ID)
+               " response=" TRIM(WS-LEDGER-RESULT)
+               DELIMITED SIZE
+               INTO LEDGER-REC
+           END-STRING
+           WRITE LEDGER-REC
+
+           CLOSE LEDGER-FILE
+           .
+
+      *> ============================================================
+      *> RECONCILE-ORDER-LEDGER: Fetch the final orders list from the
+      *> Hub and append it to the ledger as the authoritative closing
+      *> snapshot, so the create/append/delete calls we logged above
+      *> can be diffed by eye against what the Hub actually confirmed.
+      *> ============================================================
+       RECONCILE-ORDER-LEDGER.
+           PERFORM TOOL-ORDERS-GET
+
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-FS NOT = "00"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           STRING "==== reconciliation: final "
+               "TOOL-ORDERS-GET snapshot ===="
+               DELIMITED SIZE
+               INTO LEDGER-REC
+           END-STRING
+           WRITE LEDGER-REC
+
+           MOVE SPACES TO WS-LEDGER-RESULT
+           IF WS-TOOL-RESULT-LEN > 0
+               MOVE WS-TOOL-RESULT(1:300)
+                   TO WS-LEDGER-RESULT
+           END-IF
+           STRING
+               "final_orders=" TRIM(WS-LEDGER-RESULT)
+               DELIMITED SIZE
+               INTO LEDGER-REC
+           END-STRING
+           WRITE LEDGER-REC
+
+           MOVE SPACES TO LEDGER-REC
+           WRITE LEDGER-REC
+
+           CLOSE LEDGER-FILE
            .
 
       *> ============================================================
@@ -2047,3 +2312,8 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
