@@ -16,16 +16,30 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT FLIGHT-LOG-FILE ASSIGN TO WS-FLIGHT-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  FLIGHT-LOG-FILE.
+       01  FLIGHT-LOG-REC           PIC X(500).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -33,6 +47,8 @@
        01  WS-FS                   PIC XX.
        01  WS-WORK-PATH            PIC X(100)
                                    VALUE "work.tmp".
+       01  WS-FLIGHT-LOG-PATH      PIC X(100)
+                                   VALUE "drone_flight_attempts.log".
 
       *> === HTTP ===
        01  WS-DOCS-URL             PIC X(200).
@@ -117,6 +133,7 @@
        01  WS-RESP-LEN             PIC 9(5).
 
        01  WS-COORD-ERR            PIC X VALUE "N".
+       01  WS-FLIGHT-OUTCOME       PIC X(15).
        01  WS-FLAG-FOUND           PIC X VALUE "N".
        01  WS-REQ-JSON             PIC X(32000).
 
@@ -150,6 +167,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S02E05-DRONE" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S02E05 DRONE MISSION ==="
 
            PERFORM LOAD-ENV-VARS
@@ -186,6 +205,16 @@
 
            DISPLAY " "
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND NOT = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -196,7 +225,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o drone_docs.html "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o drone_docs.html "
                TRIM(WS-DOCS-URL)
                DELIMITED SIZE INTO WS-CMD
            END-STRING
@@ -475,7 +506,9 @@
                DISPLAY "  Calling GPT-4o..."
                INITIALIZE WS-CMD
                STRING
-                   "curl -s -o vision_resp.json"
+                   "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o vision_resp.json"
                    " -X POST "
                    TRIM(WS-OPENAI-URL)
                    " -H " WS-QT
@@ -705,6 +738,8 @@
                        FOR ALL "FLG"
                END-IF
                IF WS-TALLY-CNT > 0
+                   MOVE "FLAG" TO WS-FLIGHT-OUTCOME
+                   PERFORM LOG-FLIGHT-ATTEMPT
                    DISPLAY "*** FLAG FOUND ***"
                    MOVE "Y" TO WS-FLAG-FOUND
                    EXIT PERFORM
@@ -713,18 +748,65 @@
       *>       Check coord error keywords
                PERFORM CHECK-COORD-ERROR
                IF WS-COORD-ERR = "Y"
+                   MOVE "COORD-ERR" TO WS-FLIGHT-OUTCOME
+                   PERFORM SAVE-LAST-ERROR
+                   PERFORM LOG-FLIGHT-ATTEMPT
                    DISPLAY "  Coord error ->"
                        " trying next..."
                ELSE
-                   DISPLAY "  Non-coord error"
-                       " -> agent mode"
+                   MOVE "NON-COORD-ERR" TO WS-FLIGHT-OUTCOME
       *>           Save last error and instructions
                    PERFORM SAVE-LAST-ERROR
+                   PERFORM LOG-FLIGHT-ATTEMPT
+                   DISPLAY "  Non-coord error"
+                       " -> agent mode"
                    EXIT PERFORM
                END-IF
            END-PERFORM
            .
 
+      *> ============================================================
+      *> LOG-FLIGHT-ATTEMPT: append one candidate coordinate
+      *> attempt and its outcome to the fallback flight log, so
+      *> the sweep over the primary pick and its 8 neighbors can
+      *> be audited after the run.
+      *> ============================================================
+       LOG-FLIGHT-ATTEMPT.
+           OPEN EXTEND FLIGHT-LOG-FILE
+           IF WS-FS NOT = "00"
+               OPEN OUTPUT FLIGHT-LOG-FILE
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna zapisac "
+                   TRIM(WS-FLIGHT-LOG-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO FLIGHT-LOG-REC
+           IF WS-FLIGHT-OUTCOME = "FLAG"
+               STRING
+                   "Candidate " WS-CAND-IDX "/" WS-CAND-COUNT
+                   " (" WS-INSTR-COL "," WS-INSTR-ROW ") -> "
+                   TRIM(WS-FLIGHT-OUTCOME)
+                   DELIMITED SIZE
+                   INTO FLIGHT-LOG-REC
+               END-STRING
+           ELSE
+               STRING
+                   "Candidate " WS-CAND-IDX "/" WS-CAND-COUNT
+                   " (" WS-INSTR-COL "," WS-INSTR-ROW ") -> "
+                   TRIM(WS-FLIGHT-OUTCOME)
+                   " reason="
+                   WS-LAST-ERR(1:300)
+                   DELIMITED SIZE
+                   INTO FLIGHT-LOG-REC
+               END-STRING
+           END-IF
+           WRITE FLIGHT-LOG-REC
+
+           CLOSE FLIGHT-LOG-FILE
+           .
+
       *> ============================================================
       *> BUILD-INSTRUCTIONS
       *> ============================================================
@@ -791,7 +873,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o submit_resp.json"
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o submit_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
                " -H " WS-QT
@@ -1106,7 +1190,9 @@
                DISPLAY "  Calling gpt-4.1-mini..."
                INITIALIZE WS-CMD
                STRING
-                   "curl -s -o agent_resp.json"
+                   "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o agent_resp.json"
                    " -X POST "
                    TRIM(WS-OPENAI-URL)
                    " -H " WS-QT
@@ -1291,3 +1377,8 @@
        COPY JSONUNESCAPE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
