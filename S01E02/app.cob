@@ -16,26 +16,41 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
            SELECT REQ-BODY-FILE ASSIGN TO "request_body.tmp"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT DIST-REPORT-FILE ASSIGN TO WS-DIST-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
        FD  REQ-BODY-FILE.
        01  REQ-BODY-REC            PIC X(4000).
 
+       FD  DIST-REPORT-FILE.
+       01  DIST-REPORT-REC          PIC X(150).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
       *> === Constants ===
+       01  WS-QT                   PIC X(1) VALUE '"'.
+       01  WS-TMP                  PIC X(4000).
        01  WS-MAX-RETRIES          PIC 9(2) VALUE 10.
        01  WS-RETRY-DELAY          PIC 9(2) VALUE 15.
        01  WS-SUB-RETRIES          PIC 9(1) VALUE 5.
@@ -139,6 +154,7 @@
        01  WS-CONV-PTR             PIC 9(5).
        01  WS-AG-STEP              PIC 9(2) VALUE 00.
        01  WS-AG-DONE              PIC X VALUE "N".
+       01  WS-AG-ERROR             PIC X VALUE "N".
        01  WS-AG-CONTENT           PIC X(2000).
        01  WS-NUDGE-CT             PIC 9(1) VALUE 0.
 
@@ -163,8 +179,29 @@
        01  WS-SUMMARY-BUF          PIC X(4000).
        01  WS-SUMMARY-PTR          PIC 9(5).
 
+      *> -- Full ranked suspect/plant distance report (optional) --
+       01  WS-DIST-REPORT-FLAG     PIC X(1) VALUE "N".
+       01  WS-DIST-REPORT-PATH     PIC X(100) VALUE
+           "distance_report.txt".
+       01  WS-DIST-KEY              PIC 9(7).
+       01  WS-DIST-CT               PIC 9(3) VALUE 0.
+       01  WS-DIST-TABLE.
+           05  WS-DIST-ROW OCCURS 400 TIMES.
+               10  WS-DIST-KEY-T    PIC 9(7).
+               10  WS-DIST-LINE-T   PIC X(140).
+
+      *> -- Bubble-sort scratch fields for the distance table --
+       01  WS-SORT-I                PIC 9(3).
+       01  WS-SORT-J                PIC 9(3).
+       01  WS-SORT-N                PIC 9(3).
+       01  WS-SORT-SWAPPED          PIC X(1).
+       01  WS-SORT-TEMP-KEY         PIC 9(7).
+       01  WS-SORT-TEMP-LINE        PIC X(140).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S01E02-FINDHIM" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S01E02 FINDHIM - Stable 5-Tool ==="
 
            PERFORM LOAD-ENV-VARS
@@ -172,6 +209,15 @@
            ACCEPT WS-GEOCODE-URL
                FROM ENVIRONMENT "GEOCODING_API_URL"
 
+           ACCEPT WS-DIST-REPORT-FLAG
+               FROM ENVIRONMENT "FINDHIM_DIST_REPORT"
+           IF WS-DIST-REPORT-FLAG NOT = "Y"
+               MOVE "N" TO WS-DIST-REPORT-FLAG
+           END-IF
+           IF WS-DIST-REPORT-FLAG = "Y"
+               MOVE 0 TO WS-DIST-CT
+           END-IF
+
       *>   Construct URLs
            INITIALIZE WS-LOCATION-URL
            STRING TRIM(WS-HUB-URL) "/api/location"
@@ -202,6 +248,16 @@
 
            DISPLAY " "
            DISPLAY "=== ZAKONCZONO ==="
+           IF WS-AG-ERROR = "Y"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "agent loop ended on error"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -378,7 +434,9 @@
            MOVE 0 TO WS-RETRY-CT
            PERFORM UNTIL WS-RETRY-CT >= WS-MAX-RETRIES
                INITIALIZE WS-CMD
-               STRING "curl -s -o plants.json "
+               STRING "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o plants.json "
                    "--retry 3 --retry-delay 5 "
                    WS-QT TRIM(WS-HUB-URL)
                    "/data/"
@@ -607,7 +665,9 @@
                ) TO WS-TMP2
 
            INITIALIZE WS-CMD
-           STRING "curl -s -o geo.json "
+           STRING "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o geo.json "
                WS-QT
                TRIM(WS-GEOCODE-URL)
                "?name="
@@ -754,6 +814,7 @@
                IF WS-JLEN = 0
                    DISPLAY "  ERROR: Empty resp!"
                    MOVE "Y" TO WS-AG-DONE
+                   MOVE "Y" TO WS-AG-ERROR
                    EXIT PERFORM
                END-IF
 
@@ -766,6 +827,7 @@
                    DISPLAY "  API ERROR: "
                        WS-JBUF(1:500)
                    MOVE "Y" TO WS-AG-DONE
+                   MOVE "Y" TO WS-AG-ERROR
                    EXIT PERFORM
                END-IF
 
@@ -1012,7 +1074,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o agent_resp.json"
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o agent_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
                " -H " WS-QT
@@ -1200,6 +1264,10 @@
                END-IF
            END-PERFORM
 
+           IF WS-DIST-REPORT-FLAG = "Y"
+               PERFORM WRITE-DIST-REPORT
+           END-IF
+
       *>   Build tool result
            MOVE SPACES TO WS-TOOL-RESULT
            MOVE 1 TO WS-PTR
@@ -1294,7 +1362,9 @@
                PERFORM WRITE-REQ-BODY
                INITIALIZE WS-CMD
                STRING
-                   "curl -s -o locs.json"
+                   "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o locs.json"
                    " -X POST "
                    TRIM(WS-LOCATION-URL)
                    " -H " WS-QT
@@ -1474,6 +1544,10 @@
                        TO WS-H-LON2
                    PERFORM HAVERSINE
 
+                   IF WS-DIST-REPORT-FLAG = "Y"
+                       PERFORM WRITE-DIST-RAW-LINE
+                   END-IF
+
                    IF WS-H-DIST < 20
                    AND WS-H-DIST
                        < WS-SU-BEST-DIST
@@ -1549,6 +1623,96 @@
            END-IF
            .
 
+      *> -- Append one suspect/plant distance pair to the table --
+       WRITE-DIST-RAW-LINE.
+           IF WS-DIST-CT >= 400
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-DIST-KEY = WS-H-DIST * 100
+           MOVE WS-H-DIST TO WS-DISP-DIST
+           ADD 1 TO WS-DIST-CT
+           MOVE WS-DIST-KEY TO WS-DIST-KEY-T(WS-DIST-CT)
+           MOVE SPACES TO WS-DIST-LINE-T(WS-DIST-CT)
+           STRING
+               TRIM(WS-SU-NAME(WS-I)) " "
+               TRIM(WS-SU-SURNAME(WS-I))
+               " -> " TRIM(WS-PL-CITY(WS-J))
+               " (" TRIM(WS-PL-CODE(WS-J)) ")"
+               " = " TRIM(WS-DISP-DIST) "km"
+               DELIMITED SIZE
+               INTO WS-DIST-LINE-T(WS-DIST-CT)
+           END-STRING
+           .
+
+      *> -- Sort the distance table ascending and write the report --
+       WRITE-DIST-REPORT.
+           PERFORM SORT-DIST-TABLE
+
+           OPEN OUTPUT DIST-REPORT-FILE
+           PERFORM VARYING WS-SORT-I
+               FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-DIST-CT
+               MOVE SPACES TO DIST-REPORT-REC
+               MOVE WS-DIST-LINE-T(WS-SORT-I)
+                   TO DIST-REPORT-REC
+               WRITE DIST-REPORT-REC
+           END-PERFORM
+           CLOSE DIST-REPORT-FILE
+
+           DISPLAY "  Raport odleglosci zapisany do "
+               TRIM(WS-DIST-REPORT-PATH)
+           .
+
+      *> -- Bubble sort: WS-DIST-TABLE ascending by WS-DIST-KEY-T --
+       SORT-DIST-TABLE.
+           IF WS-DIST-CT <= 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Y" TO WS-SORT-SWAPPED
+           PERFORM UNTIL
+               WS-SORT-SWAPPED = "N"
+               MOVE "N"
+                   TO WS-SORT-SWAPPED
+               COMPUTE WS-SORT-N =
+                   WS-DIST-CT - 1
+               PERFORM VARYING WS-SORT-I
+                   FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-SORT-N
+                   COMPUTE WS-SORT-J =
+                       WS-SORT-I + 1
+                   IF WS-DIST-KEY-T(
+                       WS-SORT-I)
+                       > WS-DIST-KEY-T(
+                       WS-SORT-J)
+                       MOVE WS-DIST-KEY-T(
+                           WS-SORT-I)
+                           TO WS-SORT-TEMP-KEY
+                       MOVE WS-DIST-LINE-T(
+                           WS-SORT-I)
+                           TO WS-SORT-TEMP-LINE
+                       MOVE WS-DIST-KEY-T(
+                           WS-SORT-J)
+                           TO WS-DIST-KEY-T(
+                           WS-SORT-I)
+                       MOVE WS-DIST-LINE-T(
+                           WS-SORT-J)
+                           TO WS-DIST-LINE-T(
+                           WS-SORT-I)
+                       MOVE WS-SORT-TEMP-KEY
+                           TO WS-DIST-KEY-T(
+                           WS-SORT-J)
+                       MOVE WS-SORT-TEMP-LINE
+                           TO WS-DIST-LINE-T(
+                           WS-SORT-J)
+                       MOVE "Y"
+                           TO
+                           WS-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
       *> ============================================================
       *> TOOL-GET-ACCESS-LEVEL: Call Hub /api/accesslevel
       *> ============================================================
@@ -1620,7 +1784,9 @@
                PERFORM WRITE-REQ-BODY
                INITIALIZE WS-CMD
                STRING
-                   "curl -s -o access.json"
+                   "curl -s --max-time "
+                   WS-CURL-TIMEOUT-SEC
+                   " -o access.json"
                    " -X POST "
                    TRIM(WS-ACCESS-URL)
                    " -H " WS-QT
@@ -1755,7 +1921,9 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o submit.json"
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o submit.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
                " -H " WS-QT
@@ -1908,3 +2076,8 @@
        COPY JSONESCAPE-PROC.
        COPY JSONUNESCAPE-PROC.
        COPY TOOLPARSE-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
