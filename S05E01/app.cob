@@ -17,6 +17,9 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
@@ -26,6 +29,9 @@
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(900000).
 
@@ -33,6 +39,7 @@
        01  B64-REC                 PIC X(4100).
 
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(100).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -99,6 +106,14 @@
        01  WS-CONV-BUF             PIC X(200000).
        01  WS-CONV-PTR             PIC 9(6).
 
+      *> -- Evidence archive (processed attachments) --
+       01  WS-EVID-CNT              PIC 9(4) VALUE 0.
+       01  WS-EVID-DATE             PIC X(10).
+       01  WS-EVID-DIR              PIC X(100).
+       01  WS-EVID-SRC-FILE         PIC X(100).
+       01  WS-EVID-KIND             PIC X(20).
+       01  WS-EVID-NUM-DSP          PIC Z(3)9.
+
       *> -- Agent loop --
        01  WS-AG-STEP              PIC 9(3)
                                    VALUE 0.
@@ -186,6 +201,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S05E01-RADIOMONITOR" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S05E01 RADIOMONITOR ==="
 
            ACCEPT WS-HUB-KEY
@@ -199,18 +216,34 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -308,6 +341,16 @@
                    " sessions."
            END-IF
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -1347,6 +1390,15 @@
                    EXIT PARAGRAPH
                END-IF
 
+               MOVE 0 TO WS-TALLY-CNT
+               INSPECT TRIM(WS-RESP-META)
+                   TALLYING WS-TALLY-CNT
+                   FOR ALL "pdf"
+               IF WS-TALLY-CNT > 0
+                   PERFORM PROCESS-DOCUMENT
+                   EXIT PARAGRAPH
+               END-IF
+
       *>       Text or JSON - decode b64
                PERFORM PROCESS-TEXT-ATTACH
                EXIT PARAGRAPH
@@ -1708,6 +1760,10 @@
                MOVE 16000
                    TO WS-TOOL-RESULT-LEN
            END-IF
+
+           MOVE "image" TO WS-EVID-KIND
+           MOVE WS-B64-PATH TO WS-EVID-SRC-FILE
+           PERFORM EVIDENCE-ARCHIVE
            .
 
       *> ============================================================
@@ -1848,6 +1904,15 @@
                MOVE 16000
                    TO WS-TOOL-RESULT-LEN
            END-IF
+
+           MOVE "audio" TO WS-EVID-KIND
+           MOVE SPACES TO WS-EVID-SRC-FILE
+           STRING "audio_decoded"
+               TRIM(WS-AUDIO-EXT)
+               DELIMITED SIZE
+               INTO WS-EVID-SRC-FILE
+           END-STRING
+           PERFORM EVIDENCE-ARCHIVE
            .
 
       *> ============================================================
@@ -1911,6 +1976,181 @@
                MOVE 16000
                    TO WS-TOOL-RESULT-LEN
            END-IF
+
+           MOVE "text" TO WS-EVID-KIND
+           MOVE "decoded_text.tmp"
+               TO WS-EVID-SRC-FILE
+           PERFORM EVIDENCE-ARCHIVE
+           .
+
+      *> ============================================================
+      *> PROCESS-DOCUMENT: Decode b64 PDF/document attachment and
+      *> try to extract its text via pdftotext, so a radio signal
+      *> that comes back as a document doesn't just fall through
+      *> unrecognized and get silently skipped by the agent loop.
+      *> ============================================================
+       PROCESS-DOCUMENT.
+           DISPLAY "    Processing document..."
+
+      *>   Decode base64 to a PDF file
+           INITIALIZE WS-CMD
+           STRING
+               "cat "
+               TRIM(WS-B64-PATH)
+               " | tr -d "
+               WS-QT
+               WS-BS WS-BS WS-BS WS-BS
+               " "
+               WS-BS "r"
+               WS-QT
+               " | base64 -d"
+               " > doc_decoded.pdf"
+               DELIMITED SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+      *>   Attempt text extraction
+           INITIALIZE WS-CMD
+           STRING "rm -f doc_extracted.txt"
+               DELIMITED SIZE INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           INITIALIZE WS-CMD
+           STRING
+               "pdftotext doc_decoded.pdf "
+               "doc_extracted.txt "
+               "2>/dev/null || "
+               "touch doc_extracted.txt"
+               DELIMITED SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+      *>   Read extracted text
+           MOVE "doc_extracted.txt"
+               TO WS-WORK-PATH
+           PERFORM READ-JSON-FILE
+           MOVE "work.tmp" TO WS-WORK-PATH
+
+           IF WS-JLEN > 0
+               IF WS-JLEN > 8000
+                   MOVE 8000 TO WS-JLEN
+               END-IF
+               MOVE WS-JBUF(1:WS-JLEN)
+                   TO WS-DECODED-TXT
+           ELSE
+               STRING "(unhandled: no text "
+                   "extracted)"
+                   DELIMITED SIZE
+                   INTO WS-DECODED-TXT
+               END-STRING
+           END-IF
+
+           DISPLAY "    Document: "
+               TRIM(WS-DECODED-TXT)(1:200)
+
+      *>   Build tool result
+           MOVE SPACES TO WS-TOOL-RESULT
+           STRING
+               "[DOCUMENT ("
+               TRIM(WS-RESP-META)
+               ")]: "
+               TRIM(WS-DECODED-TXT)
+               DELIMITED SIZE
+               INTO WS-TOOL-RESULT
+           END-STRING
+           MOVE LENGTH(
+               TRIM(WS-TOOL-RESULT))
+               TO WS-TOOL-RESULT-LEN
+           IF WS-TOOL-RESULT-LEN > 16000
+               MOVE 16000
+                   TO WS-TOOL-RESULT-LEN
+           END-IF
+
+           MOVE "document" TO WS-EVID-KIND
+           MOVE "doc_decoded.pdf"
+               TO WS-EVID-SRC-FILE
+           PERFORM EVIDENCE-ARCHIVE
+           .
+
+      *> ============================================================
+      *> EVIDENCE-ARCHIVE: Archive a processed attachment's original
+      *> bytes plus its decoded/transcribed text and source signal
+      *> metadata to a dated evidence folder, so TOOL-TRANSMIT's
+      *> final report can be challenged and re-examined against the
+      *> actual signal instead of only the LLM's conversation
+      *> history.
+      *> Expects WS-EVID-KIND, WS-EVID-SRC-FILE and WS-TOOL-RESULT
+      *> already set by the caller.
+      *> ============================================================
+       EVIDENCE-ARCHIVE.
+           ADD 1 TO WS-EVID-CNT
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-EVID-DATE
+
+           MOVE SPACES TO WS-EVID-DIR
+           STRING "evidence/" TRIM(WS-EVID-DATE)
+               DELIMITED SIZE
+               INTO WS-EVID-DIR
+           END-STRING
+
+           INITIALIZE WS-CMD
+           STRING "mkdir -p "
+               TRIM(WS-EVID-DIR)
+               DELIMITED SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE WS-EVID-CNT TO WS-EVID-NUM-DSP
+
+      *>   Copy the original attachment bytes
+           INITIALIZE WS-CMD
+           STRING "cp -f "
+               TRIM(WS-EVID-SRC-FILE)
+               " "
+               TRIM(WS-EVID-DIR)
+               "/"
+               TRIM(WS-EVID-NUM-DSP)
+               "_"
+               TRIM(WS-EVID-KIND)
+               ".raw"
+               DELIMITED SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+      *>   Write the decoded/transcribed text + metadata
+           MOVE SPACES TO WS-WORK-PATH
+           STRING TRIM(WS-EVID-DIR)
+               "/"
+               TRIM(WS-EVID-NUM-DSP)
+               "_"
+               TRIM(WS-EVID-KIND)
+               ".txt"
+               DELIMITED SIZE
+               INTO WS-WORK-PATH
+           END-STRING
+           OPEN OUTPUT WORK-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "  ERR: cannot write "
+                   TRIM(WS-WORK-PATH)
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WORK-REC
+           STRING "kind=" TRIM(WS-EVID-KIND)
+               " mime=" TRIM(WS-RESP-META)
+               DELIMITED SIZE
+               INTO WORK-REC
+           END-STRING
+           WRITE WORK-REC
+           MOVE WS-TOOL-RESULT(1:WS-TOOL-RESULT-LEN)
+               TO WORK-REC
+           WRITE WORK-REC
+           CLOSE WORK-FILE
+           MOVE "work.tmp" TO WS-WORK-PATH
            .
 
       *> ============================================================
@@ -2616,3 +2856,8 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
