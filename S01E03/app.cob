@@ -12,22 +12,41 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT RESP-FILE ASSIGN TO WS-RESP-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
            SELECT SESSION-FILE ASSIGN TO WS-SESSION-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT ACCESS-LOG-FILE ASSIGN TO WS-ACCESS-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ROUTE-CONFIG-FILE ASSIGN TO WS-ROUTE-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUTE-CONFIG-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  RESP-FILE.
        01  RESP-RECORD               PIC X(4000).
 
        FD  SESSION-FILE.
        01  SESSION-RECORD            PIC X(4000).
 
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD         PIC X(300).
+
+       FD  ROUTE-CONFIG-FILE.
+       01  ROUTE-CONFIG-REC          PIC X(120).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -42,6 +61,7 @@
        78  CURLOPT-URL              VALUE 10002.
        78  CURLOPT-POST             VALUE 47.
        78  CURLOPT-POSTFIELDS       VALUE 10015.
+       78  CURLOPT-POSTFIELDSIZE    VALUE 60.
        78  CURLOPT-HTTPHEADER       VALUE 10023.
        78  CURLOPT-TIMEOUT          VALUE 13.
        78  CURL-GLOBAL-DEFAULT      VALUE 3.
@@ -50,6 +70,8 @@
        COPY JSONPARSE-WS.
 
       *> === File I/O ===
+       01  WS-QT                    PIC X(1) VALUE '"'.
+       01  WS-TMP                   PIC X(4000).
        01  WS-FILE-STATUS           PIC XX.
        01  WS-RESP-PATH             PIC X(100) VALUE
            "/tmp/cobol_resp.json".
@@ -58,6 +80,10 @@
        01  WS-SESSION-FILE          PIC X(200).
        01  WS-EOF                   PIC X(1).
        01  WS-LINE                  PIC X(4000).
+       01  WS-ACCESS-LOG-PATH       PIC X(100) VALUE
+           "/tmp/cobol_http_access.log".
+       01  WS-ACCESS-TIMESTAMP      PIC X(21).
+       01  WS-ACCESS-TS-STR         PIC X(19).
 
       *> === HTTP / Socket ===
        01  WS-SERVER-FD              PIC S9(9) COMP-5.
@@ -85,6 +111,23 @@
        01  WS-RUNNING               PIC X(1) VALUE "Y".
        01  WS-PKG-API-URL           PIC X(200).
 
+      *> === Route dispatch table (data-driven, loaded from
+      *>     WS-ROUTE-CONFIG-PATH if present -- method|path|action,
+      *>     "*" path matches any) ===
+       01  WS-ROUTE-CONFIG-PATH     PIC X(100) VALUE
+           "routes.dat".
+       01  WS-ROUTE-CONFIG-FS       PIC XX.
+       01  WS-ROUTE-EOF             PIC X(1).
+       01  WS-NUM-ROUTES            PIC 9(2) VALUE 0.
+       01  WS-ROUTE-IDX             PIC 9(2).
+       01  WS-ROUTE-TABLE.
+           05  WS-ROUTE OCCURS 20 TIMES.
+               10  WS-ROUTE-METHOD  PIC X(10).
+               10  WS-ROUTE-PATH    PIC X(100).
+               10  WS-ROUTE-ACTION  PIC X(10).
+       01  WS-ROUTE-ACTION-FOUND    PIC X(10).
+       01  WS-ROUTE-MATCHED         PIC X(1).
+
       *> === libcurl ===
        01  WS-CURL-HANDLE           USAGE POINTER.
        01  WS-CURL-RC               PIC S9(9) COMP-5.
@@ -119,14 +162,11 @@
        01  WS-OBJ-START             PIC 9(5).
        01  WS-OBJ-END               PIC 9(5).
        01  WS-OBJ-BUF               PIC X(4000).
-       01  WS-JBUF-SAVE             PIC X(32000).
-       01  WS-JLEN-SAVE             PIC 9(5).
 
       *> === Task Data - Session/Chat ===
        01  WS-SESSION-ID            PIC X(100).
        01  WS-USER-MSG              PIC X(2000).
        01  WS-RESPONSE-MSG          PIC X(4000).
-       01  WS-MODEL                 PIC X(30).
        01  WS-MESSAGES-BUF           PIC X(32000).
        01  WS-MSG-LEN                PIC 9(5).
        01  WS-MSG-FIRST              PIC X(1).
@@ -191,6 +231,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           MOVE "COBOL-HTTP-SERVER" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== COBOL HTTP SERVER (libcurl) ==="
 
       *>   Load config from environment
@@ -202,9 +244,10 @@
            END-IF
            MOVE NUMVAL(TRIM(WS-PORT-STR)) TO WS-PORT
 
-           ACCEPT WS-MODEL FROM ENVIRONMENT "MODEL"
-           IF WS-MODEL = SPACES
-               MOVE "gpt-4.1-mini" TO WS-MODEL
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "MODEL"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-MODEL
            END-IF
 
            STRING FUNCTION TRIM(WS-HUB-URL)
@@ -223,6 +266,9 @@
                "mkdir -p /tmp/sessions"
            END-CALL
 
+      *>   Load the method/path/action dispatch table
+           PERFORM LOAD-ROUTE-TABLE
+
       *>   Initialize libcurl
            PERFORM INIT-CURL
 
@@ -230,6 +276,10 @@
            DISPLAY "Model: " TRIM(WS-MODEL)
            PERFORM START-SERVER
 
+           MOVE "OK" TO WS-RUNLOG-STATUS
+           MOVE "completed successfully"
+               TO WS-RUNLOG-RESULT
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -242,6 +292,9 @@
            END-CALL
            IF WS-CURL-RC NOT = 0
                DISPLAY "BLAD: curl_global_init = " WS-CURL-RC
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "curl_global_init failed" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -250,6 +303,9 @@
            END-CALL
            IF WS-CURL-HANDLE = NULL
                DISPLAY "BLAD: curl_easy_init failed"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "curl_easy_init failed" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -407,6 +463,9 @@
 
            IF WS-SERVER-FD < 0
                DISPLAY "BLAD: socket() = " WS-SERVER-FD
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "socket() failed" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -445,6 +504,9 @@
 
            IF WS-RESULT < 0
                DISPLAY "BLAD: bind() = " WS-RESULT
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "bind() failed" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -457,6 +519,9 @@
 
            IF WS-RESULT < 0
                DISPLAY "BLAD: listen() = " WS-RESULT
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "listen() failed" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
@@ -498,6 +563,7 @@
                PERFORM PARSE-HTTP-REQUEST
                PERFORM HANDLE-REQUEST
                PERFORM SEND-HTTP-RESPONSE
+               PERFORM LOG-ACCESS-ENTRY
            END-IF
 
       *>   Close client socket
@@ -506,6 +572,46 @@
            END-CALL
            .
 
+      *> ============================================================
+      *> Append one access-log line: timestamp, method, path, status
+      *> ============================================================
+       LOG-ACCESS-ENTRY.
+           MOVE CURRENT-DATE TO WS-ACCESS-TIMESTAMP
+           INITIALIZE WS-ACCESS-TS-STR
+           STRING WS-ACCESS-TIMESTAMP(1:4) "-"
+               WS-ACCESS-TIMESTAMP(5:2) "-"
+               WS-ACCESS-TIMESTAMP(7:2) " "
+               WS-ACCESS-TIMESTAMP(9:2) ":"
+               WS-ACCESS-TIMESTAMP(11:2) ":"
+               WS-ACCESS-TIMESTAMP(13:2)
+               DELIMITED SIZE
+               INTO WS-ACCESS-TS-STR
+           END-STRING
+
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  BLAD: Nie mozna zapisac "
+                   TRIM(WS-ACCESS-LOG-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO ACCESS-LOG-RECORD
+           STRING
+               TRIM(WS-ACCESS-TS-STR) " "
+               TRIM(WS-HTTP-METHOD) " "
+               TRIM(WS-HTTP-PATH) " "
+               "200"
+               DELIMITED SIZE
+               INTO ACCESS-LOG-RECORD
+           END-STRING
+           WRITE ACCESS-LOG-RECORD
+
+           CLOSE ACCESS-LOG-FILE
+           .
+
       *> ============================================================
       *> Parse HTTP request - extract method, path, body
       *> ============================================================
@@ -551,34 +657,104 @@
            .
 
       *> ============================================================
-      *> Route request by method
+      *> Route request by looking up WS-ROUTE-TABLE for a method+path
+      *> match, falling back to an action of SPACES (not supported)
       *> ============================================================
        HANDLE-REQUEST.
            INITIALIZE WS-RESPONSE-MSG
+           PERFORM FIND-ROUTE
+
+           EVALUATE TRIM(WS-ROUTE-ACTION-FOUND)
+               WHEN "STATUS"
+                   STRING
+                       "{" WS-QT "status" WS-QT ":"
+                       WS-QT "ok" WS-QT ","
+                       WS-QT "server" WS-QT ":"
+                       WS-QT "COBOL HTTP Server" WS-QT "}"
+                       DELIMITED SIZE
+                       INTO WS-RESPONSE-MSG
+                   END-STRING
+               WHEN "CHAT"
+                   PERFORM HANDLE-POST
+               WHEN OTHER
+                   STRING
+                       "{" WS-QT "msg" WS-QT ":"
+                       WS-QT "Method not supported" WS-QT "}"
+                       DELIMITED SIZE
+                       INTO WS-RESPONSE-MSG
+                   END-STRING
+           END-EVALUATE
+           .
 
-           IF TRIM(WS-HTTP-METHOD) = "GET"
-               STRING
-                   "{" WS-QT "status" WS-QT ":"
-                   WS-QT "ok" WS-QT ","
-                   WS-QT "server" WS-QT ":"
-                   WS-QT "COBOL HTTP Server" WS-QT "}"
-                   DELIMITED SIZE
-                   INTO WS-RESPONSE-MSG
-               END-STRING
+      *> ============================================================
+      *> LOAD-ROUTE-TABLE: load method|path|action rows from
+      *> WS-ROUTE-CONFIG-PATH (pipe-delimited, "*" path = any path);
+      *> if the file isn't there, fall back to the original fixed
+      *> GET->STATUS / POST->CHAT behavior.
+      *> ============================================================
+       LOAD-ROUTE-TABLE.
+           MOVE 0 TO WS-NUM-ROUTES
+           MOVE "N" TO WS-ROUTE-EOF
+
+           OPEN INPUT ROUTE-CONFIG-FILE
+           IF WS-ROUTE-CONFIG-FS NOT = "00"
+               DISPLAY "  WARN: no " TRIM(WS-ROUTE-CONFIG-PATH)
+                   ", using default routes"
+               MOVE "GET" TO WS-ROUTE-METHOD(1)
+               MOVE "*" TO WS-ROUTE-PATH(1)
+               MOVE "STATUS" TO WS-ROUTE-ACTION(1)
+               MOVE "POST" TO WS-ROUTE-METHOD(2)
+               MOVE "*" TO WS-ROUTE-PATH(2)
+               MOVE "CHAT" TO WS-ROUTE-ACTION(2)
+               MOVE 2 TO WS-NUM-ROUTES
                EXIT PARAGRAPH
            END-IF
 
-           IF TRIM(WS-HTTP-METHOD) = "POST"
-               PERFORM HANDLE-POST
-               EXIT PARAGRAPH
-           END-IF
+           PERFORM UNTIL WS-ROUTE-EOF = "Y"
+               READ ROUTE-CONFIG-FILE
+                   AT END
+                       MOVE "Y" TO WS-ROUTE-EOF
+                   NOT AT END
+                       IF TRIM(ROUTE-CONFIG-REC) NOT = SPACES
+                           AND WS-NUM-ROUTES < 20
+                           ADD 1 TO WS-NUM-ROUTES
+                           UNSTRING ROUTE-CONFIG-REC
+                               DELIMITED BY "|"
+                               INTO
+                                   WS-ROUTE-METHOD(WS-NUM-ROUTES)
+                                   WS-ROUTE-PATH(WS-NUM-ROUTES)
+                                   WS-ROUTE-ACTION(WS-NUM-ROUTES)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROUTE-CONFIG-FILE
+           DISPLAY "  Loaded " WS-NUM-ROUTES
+               " route(s) from " TRIM(WS-ROUTE-CONFIG-PATH)
+           .
 
-           STRING
-               "{" WS-QT "msg" WS-QT ":"
-               WS-QT "Method not supported" WS-QT "}"
-               DELIMITED SIZE
-               INTO WS-RESPONSE-MSG
-           END-STRING
+      *> ============================================================
+      *> FIND-ROUTE: match WS-HTTP-METHOD/WS-HTTP-PATH against
+      *> WS-ROUTE-TABLE, first row wins; "*" path matches any path.
+      *> Result: WS-ROUTE-ACTION-FOUND (SPACES if no match)
+      *> ============================================================
+       FIND-ROUTE.
+           MOVE SPACES TO WS-ROUTE-ACTION-FOUND
+           MOVE "N" TO WS-ROUTE-MATCHED
+           PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1
+               UNTIL WS-ROUTE-IDX > WS-NUM-ROUTES
+                   OR WS-ROUTE-MATCHED = "Y"
+               IF TRIM(WS-ROUTE-METHOD(WS-ROUTE-IDX))
+                   = TRIM(WS-HTTP-METHOD)
+                   IF TRIM(WS-ROUTE-PATH(WS-ROUTE-IDX)) = "*"
+                   OR TRIM(WS-ROUTE-PATH(WS-ROUTE-IDX))
+                       = TRIM(WS-HTTP-PATH)
+                       MOVE WS-ROUTE-ACTION(WS-ROUTE-IDX)
+                           TO WS-ROUTE-ACTION-FOUND
+                       MOVE "Y" TO WS-ROUTE-MATCHED
+                   END-IF
+               END-IF
+           END-PERFORM
            .
 
       *> ============================================================
@@ -1636,3 +1812,8 @@
 
        COPY ENVLOAD-PROC.
        COPY JSONPARSE-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
