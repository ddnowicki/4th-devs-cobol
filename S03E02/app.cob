@@ -16,16 +16,38 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT DIFF-FILE ASSIGN TO WS-DIFF-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIFF-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(16000).
 
+       FD  DIFF-FILE.
+       01  DIFF-REC                PIC X(8000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -58,6 +80,13 @@
        01  WS-GATHERED             PIC X(8000).
        01  WS-GATH-LEN             PIC 9(5).
 
+      *> === Config before/after diff (report) ===
+       01  WS-CONFIG-BEFORE        PIC X(8000).
+       01  WS-CONFIG-AFTER         PIC X(8000).
+       01  WS-DIFF-PATH            PIC X(200)
+                                   VALUE "config_diff.log".
+       01  WS-DIFF-FS              PIC XX.
+
       *> === Control Flow ===
        01  WS-PTR                  PIC 9(5).
        01  WS-I                    PIC 9(5).
@@ -66,6 +95,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S03E02-FIRMWARE" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S03E02-FIRMWARE" TO WS-APICOST-PROGID
            DISPLAY "=== S03E02 FIRMWARE ==="
 
            PERFORM INIT-ENV
@@ -84,10 +116,17 @@
            IF WS-SUCCESS = "Y"
                DISPLAY " "
                DISPLAY "=== SUCCESS ==="
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
            ELSE
                DISPLAY " "
                DISPLAY "=== FAILED ==="
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "ECCS submission failed"
+                   TO WS-RUNLOG-RESULT
            END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -315,6 +354,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -331,6 +374,12 @@
            MOVE "work.tmp"
                TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            IF WS-JLEN = 0
                DISPLAY "  Empty AI resp!"
                EXIT PARAGRAPH
@@ -365,6 +414,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o llm_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -396,6 +447,17 @@
                EXIT PARAGRAPH
            END-IF
 
+      *>   Capture original config content (before)
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING
+               "cat /opt/firmware/"
+               "cooler/settings.ini"
+               DELIMITED SIZE
+               INTO WS-SHELL-CMD
+           END-STRING
+           PERFORM SHELL-EXEC
+           MOVE WS-SHELL-DATA TO WS-CONFIG-BEFORE
+
       *>   Remove lock file
            MOVE SPACES TO WS-SHELL-CMD
            STRING
@@ -444,6 +506,18 @@
            END-STRING
            PERFORM SHELL-EXEC
 
+      *>   Capture patched config content (after)
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING
+               "cat /opt/firmware/"
+               "cooler/settings.ini"
+               DELIMITED SIZE
+               INTO WS-SHELL-CMD
+           END-STRING
+           PERFORM SHELL-EXEC
+           MOVE WS-SHELL-DATA TO WS-CONFIG-AFTER
+           PERFORM WRITE-CONFIG-DIFF
+
       *>   cd to firmware dir
            MOVE SPACES TO WS-SHELL-CMD
            STRING
@@ -542,6 +616,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -551,6 +629,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o hub_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -589,6 +669,41 @@
            END-IF
            .
 
+      *> ============================================================
+      *> WRITE-CONFIG-DIFF: Append before/after settings.ini to
+      *> the config diff report, so a rejected ECCS can be debugged
+      *> without re-running AI-FIND-PASSWORD and FIX-AND-RUN.
+      *> ============================================================
+       WRITE-CONFIG-DIFF.
+           OPEN EXTEND DIFF-FILE
+           IF WS-DIFF-FS NOT = "00"
+               OPEN OUTPUT DIFF-FILE
+           END-IF
+
+           MOVE "==== settings.ini diff ===="
+               TO DIFF-REC
+           WRITE DIFF-REC
+
+           MOVE "--- BEFORE ---"
+               TO DIFF-REC
+           WRITE DIFF-REC
+           MOVE TRIM(WS-CONFIG-BEFORE)
+               TO DIFF-REC
+           WRITE DIFF-REC
+
+           MOVE "--- AFTER ---"
+               TO DIFF-REC
+           WRITE DIFF-REC
+           MOVE TRIM(WS-CONFIG-AFTER)
+               TO DIFF-REC
+           WRITE DIFF-REC
+
+           MOVE SPACES TO DIFF-REC
+           WRITE DIFF-REC
+
+           CLOSE DIFF-FILE
+           .
+
       *> ============================================================
       *> SHELL-EXEC: Execute cmd via Shell API
       *> ============================================================
@@ -625,6 +740,10 @@
                    DISPLAY "ERR: OPEN "
                        TRIM(WS-WORK-PATH)
                        " FS=" WS-FS
+                   MOVE "ERR" TO WS-RUNLOG-STATUS
+                   MOVE "could not open work file"
+                       TO WS-RUNLOG-RESULT
+                   PERFORM RUNLOG-END
                    STOP RUN
                END-IF
                WRITE WORK-REC
@@ -635,6 +754,8 @@
                INITIALIZE WS-CMD
                STRING
                    "curl -s "
+                   "--max-time " WS-CURL-TIMEOUT-SEC
+                   " "
                    "-o shell_resp.json"
                    " -X POST "
                    TRIM(WS-SHELL-URL)
@@ -713,3 +834,9 @@
        COPY JSONPARSE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
