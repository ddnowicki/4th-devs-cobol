@@ -19,16 +19,43 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT CMD-AUDIT-FILE ASSIGN TO WS-AUD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FS.
+           SELECT TUNE-FILE ASSIGN TO WS-TUNE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TUNE-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(900000).
 
+       FD  CMD-AUDIT-FILE.
+       01  CMD-AUDIT-REC            PIC X(4200).
+
+       FD  TUNE-FILE.
+       01  TUNE-REC                 PIC X(300).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -107,6 +134,22 @@
                10  WS-DUP-RESP     PIC X(4000).
                10  WS-DUP-RESP-LEN PIC 9(5).
 
+      *> -- Command audit log --
+       01  WS-AUD-PATH              PIC X(100)
+                                    VALUE
+                                    "cmd_audit.log".
+       01  WS-AUD-FS                PIC XX.
+       01  WS-AUD-TS                PIC X(21).
+       01  WS-AUD-GATE-REJ          PIC X VALUE "N".
+
+      *> -- Turn-count / loop-guard tuning report --
+       01  WS-TUNE-PATH              PIC X(100)
+                                    VALUE
+                                    "loop_guard_tuning.log".
+       01  WS-TUNE-FS                PIC XX.
+       01  WS-DUP-HIT-COUNT          PIC 9(3)
+                                    VALUE 0.
+
       *> -- Planner decision fields --
        01  WS-PL-REASON            PIC X(4000).
        01  WS-PL-CMD               PIC X(4000).
@@ -142,20 +185,30 @@
        01  WS-FJV-POS              PIC 9(7).
        01  WS-TMP2                 PIC X(500).
 
+      *> -- Fields for FIND-JSON-ARRAY-ELEMENT (array-of-objects scan) --
+       01  WS-FAE-KEY               PIC X(50).
+       01  WS-FAE-KEYSTR            PIC X(55).
+       01  WS-FAE-INDEX             PIC 9(3).
+       01  WS-FAE-CUR               PIC 9(3).
+       01  WS-FAE-POS               PIC 9(5).
+       01  WS-FAE-START             PIC 9(5).
+       01  WS-FAE-END               PIC 9(5).
+       01  WS-FAE-DEPTH             PIC 9(3).
+       01  WS-FAE-ELEM              PIC X(4000).
+       01  WS-FAE-FOUND             PIC X.
+
       *> === JSONESCAPE-WS (inline, enlarged) ===
        01  WS-ESC-IN               PIC X(40000).
        01  WS-ESC-OUT              PIC X(80000).
        01  WS-ESC-ILEN             PIC 9(7).
        01  WS-ESC-OLEN             PIC 9(7).
        01  WS-ESC-I                PIC 9(7).
-      *> -- JSON-UNESCAPE-STR \uXXXX decoder scratch fields --
-       01  WS-UNESC-CP             PIC 9(5).
-       01  WS-UNESC-HX             PIC X.
-       01  WS-UNESC-NIB            PIC 9(2).
-       01  WS-UNESC-K              PIC 9(1).
-       01  WS-UNESC-B              PIC 9(3).
-       01  WS-UNESC-Q              PIC 9(5).
-       01  WS-UNESC-OK             PIC X.
+       01  WS-ESC-HEXC             PIC X(1).
+       01  WS-ESC-HEXV             PIC 9(2).
+       01  WS-ESC-CP               PIC 9(5).
+       01  WS-ESC-B1               PIC 9(3).
+       01  WS-ESC-B2               PIC 9(3).
+       01  WS-ESC-B3               PIC 9(3).
 
       *> === JSONREAD-WS (inline, large) ===
        01  WS-EOF                  PIC X VALUE "N".
@@ -298,6 +351,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S05E03-SHELLACCESS" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S05E03-SHELLACCESS" TO WS-APICOST-PROGID
            DISPLAY "=== S05E03 SHELLACCESS ==="
 
            PERFORM LOAD-ENV-VARS
@@ -392,6 +448,10 @@
       *>               Skip hub call this turn and jump straight
       *>               to the next iteration; the gate already
       *>               appended the failure note to WS-CONV-BUF.
+      *>               Still audit the rejected attempt so it
+      *>               shows up in cmd_audit.log.
+                       MOVE "Y" TO WS-AUD-GATE-REJ
+                       PERFORM WRITE-CMD-AUDIT
                        EXIT PERFORM CYCLE
                    END-IF
 
@@ -406,6 +466,8 @@
                        MOVE "date" TO
                            WS-GATE-FIELD
                        PERFORM VERIFY-GATE-FAIL
+                       MOVE "Y" TO WS-AUD-GATE-REJ
+                       PERFORM WRITE-CMD-AUDIT
                        EXIT PERFORM CYCLE
                    END-IF
                END-IF
@@ -429,6 +491,10 @@
                    PERFORM LOOP-GUARD-PUSH
                END-IF
 
+      *>       Audit every cmd the planner attempted this iteration,
+      *>       whether sent to centrala or blocked by the loop guard.
+               PERFORM WRITE-CMD-AUDIT
+
       *>       Examine response for flag
                PERFORM EXTRACT-SERVER-SNIPPET
                PERFORM CHECK-FLAG-IN-JBUF
@@ -459,6 +525,19 @@
                DISPLAY "=== DONE: no flag after "
                    WS-MAX-ITER " iterations ==="
            END-IF
+
+           MOVE WS-ITER TO WS-ITER-DSP
+           PERFORM WRITE-TUNING-REPORT
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -1423,6 +1502,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o llm_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1445,6 +1526,12 @@
            PERFORM READ-JSON-FILE
            MOVE "work.tmp" TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            IF WS-JLEN = 0
                DISPLAY "    Empty LLM resp!"
                EXIT PARAGRAPH
@@ -2670,6 +2757,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o hub_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -2690,6 +2779,98 @@
            DISPLAY "  [HUB] " WS-JBUF(1:400)
            .
 
+      *> ============================================================
+      *> WRITE-CMD-AUDIT
+      *> Append one line per planned cmd to the command audit log:
+      *> timestamp, iteration, VERIFY-GATE verdict, dup-guard/gate
+      *> outcome, the cmd itself, and (when sent) the hub's response
+      *> snippet. Called both for cmds that reach the hub and for
+      *> ones VERIFY-GATE/the date guard reject before they get there
+      *> (WS-AUD-GATE-REJ="Y"), so every planned cmd is logged.
+      *> ============================================================
+       WRITE-CMD-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TS
+
+           OPEN EXTEND CMD-AUDIT-FILE
+           IF WS-AUD-FS NOT = "00"
+               OPEN OUTPUT CMD-AUDIT-FILE
+           END-IF
+           IF WS-AUD-FS NOT = "00"
+               DISPLAY "    Cmd audit open err " WS-AUD-FS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO CMD-AUDIT-REC
+           IF WS-AUD-GATE-REJ = "Y"
+               STRING
+                   "ts=" WS-AUD-TS
+                   " iter=" WS-ITER-DSP
+                   " gate=" WS-GATE-OK
+                   " blocked=gate_rejected"
+                   " cmd=" TRIM(WS-PL-CMD)(1:2000)
+                   DELIMITED SIZE
+                   INTO CMD-AUDIT-REC
+               END-STRING
+               MOVE "N" TO WS-AUD-GATE-REJ
+           ELSE
+               IF WS-DUP-HIT = "Y"
+                   ADD 1 TO WS-DUP-HIT-COUNT
+                   STRING
+                       "ts=" WS-AUD-TS
+                       " iter=" WS-ITER-DSP
+                       " gate=" WS-GATE-OK
+                       " blocked=duplicate"
+                       " cmd=" TRIM(WS-PL-CMD)(1:2000)
+                       DELIMITED SIZE
+                       INTO CMD-AUDIT-REC
+                   END-STRING
+               ELSE
+                   STRING
+                       "ts=" WS-AUD-TS
+                       " iter=" WS-ITER-DSP
+                       " gate=" WS-GATE-OK
+                       " sent=yes"
+                       " cmd=" TRIM(WS-PL-CMD)(1:2000)
+                       " resp=" WS-JBUF(1:400)
+                       DELIMITED SIZE
+                       INTO CMD-AUDIT-REC
+                   END-STRING
+               END-IF
+           END-IF
+           WRITE CMD-AUDIT-REC
+           CLOSE CMD-AUDIT-FILE
+           .
+
+      *> ============================================================
+      *> WRITE-TUNING-REPORT
+      *> End-of-run summary so WS-MAX-ITER / ring-buffer sizing can
+      *> be tuned from actual runs instead of guessed at.
+      *> ============================================================
+       WRITE-TUNING-REPORT.
+           OPEN EXTEND TUNE-FILE
+           IF WS-TUNE-FS NOT = "00"
+               OPEN OUTPUT TUNE-FILE
+           END-IF
+           IF WS-TUNE-FS NOT = "00"
+               DISPLAY "    Tuning report open err " WS-TUNE-FS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO TUNE-REC
+           STRING
+               "iterations_used=" WS-ITER-DSP
+               "/" WS-MAX-ITER
+               " printf_attempts=" WS-ANS-COUNT
+               " loop_guard_hits=" WS-DUP-HIT-COUNT
+               " forced_commit=" WS-COMMIT-INJECTED
+               " flag_found=" WS-FLAG-FOUND
+               DELIMITED SIZE
+               INTO TUNE-REC
+           END-STRING
+           WRITE TUNE-REC
+           CLOSE TUNE-FILE
+           .
+
       *> ============================================================
       *> LOOP-GUARD-CHECK
       *> Scan ring buffer of the last 30 submitted cmds. If the
@@ -3237,3 +3418,9 @@
            CLOSE WORK-FILE
            MOVE "N" TO WS-EOF
            .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
