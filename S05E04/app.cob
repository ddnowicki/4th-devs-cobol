@@ -35,16 +35,31 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(65535).
 
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
       *> === Environment (copybook) ===
        COPY ENVLOAD-WS.
 
@@ -80,6 +95,16 @@
        01  WS-FJV-POS              PIC 9(6).
        01  WS-TMP                  PIC X(4000).
        01  WS-TMP2                 PIC X(500).
+       01  WS-FAE-KEY               PIC X(50).
+       01  WS-FAE-KEYSTR            PIC X(55).
+       01  WS-FAE-INDEX             PIC 9(3).
+       01  WS-FAE-CUR               PIC 9(3).
+       01  WS-FAE-POS               PIC 9(5).
+       01  WS-FAE-START             PIC 9(5).
+       01  WS-FAE-END               PIC 9(5).
+       01  WS-FAE-DEPTH             PIC 9(3).
+       01  WS-FAE-ELEM              PIC X(4000).
+       01  WS-FAE-FOUND             PIC X.
 
       *> === JSONESCAPE-WS (inline) ===
        01  WS-ESC-IN               PIC X(8000).
@@ -87,14 +112,12 @@
        01  WS-ESC-ILEN             PIC 9(6).
        01  WS-ESC-OLEN             PIC 9(6).
        01  WS-ESC-I                PIC 9(6).
-      *> -- JSON-UNESCAPE-STR \uXXXX decoder scratch fields --
-       01  WS-UNESC-CP             PIC 9(5).
-       01  WS-UNESC-HX             PIC X.
-       01  WS-UNESC-NIB            PIC 9(2).
-       01  WS-UNESC-K              PIC 9(1).
-       01  WS-UNESC-B              PIC 9(3).
-       01  WS-UNESC-Q              PIC 9(5).
-       01  WS-UNESC-OK             PIC X.
+       01  WS-ESC-HEXC             PIC X(1).
+       01  WS-ESC-HEXV             PIC 9(2).
+       01  WS-ESC-CP               PIC 9(5).
+       01  WS-ESC-B1               PIC 9(3).
+       01  WS-ESC-B2               PIC 9(3).
+       01  WS-ESC-B3               PIC 9(3).
 
       *> === JSONREAD-WS (inline, enlarged) ===
        01  WS-EOF                  PIC X VALUE "N".
@@ -106,6 +129,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S05E04-GOINGTHERE-V2" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
+           MOVE "S05E04-GOINGTHERE-V2" TO WS-APICOST-PROGID
            DISPLAY "=== S05E04 GOINGTHERE V2 ==="
 
            PERFORM LOAD-ENV-VARS
@@ -145,10 +171,17 @@
            IF WS-FLAG-FOUND = "Y"
                DISPLAY "=== SUCCESS ==="
                DISPLAY "FLAG: " TRIM(WS-FLAG-TEXT)
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "flag found" TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            ELSE
                DISPLAY "=== FAILURE: single attempt crashed ==="
                MOVE 1 TO RETURN-CODE
+               MOVE "FAIL" TO WS-RUNLOG-STATUS
+               MOVE "single attempt crashed"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            .
@@ -427,7 +460,7 @@
 
                INITIALIZE WS-CMD
                STRING
-                   "curl -s --max-time 30 "
+                   "curl -s --max-time " WS-CURL-TIMEOUT-SEC " "
                    "-o hub_resp.json"
                    " -X POST "
                    TRIM(WS-VERIFY-URL)
@@ -478,7 +511,7 @@
 
                INITIALIZE WS-CMD
                STRING
-                   "curl -s --max-time 30 "
+                   "curl -s --max-time " WS-CURL-TIMEOUT-SEC " "
                    "-o scan_resp.txt "
                    WS-QT
                    TRIM(WS-SCANNER-GET-URL)
@@ -897,7 +930,7 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s --max-time 30 "
+               "curl -s --max-time " WS-CURL-TIMEOUT-SEC " "
                "-o disarm_resp.json"
                " -X POST "
                TRIM(WS-SCANNER-URL)
@@ -990,7 +1023,7 @@
 
                INITIALIZE WS-CMD
                STRING
-                   "curl -s --max-time 30 "
+                   "curl -s --max-time " WS-CURL-TIMEOUT-SEC " "
                    "-o hint_resp.json"
                    " -X POST "
                    TRIM(WS-HINT-URL)
@@ -3984,7 +4017,7 @@
 
            INITIALIZE WS-CMD
            STRING
-               "curl -s --max-time 30 "
+               "curl -s --max-time " WS-CURL-TIMEOUT-SEC " "
                "-o hub_resp.json"
                " -X POST "
                TRIM(WS-PREVIEW-URL)
@@ -4460,6 +4493,12 @@
            PERFORM READ-JSON-FILE
            MOVE "work.tmp" TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            IF WS-JLEN = 0
                DISPLAY "    [llm] empty response"
                EXIT PARAGRAPH
@@ -4542,3 +4581,9 @@
            MOVE "N" TO WS-EOF
            .
 
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+       COPY APICOST-PROC.
+
