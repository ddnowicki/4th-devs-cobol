@@ -16,16 +16,25 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(32000).
 
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       01  WS-QT                    PIC X(1) VALUE '"'.
+       01  WS-TMP                   PIC X(4000).
       *> === Environment (via copybook) ===
        COPY ENVLOAD-WS.
 
@@ -242,6 +251,8 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S04E04-FILESYSTEM" TO WS-RUNLOG-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S04E04 FILESYSTEM ==="
 
            PERFORM LOAD-ENV-VARS
@@ -280,6 +291,16 @@
            END-IF
            DISPLAY " "
            DISPLAY "=== ZAKONCZONO ==="
+           IF WS-SUCCESS = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "submission failed"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -339,7 +360,9 @@
            DISPLAY "  Downloading..."
            INITIALIZE WS-CMD
            STRING
-               "curl -s -o "
+               "curl -s --max-time "
+               WS-CURL-TIMEOUT-SEC
+               " -o "
                "natan_notes.zip "
                TRIM(WS-HUB-URL)
                "/dane/natan_notes.zip"
@@ -1024,6 +1047,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -1033,6 +1060,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o llm_resp.json"
                " -X POST "
                TRIM(WS-OPENAI-URL)
@@ -1558,6 +1587,28 @@
            COMPUTE WS-N = WS-BATCH-PTR - 1
            DISPLAY "  Batch JSON: "
                WS-N " chars"
+
+      *>   Write the assembled batch to a manifest file so the
+      *>   planned folder moves/renames can be reviewed before
+      *>   PHASE6-SUBMIT commits them.
+           MOVE "filesystem_manifest.json"
+               TO WS-WORK-PATH
+           OPEN OUTPUT WORK-FILE
+           IF WS-FS NOT = "00"
+               DISPLAY "ERR: OPEN "
+                   TRIM(WS-WORK-PATH)
+                   " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
+               STOP RUN
+           END-IF
+           WRITE WORK-REC
+               FROM WS-BATCH-BUF
+           CLOSE WORK-FILE
+           DISPLAY "  Manifest written: "
+               TRIM(WS-WORK-PATH)
            .
 
       *> ============================================================
@@ -1830,6 +1881,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            COMPUTE WS-N = WS-BATCH-PTR - 1
@@ -1841,6 +1896,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o batch_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -1903,6 +1960,10 @@
                DISPLAY "ERR: OPEN "
                    TRIM(WS-WORK-PATH)
                    " FS=" WS-FS
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "could not open work file"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            WRITE WORK-REC
@@ -1912,6 +1973,8 @@
            INITIALIZE WS-CMD
            STRING
                "curl -s "
+               "--max-time " WS-CURL-TIMEOUT-SEC
+               " "
                "-o done_resp.json"
                " -X POST "
                TRIM(WS-VERIFY-URL)
@@ -2378,3 +2441,8 @@
        COPY JSONPARSE-PROC.
 
        COPY ENVLOAD-PROC.
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
