@@ -16,16 +16,37 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO WS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+           SELECT API-COST-FILE ASSIGN TO WS-APICOST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APICOST-FS.
            SELECT WORK-FILE ASSIGN TO WS-WORK-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT RECON-FILE ASSIGN TO WS-RECON-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(300).
+
+       FD  API-COST-FILE.
+       01  API-COST-REC             PIC X(300).
+
        FD  WORK-FILE.
        01  WORK-REC                PIC X(64000).
 
+       FD  RECON-FILE.
+       01  RECON-REC                PIC X(4000).
+
        WORKING-STORAGE SECTION.
+       COPY RUNLOG-WS.
+       COPY APICOST-WS.
       *> -- Config --
        01  WS-HUB-KEY              PIC X(100).
        01  WS-OPENAI-KEY           PIC X(200).
@@ -69,6 +90,18 @@
        01  WS-TMP                  PIC X(4000).
        01  WS-TMP2                 PIC X(500).
 
+      *> -- Fields for FIND-JSON-ARRAY-ELEMENT (array-of-objects scan) --
+       01  WS-FAE-KEY               PIC X(50).
+       01  WS-FAE-KEYSTR            PIC X(55).
+       01  WS-FAE-INDEX             PIC 9(3).
+       01  WS-FAE-CUR               PIC 9(3).
+       01  WS-FAE-POS               PIC 9(5).
+       01  WS-FAE-START             PIC 9(5).
+       01  WS-FAE-END               PIC 9(5).
+       01  WS-FAE-DEPTH             PIC 9(3).
+       01  WS-FAE-ELEM              PIC X(4000).
+       01  WS-FAE-FOUND             PIC X.
+
       *> -- Task constants --
        01  WS-TASK-NAME            PIC X(20)
                                    VALUE "windpower".
@@ -187,8 +220,36 @@
       *> -- Integer without leading zeros --
        01  WS-INT-FMT              PIC Z(4)9.
 
+      *> -- Turbine rules/live-data reconciliation --
+       01  WS-RECON-PATH            PIC X(100)
+                                   VALUE "turbine_recon.log".
+       01  WS-RECON-FS              PIC XX.
+       01  WS-TURBINE-RESP          PIC X(32000).
+       01  WS-TURBINE-RESP-LEN      PIC 9(5).
+
+      *> -- Phase 2 wall-clock budget alerting --
+       01  WS-PHASE2-BUDGET-SEC     PIC 9(4) VALUE 40.
+       01  WS-PHASE2-WARN-PCT       PIC 9(3) VALUE 075.
+       01  WS-PHASE2-WARN-SEC       PIC 9(4).
+       01  WS-PHASE2-WARNED         PIC X VALUE "N".
+       01  WS-PHASE2-CURR-DT        PIC 9(21).
+       01  WS-PHASE2-DT-PARTS REDEFINES WS-PHASE2-CURR-DT.
+           05  WS-PHASE2-DT-YEAR    PIC 9(4).
+           05  WS-PHASE2-DT-MONTH   PIC 9(2).
+           05  WS-PHASE2-DT-DAY     PIC 9(2).
+           05  WS-PHASE2-DT-HOUR    PIC 9(2).
+           05  WS-PHASE2-DT-MIN     PIC 9(2).
+           05  WS-PHASE2-DT-SEC     PIC 9(2).
+           05  WS-PHASE2-DT-REST    PIC X(7).
+       01  WS-PHASE2-START-TIME     PIC 9(8).
+       01  WS-PHASE2-NOW-TIME       PIC 9(8).
+       01  WS-PHASE2-ELAPSED        PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE "S04E02-WINDPOWER" TO WS-RUNLOG-PROGID
+           MOVE "S04E02-WINDPOWER" TO WS-APICOST-PROGID
+           PERFORM RUNLOG-BEGIN
            DISPLAY "=== S04E02 WINDPOWER - COBOL ==="
 
            ACCEPT WS-HUB-KEY
@@ -202,21 +263,51 @@
 
            IF WS-HUB-KEY = SPACES
                DISPLAY "ERR: HUB_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-KEY = SPACES
                DISPLAY "ERR: OPENAI_API_KEY!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_KEY"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-HUB-URL = SPACES
                DISPLAY "ERR: HUB_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing HUB_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
            IF WS-OPENAI-URL = SPACES
                DISPLAY "ERR: OPENAI_API_URL!"
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "missing OPENAI_API_URL"
+                   TO WS-RUNLOG-RESULT
+               PERFORM RUNLOG-END
                STOP RUN
            END-IF
 
+      *>   Warn past this fraction of the Phase 2 budget
+      *>   (override via env, default 75%)
+           MOVE SPACES TO WS-TMP2
+           ACCEPT WS-TMP2
+               FROM ENVIRONMENT "PHASE2_WARN_PCT"
+           IF WS-TMP2 NOT = SPACES
+           AND WS-TMP2 IS NUMERIC
+               MOVE NUMVAL(WS-TMP2)
+                   TO WS-PHASE2-WARN-PCT
+           END-IF
+           COMPUTE WS-PHASE2-WARN-SEC =
+               WS-PHASE2-BUDGET-SEC
+               * WS-PHASE2-WARN-PCT / 100
+
            MOVE SPACES TO WS-VERIFY-URL
            STRING TRIM(WS-HUB-URL)
                "/verify"
@@ -252,6 +343,16 @@
                DISPLAY "No flag found."
            END-IF
            DISPLAY "=== DONE ==="
+           IF WS-FLAG-FOUND = "Y"
+               MOVE "OK" TO WS-RUNLOG-STATUS
+               MOVE "completed successfully"
+                   TO WS-RUNLOG-RESULT
+           ELSE
+               MOVE "ERR" TO WS-RUNLOG-STATUS
+               MOVE "completed without flag"
+                   TO WS-RUNLOG-RESULT
+           END-IF
+           PERFORM RUNLOG-END
            STOP RUN.
 
       *> ============================================================
@@ -325,6 +426,8 @@
            MOVE "N" TO WS-GOT-TURBINE
            MOVE "N" TO WS-CODES-QUEUED
            MOVE 0 TO WS-EXPECTED-CODES
+           MOVE "N" TO WS-PHASE2-WARNED
+           PERFORM PHASE2-RECORD-START-TIME
 
       *>   Step 1: Start fresh session
            DISPLAY " "
@@ -349,6 +452,16 @@
            PERFORM UNTIL WS-RETRY-CT > 60
                ADD 1 TO WS-RETRY-CT
 
+               PERFORM PHASE2-CHECK-WALL-CLOCK
+               IF WS-PHASE2-ELAPSED >= WS-PHASE2-WARN-SEC
+               AND WS-PHASE2-WARNED = "N"
+                   MOVE "Y" TO WS-PHASE2-WARNED
+                   DISPLAY "  *** WARNING: Phase 2 past "
+                       WS-PHASE2-WARN-PCT "% of its "
+                       WS-PHASE2-BUDGET-SEC "s budget "
+                       "(elapsed=" WS-PHASE2-ELAPSED "s) ***"
+               END-IF
+
                PERFORM API-CALL-GETRESULT
 
       *>       Parse code field
@@ -442,6 +555,10 @@
                    = "turbinecheck"
                    MOVE "Y"
                        TO WS-GOT-TURBINE
+                   MOVE WS-JBUF(1:WS-JLEN)
+                       TO WS-TURBINE-RESP
+                   MOVE WS-JLEN
+                       TO WS-TURBINE-RESP-LEN
                    DISPLAY "  -> TURBINECHECK"
                ELSE
       *>           Check for unlockCode w/o src
@@ -478,6 +595,8 @@
                " codes="
                WS-UNL-COUNT "/" WS-EXPECTED-CODES
 
+           PERFORM RECONCILE-TURBINE-DATA
+
            IF WS-GOT-WEATHER = "N"
            OR WS-CFG-COUNT = 0
                DISPLAY "  ERROR: no weather!"
@@ -512,6 +631,113 @@
            END-IF
            .
 
+      *> ============================================================
+      *> PHASE2-RECORD-START-TIME: snapshot the wall clock at the
+      *> start of Phase 2, so the polling loop can measure elapsed
+      *> time against the configurable budget below.
+      *> ============================================================
+       PHASE2-RECORD-START-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-PHASE2-CURR-DT
+           COMPUTE WS-PHASE2-START-TIME =
+               WS-PHASE2-DT-HOUR * 3600
+               + WS-PHASE2-DT-MIN * 60
+               + WS-PHASE2-DT-SEC
+           .
+
+      *> ============================================================
+      *> PHASE2-CHECK-WALL-CLOCK: recompute elapsed seconds since
+      *> PHASE2-RECORD-START-TIME, handling midnight rollover.
+      *> ============================================================
+       PHASE2-CHECK-WALL-CLOCK.
+           MOVE FUNCTION CURRENT-DATE TO WS-PHASE2-CURR-DT
+           COMPUTE WS-PHASE2-NOW-TIME =
+               WS-PHASE2-DT-HOUR * 3600
+               + WS-PHASE2-DT-MIN * 60
+               + WS-PHASE2-DT-SEC
+           IF WS-PHASE2-NOW-TIME >= WS-PHASE2-START-TIME
+               COMPUTE WS-PHASE2-ELAPSED =
+                   WS-PHASE2-NOW-TIME - WS-PHASE2-START-TIME
+           ELSE
+               COMPUTE WS-PHASE2-ELAPSED =
+                   WS-PHASE2-NOW-TIME + 86400
+                   - WS-PHASE2-START-TIME
+           END-IF
+           .
+
+      *> ============================================================
+      *> RECONCILE-TURBINE-DATA: Compare the LLM-extracted storm/
+      *> production mode rules against the live turbinecheck payload
+      *> fetched this session, and flag a turbine mode the rules rely
+      *> on that never showed up live (or a turbinecheck that never
+      *> arrived at all), before a stale/misread rule gets baked into
+      *> a batch config for a turbine that isn't behaving this run.
+      *> ============================================================
+       RECONCILE-TURBINE-DATA.
+           OPEN EXTEND RECON-FILE
+           IF WS-RECON-FS NOT = "00"
+               OPEN OUTPUT RECON-FILE
+           END-IF
+
+           MOVE "==== turbine rules/live reconciliation ===="
+               TO RECON-REC
+           WRITE RECON-REC
+
+           IF WS-GOT-TURBINE NOT = "Y"
+               STRING "MISMATCH: rules reference a turbine "
+                   "but no live turbinecheck result "
+                   "arrived this session"
+                   DELIMITED SIZE
+                   INTO RECON-REC
+               END-STRING
+               WRITE RECON-REC
+           ELSE
+               MOVE 0 TO WS-TALLY-CNT
+               INSPECT WS-TURBINE-RESP(1:WS-TURBINE-RESP-LEN)
+                   TALLYING WS-TALLY-CNT
+                   FOR ALL TRIM(WS-STORM-MODE)
+               IF WS-TALLY-CNT = 0
+                   STRING "MISMATCH: rule storm_mode '"
+                       TRIM(WS-STORM-MODE)
+                       "' not found in live turbinecheck "
+                       "data"
+                       DELIMITED SIZE
+                       INTO RECON-REC
+                   END-STRING
+                   WRITE RECON-REC
+               END-IF
+
+               MOVE 0 TO WS-TALLY-CNT
+               INSPECT WS-TURBINE-RESP(1:WS-TURBINE-RESP-LEN)
+                   TALLYING WS-TALLY-CNT
+                   FOR ALL TRIM(WS-PROD-MODE)
+               IF WS-TALLY-CNT = 0
+                   STRING "MISMATCH: rule prod_mode '"
+                       TRIM(WS-PROD-MODE)
+                       "' not found in live turbinecheck "
+                       "data"
+                       DELIMITED SIZE
+                       INTO RECON-REC
+                   END-STRING
+                   WRITE RECON-REC
+               END-IF
+
+               IF WS-GOT-WEATHER NOT = "Y"
+                   STRING "MISMATCH: live turbinecheck data "
+                       "arrived but no forecast/weather "
+                       "was ever seen"
+                       DELIMITED SIZE
+                       INTO RECON-REC
+                   END-STRING
+                   WRITE RECON-REC
+               END-IF
+           END-IF
+
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+
+           CLOSE RECON-FILE
+           .
+
       *> ============================================================
       *> API-CALL-HELP: action=help
       *> ============================================================
@@ -942,6 +1168,12 @@
            PERFORM READ-JSON-FILE
            MOVE "work.tmp" TO WS-WORK-PATH
 
+           MOVE "openai" TO WS-APICOST-PROVIDER
+           MOVE LENGTH(TRIM(WS-REQ-JSON))
+               TO WS-APICOST-REQBYTES
+           MOVE WS-JLEN TO WS-APICOST-RESPBYTES
+           PERFORM RECORD-API-CALL
+
            DISPLAY "  LLM resp: "
                WS-JBUF(1:500)
 
@@ -1084,78 +1316,29 @@
                EXIT PARAGRAPH
            END-IF
 
-      *>   Find [ after "forecast":
-           COMPUTE WS-FP-POS =
-               WS-FP-POS + 10
-           PERFORM UNTIL WS-FP-POS > WS-JLEN
-               OR WS-JBUF(WS-FP-POS:1) = "["
-               ADD 1 TO WS-FP-POS
-           END-PERFORM
-           ADD 1 TO WS-FP-POS
-
-      *>   Parse each {timestamp, windMs} object
-           PERFORM UNTIL WS-FP-POS > WS-JLEN
+      *>   Parse each {timestamp, windMs} object via the shared
+      *>   array-of-objects helper
+           PERFORM VARYING WS-FP-POS
+               FROM 1 BY 1
+               UNTIL WS-FP-POS > 100
                OR WS-FC-COUNT >= 100
 
-      *>       Skip whitespace/commas
-               PERFORM UNTIL WS-FP-POS
-                   > WS-JLEN
-                   OR (WS-JBUF(WS-FP-POS:1)
-                       NOT = " "
-                   AND WS-JBUF(WS-FP-POS:1)
-                       NOT = ","
-                   AND WS-JBUF(WS-FP-POS:1)
-                       NOT = X"0A"
-                   AND WS-JBUF(WS-FP-POS:1)
-                       NOT = X"0D")
-                   ADD 1 TO WS-FP-POS
-               END-PERFORM
-
-               IF WS-FP-POS > WS-JLEN
-                   EXIT PERFORM
-               END-IF
-               IF WS-JBUF(WS-FP-POS:1) = "]"
+               MOVE "forecast" TO WS-FAE-KEY
+               MOVE WS-FP-POS TO WS-FAE-INDEX
+               PERFORM FIND-JSON-ARRAY-ELEMENT
+               IF WS-FAE-FOUND NOT = "Y"
                    EXIT PERFORM
                END-IF
-               IF WS-JBUF(WS-FP-POS:1)
-                   NOT = "{"
-                   ADD 1 TO WS-FP-POS
-                   EXIT PERFORM CYCLE
-               END-IF
-
-      *>       Find end of this object
-               MOVE 1 TO WS-FP-DEPTH
-               MOVE WS-FP-POS TO WS-FP-START
-               ADD 1 TO WS-FP-POS
-               PERFORM UNTIL WS-FP-POS
-                   > WS-JLEN
-                   OR WS-FP-DEPTH = 0
-                   IF WS-JBUF(WS-FP-POS:1)
-                       = "{"
-                       ADD 1 TO WS-FP-DEPTH
-                   END-IF
-                   IF WS-JBUF(WS-FP-POS:1)
-                       = "}"
-                       SUBTRACT 1
-                           FROM WS-FP-DEPTH
-                   END-IF
-                   ADD 1 TO WS-FP-POS
-               END-PERFORM
-               MOVE WS-FP-POS TO WS-FP-END
 
-      *>       Parse timestamp + windMs within obj
+      *>       Parse timestamp + windMs within the element
                MOVE SPACES TO WS-FP-TS
                MOVE SPACES TO WS-FP-WIND
 
-      *>       Use FIND-JSON-VAL with range
-               MOVE WS-JBUF(WS-FP-START:
-                   WS-FP-END - WS-FP-START)
-                   TO WS-TMP
                MOVE WS-JBUF TO WS-JBUF-SAVE
                MOVE WS-JLEN TO WS-JLEN-SAVE
-               MOVE WS-TMP TO WS-JBUF
-               COMPUTE WS-JLEN =
-                   WS-FP-END - WS-FP-START
+               MOVE WS-FAE-ELEM TO WS-JBUF
+               MOVE LENGTH(TRIM(WS-FAE-ELEM))
+                   TO WS-JLEN
 
                MOVE "timestamp"
                    TO WS-KEY-SEARCH
@@ -2114,3 +2297,140 @@
            MOVE WS-FJV-POS
                TO WS-JPOS
            .
+      *> ============================================================
+      *> FIND-JSON-ARRAY-ELEMENT: Given WS-FAE-KEY (an array key) and
+      *> WS-FAE-INDEX (1-based), returns the substring of that array
+      *> element in WS-FAE-ELEM with WS-FAE-FOUND = "Y", or
+      *> WS-FAE-FOUND = "N" if the key or index doesn't exist.
+      *> Elements may be objects, quoted strings, or bare scalars.
+      *> Searches WS-JBUF(1:WS-JLEN) from the start every call.
+      *> ============================================================
+       FIND-JSON-ARRAY-ELEMENT.
+           MOVE SPACES TO WS-FAE-ELEM
+           MOVE "N" TO WS-FAE-FOUND
+
+           MOVE SPACES TO WS-FAE-KEYSTR
+           STRING WS-QT
+               TRIM(WS-FAE-KEY)
+               WS-QT
+               DELIMITED SIZE
+               INTO WS-FAE-KEYSTR
+           END-STRING
+
+           MOVE 0 TO WS-FAE-POS
+           PERFORM VARYING WS-FJV-POS
+               FROM 1 BY 1
+               UNTIL WS-FJV-POS > WS-JLEN
+               OR WS-FAE-POS > 0
+               IF WS-FJV-POS
+                   + LENGTH(TRIM(WS-FAE-KEYSTR))
+                   - 1 <= WS-JLEN
+               AND WS-JBUF(
+                   WS-FJV-POS:
+                   LENGTH(TRIM(WS-FAE-KEYSTR)))
+                   = TRIM(WS-FAE-KEYSTR)
+                   MOVE WS-FJV-POS TO WS-FAE-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-FAE-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Find the [ that opens the array
+           COMPUTE WS-FJV-POS =
+               WS-FAE-POS + LENGTH(TRIM(WS-FAE-KEYSTR))
+           PERFORM UNTIL WS-FJV-POS > WS-JLEN
+               OR WS-JBUF(WS-FJV-POS:1) = "["
+               ADD 1 TO WS-FJV-POS
+           END-PERFORM
+           ADD 1 TO WS-FJV-POS
+
+           MOVE 0 TO WS-FAE-CUR
+           PERFORM UNTIL WS-FJV-POS > WS-JLEN
+               OR WS-FAE-CUR >= WS-FAE-INDEX
+
+      *>       Skip whitespace/commas between elements
+               PERFORM UNTIL WS-FJV-POS
+                   > WS-JLEN
+                   OR (WS-JBUF(WS-FJV-POS:1)
+                       NOT = " "
+                   AND WS-JBUF(WS-FJV-POS:1)
+                       NOT = ","
+                   AND WS-JBUF(WS-FJV-POS:1)
+                       NOT = X"0A"
+                   AND WS-JBUF(WS-FJV-POS:1)
+                       NOT = X"0D")
+                   ADD 1 TO WS-FJV-POS
+               END-PERFORM
+
+               IF WS-FJV-POS > WS-JLEN
+                   EXIT PERFORM
+               END-IF
+               IF WS-JBUF(WS-FJV-POS:1) = "]"
+                   EXIT PERFORM
+               END-IF
+
+               MOVE WS-FJV-POS TO WS-FAE-START
+               EVALUATE WS-JBUF(WS-FJV-POS:1)
+                   WHEN "{"
+                       MOVE 1 TO WS-FAE-DEPTH
+                       ADD 1 TO WS-FJV-POS
+                       PERFORM UNTIL WS-FJV-POS
+                           > WS-JLEN
+                           OR WS-FAE-DEPTH = 0
+                           IF WS-JBUF(WS-FJV-POS:1) = "{"
+                               ADD 1 TO WS-FAE-DEPTH
+                           END-IF
+                           IF WS-JBUF(WS-FJV-POS:1) = "}"
+                               SUBTRACT 1 FROM WS-FAE-DEPTH
+                           END-IF
+                           ADD 1 TO WS-FJV-POS
+                       END-PERFORM
+                   WHEN WS-QT
+                       ADD 1 TO WS-FJV-POS
+                       PERFORM UNTIL WS-FJV-POS > WS-JLEN
+                           IF WS-JBUF(WS-FJV-POS:1) = X"5C"
+                           AND WS-FJV-POS < WS-JLEN
+                               ADD 2 TO WS-FJV-POS
+                           ELSE
+                               IF WS-JBUF(WS-FJV-POS:1) = WS-QT
+                                   ADD 1 TO WS-FJV-POS
+                                   EXIT PERFORM
+                               END-IF
+                               ADD 1 TO WS-FJV-POS
+                           END-IF
+                       END-PERFORM
+                   WHEN OTHER
+                       PERFORM UNTIL WS-FJV-POS > WS-JLEN
+                           OR WS-JBUF(WS-FJV-POS:1) = ","
+                           OR WS-JBUF(WS-FJV-POS:1) = "]"
+                           ADD 1 TO WS-FJV-POS
+                       END-PERFORM
+               END-EVALUATE
+               MOVE WS-FJV-POS TO WS-FAE-END
+               ADD 1 TO WS-FAE-CUR
+           END-PERFORM
+
+           IF WS-FAE-CUR = WS-FAE-INDEX
+           AND WS-FAE-END > WS-FAE-START
+               COMPUTE WS-FJV-POS =
+                   WS-FAE-END - WS-FAE-START
+               IF WS-FJV-POS > 4000
+                   MOVE 4000 TO WS-FJV-POS
+               END-IF
+               MOVE WS-JBUF(WS-FAE-START:WS-FJV-POS)
+                   TO WS-FAE-ELEM
+               MOVE "Y" TO WS-FAE-FOUND
+           END-IF
+           .
+
+      *> ============================================================
+      *> Shared nightly batch run-log helper (RUNLOG-BEGIN/RUNLOG-END)
+      *> ============================================================
+       COPY RUNLOG-PROC.
+
+      *> ============================================================
+      *> Shared LLM API usage ledger helper (RECORD-API-CALL)
+      *> ============================================================
+       COPY APICOST-PROC.
